@@ -0,0 +1,218 @@
+*> ================================================================
+*> #1 IDENTIFICATION DIVISION – Wer bin ich?
+*> ================================================================
+IDENTIFICATION DIVISION.
+PROGRAM-ID. UMGEBUNGSTEST.
+AUTHOR. Workshop-Team.
+DATE-WRITTEN. 2025-NOV-01.
+
+*> Tagesstart-Rauchtest: prueft, bevor BATCH-TREIBER den eigentlichen
+*> Tageslauf anstoesst, ob der COBOL-Laufzeitumgebung (dieselbe
+*> Begruessung wie HELLO-COBOL), das Dateisystem schreibbar und die
+*> Pflichtdatei BUCHUNGEN.DAT vorhanden sind. Fehlt BUCHUNGEN.DAT,
+*> gibt es keinen Sinn, Validierer oder Umsatzrechner ueberhaupt zu
+*> starten - das wird ueber einen Ruecksprungcode ungleich 0 an den
+*> rufenden Jobstream gemeldet.
+
+
+*> ================================================================
+*> #2 ENVIRONMENT DIVISION – Welche Dateien benutze ich?
+*> ================================================================
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SMOKE-TEST-MARKER
+        ASSIGN TO "SMOKETEST.TMP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-SMOKE-TEST-MARKER.
+
+    SELECT BUCHUNGEN-PRUEFDATEI
+        ASSIGN TO "BUCHUNGEN.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-BUCHUNGEN.
+
+    SELECT STUNDENSATZ-PRUEFDATEI
+        ASSIGN TO "STUNDENSATZ.CFG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-STUNDENSATZ.
+
+    SELECT MITARBEITER-SATZ-PRUEFDATEI
+        ASSIGN TO "MITARBEITER-SATZ.CFG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-MITARBEITER-SATZ.
+
+    SELECT WAEHRUNG-PRUEFDATEI
+        ASSIGN TO "WAEHRUNG.CFG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-WAEHRUNG.
+
+    SELECT EMPLOYEE-MASTER-PRUEFDATEI
+        ASSIGN TO "EMPLOYEE-MASTER.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-EMPLOYEE-MASTER.
+
+
+*> ================================================================
+*> #3 DATA DIVISION – Was speichere ich?
+*> ================================================================
+DATA DIVISION.
+
+*> ---------------------------
+*> #3.1 FILE SECTION
+*> ---------------------------
+FILE SECTION.
+FD SMOKE-TEST-MARKER.
+01 SMOKE-TEST-MARKER-ZEILE PIC X(40).
+
+FD BUCHUNGEN-PRUEFDATEI.
+01 BUCHUNGEN-PRUEFDATEI-ZEILE PIC X(80).
+
+FD STUNDENSATZ-PRUEFDATEI.
+01 STUNDENSATZ-PRUEFDATEI-ZEILE PIC X(20).
+
+FD MITARBEITER-SATZ-PRUEFDATEI.
+01 MITARBEITER-SATZ-PRUEFDATEI-ZEILE PIC X(30).
+
+FD WAEHRUNG-PRUEFDATEI.
+01 WAEHRUNG-PRUEFDATEI-ZEILE PIC X(20).
+
+FD EMPLOYEE-MASTER-PRUEFDATEI.
+01 EMPLOYEE-MASTER-PRUEFDATEI-ZEILE PIC X(20).
+
+*> ---------------------------
+*> #3.2 WORKING-STORAGE
+*> ---------------------------
+WORKING-STORAGE SECTION.
+
+01 VORNAME  PIC X(10).
+01 NACHNAME PIC X(10).
+01 STUNDEN  PIC 9(3).
+
+01 FS-SMOKE-TEST-MARKER PIC XX VALUE SPACES.
+01 FS-BUCHUNGEN         PIC XX VALUE SPACES.
+01 FS-STUNDENSATZ       PIC XX VALUE SPACES.
+01 FS-MITARBEITER-SATZ  PIC XX VALUE SPACES.
+01 FS-WAEHRUNG          PIC XX VALUE SPACES.
+01 FS-EMPLOYEE-MASTER   PIC XX VALUE SPACES.
+
+01 WS-LAUFDATUM PIC X(10).
+01 ANZAHL-FEHLER PIC 9(2) VALUE 0.
+
+
+*> ================================================================
+*> #4 PROCEDURE DIVISION – Was soll das Programm tun?
+*> ================================================================
+PROCEDURE DIVISION.
+
+BEGIN.
+    *> ------------------------------------------------------------
+    *> #4.1 Laufzeitumgebung begruessen (wie HELLO-COBOL)
+    *> ------------------------------------------------------------
+    DISPLAY "Hello COBOL World!".
+    DISPLAY "-------------------".
+
+    MOVE "Anna"     TO VORNAME
+    MOVE "Schmidt"  TO NACHNAME
+    MOVE 40         TO STUNDEN
+
+    DISPLAY "Mitarbeiter: " VORNAME " " NACHNAME
+    DISPLAY "Stunden: " STUNDEN
+
+    STRING FUNCTION CURRENT-DATE(7:2) "." FUNCTION CURRENT-DATE(5:2) "."
+           FUNCTION CURRENT-DATE(1:4)
+        INTO WS-LAUFDATUM
+    END-STRING
+
+    DISPLAY "=============================================".
+    DISPLAY "Tagesstart-Rauchtest vom " WS-LAUFDATUM.
+    DISPLAY "=============================================".
+
+    PERFORM PRUEFE-SCHREIBZUGRIFF.
+    PERFORM PRUEFE-BUCHUNGEN-DAT.
+    PERFORM PRUEFE-OPTIONALE-STEUERDATEIEN.
+
+    DISPLAY "=============================================".
+    IF ANZAHL-FEHLER = 0
+        DISPLAY "Rauchtest OK - Umgebung bereit fuer den Tageslauf."
+        MOVE 0 TO RETURN-CODE
+        DISPLAY "JOB SUCCESSFULLY COMPLETED"
+    ELSE
+        DISPLAY "Rauchtest FEHLGESCHLAGEN - " ANZAHL-FEHLER
+                " kritische(r) Fehler, siehe oben."
+        MOVE 1 TO RETURN-CODE
+    END-IF.
+
+    STOP RUN.
+
+
+*> ================================================================
+*> #4.2 Schreibzugriff auf das Arbeitsverzeichnis pruefen
+*> ================================================================
+PRUEFE-SCHREIBZUGRIFF.
+    OPEN OUTPUT SMOKE-TEST-MARKER
+    IF FS-SMOKE-TEST-MARKER NOT = "00"
+        DISPLAY "FEHLER: Arbeitsverzeichnis nicht beschreibbar, Status="
+                FS-SMOKE-TEST-MARKER
+        ADD 1 TO ANZAHL-FEHLER
+    ELSE
+        MOVE "Rauchtest-Markierung" TO SMOKE-TEST-MARKER-ZEILE
+        WRITE SMOKE-TEST-MARKER-ZEILE
+        CLOSE SMOKE-TEST-MARKER
+        DISPLAY "OK: Arbeitsverzeichnis ist beschreibbar."
+    END-IF.
+
+
+*> ================================================================
+*> #4.3 Pflichtdatei BUCHUNGEN.DAT pruefen
+*> ================================================================
+PRUEFE-BUCHUNGEN-DAT.
+    OPEN INPUT BUCHUNGEN-PRUEFDATEI
+    IF FS-BUCHUNGEN NOT = "00"
+        DISPLAY "FEHLER: BUCHUNGEN.DAT nicht gefunden oder nicht lesbar, "
+                "Status=" FS-BUCHUNGEN
+        ADD 1 TO ANZAHL-FEHLER
+    ELSE
+        CLOSE BUCHUNGEN-PRUEFDATEI
+        DISPLAY "OK: BUCHUNGEN.DAT ist vorhanden."
+    END-IF.
+
+
+*> ================================================================
+*> #4.4 Optionale Steuerdateien melden (kein Abbruchgrund)
+*> ================================================================
+*> Diese Dateien haben in den Folgeprogrammen jeweils einen
+*> Default-Wert, wenn sie fehlen - ihr Fehlen ist daher nur eine
+*> Information fuer den Operator, kein Fehler.
+PRUEFE-OPTIONALE-STEUERDATEIEN.
+    OPEN INPUT STUNDENSATZ-PRUEFDATEI
+    IF FS-STUNDENSATZ = "00"
+        CLOSE STUNDENSATZ-PRUEFDATEI
+        DISPLAY "OK: STUNDENSATZ.CFG ist vorhanden."
+    ELSE
+        DISPLAY "HINWEIS: STUNDENSATZ.CFG fehlt, Default-Stundensatz wird verwendet."
+    END-IF.
+
+    OPEN INPUT MITARBEITER-SATZ-PRUEFDATEI
+    IF FS-MITARBEITER-SATZ = "00"
+        CLOSE MITARBEITER-SATZ-PRUEFDATEI
+        DISPLAY "OK: MITARBEITER-SATZ.CFG ist vorhanden."
+    ELSE
+        DISPLAY "HINWEIS: MITARBEITER-SATZ.CFG fehlt, nur Firmensatz wird verwendet."
+    END-IF.
+
+    OPEN INPUT WAEHRUNG-PRUEFDATEI
+    IF FS-WAEHRUNG = "00"
+        CLOSE WAEHRUNG-PRUEFDATEI
+        DISPLAY "OK: WAEHRUNG.CFG ist vorhanden."
+    ELSE
+        DISPLAY "HINWEIS: WAEHRUNG.CFG fehlt, Bericht bleibt in EUR."
+    END-IF.
+
+    OPEN INPUT EMPLOYEE-MASTER-PRUEFDATEI
+    IF FS-EMPLOYEE-MASTER = "00"
+        CLOSE EMPLOYEE-MASTER-PRUEFDATEI
+        DISPLAY "OK: EMPLOYEE-MASTER.DAT ist vorhanden."
+    ELSE
+        DISPLAY "HINWEIS: EMPLOYEE-MASTER.DAT fehlt, Mitarbeiterstamm-Pruefung "
+                "entfaellt."
+    END-IF.
