@@ -0,0 +1,343 @@
+*> ================================================================
+*> #1 IDENTIFICATION DIVISION – Wer bin ich?
+*> ================================================================
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BUCHUNGEN-EINBETTUNG.
+AUTHOR. Workshop-Team.
+DATE-WRITTEN. 2026-FEB-18.
+
+*> Bettet die Haltedateien von BUCHUNGEN-ERFASSUNG (ERFASSTE-
+*> BUCHUNGEN.DAT) und BUCHUNGEN-KORREKTUR (KORRIGIERTE-BUCHUNGEN.DAT)
+*> vor dem naechsten Batch-Lauf zwischen Vorlauf- und Nachlaufsatz von
+*> BUCHUNGEN.DAT ein - beide Programme schreiben dorthin, weil sie den
+*> Vorlauf-/Nachlaufsatz-Rahmen nicht per OPEN EXTEND aufbrechen
+*> duerfen, und ohne diesen Schritt wuerden von Hand erfasste und
+*> korrigierte Saetze nie in einen Validierungslauf einfliessen. Wie
+*> ZEITERFASSUNG-IMPORT liest dieses Programm in zwei Durchlaengen:
+*> einmal zum Zaehlen/Aufsummieren der Stunden, einmal zum
+*> Zusammenschreiben der neuen BUCHUNGEN.DAT. Weil dieselbe Datei nicht
+*> gleichzeitig gelesen und ueberschrieben werden kann, entsteht das
+*> Ergebnis zunaechst unter BUCHUNGEN.DAT.NEU und wird erst danach an
+*> die Stelle von BUCHUNGEN.DAT verschoben; beide Haltedateien werden
+*> erst geleert, wenn dieser Austausch nachweislich geglueckt ist.
+
+
+*> ================================================================
+*> #2 ENVIRONMENT DIVISION – Welche Dateien benutze ich?
+*> ================================================================
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> Bisheriger Tagesstand mit Vorlauf-/Nachlaufsatz, wird komplett
+    *> gelesen und unveraendert in die neue Datei uebernommen.
+    SELECT BUCHUNGEN-EINGABE
+        ASSIGN TO "BUCHUNGEN.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-EIN.
+
+    *> Neu zusammengestellter Tagesstand, ersetzt BUCHUNGEN.DAT erst
+    *> nach erfolgreichem Abschluss des zweiten Durchlaufs.
+    SELECT BUCHUNGEN-NEU
+        ASSIGN TO "BUCHUNGEN.DAT.NEU"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-NEU.
+
+    *> Von BUCHUNGEN-ERFASSUNG gesammelte, von Hand erfasste Saetze.
+    SELECT ERFASSTE-BUCHUNGEN
+        ASSIGN TO "ERFASSTE-BUCHUNGEN.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-ERF.
+
+    *> Von BUCHUNGEN-KORREKTUR gesammelte, nachgebesserte Saetze.
+    SELECT KORRIGIERTE-BUCHUNGEN
+        ASSIGN TO "KORRIGIERTE-BUCHUNGEN.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-KOR.
+
+
+*> ================================================================
+*> #3 DATA DIVISION – Was speichere ich?
+*> ================================================================
+DATA DIVISION.
+
+*> ---------------------------
+*> #3.1 FILE SECTION
+*> ---------------------------
+FILE SECTION.
+FD BUCHUNGEN-EINGABE.
+COPY BUCHREC.
+
+FD BUCHUNGEN-NEU.
+01 BUCHUNGEN-NEU-ZEILE PIC X(80).
+
+FD ERFASSTE-BUCHUNGEN.
+01 ERFASSTE-ZEILE PIC X(80).
+
+FD KORRIGIERTE-BUCHUNGEN.
+01 KORRIGIERTE-ZEILE PIC X(80).
+
+*> ---------------------------
+*> #3.2 WORKING-STORAGE SECTION
+*> ---------------------------
+WORKING-STORAGE SECTION.
+
+77 FS-EIN  PIC XX VALUE SPACES.
+77 FS-NEU  PIC XX VALUE SPACES.
+77 FS-ERF  PIC XX VALUE SPACES.
+77 FS-KOR  PIC XX VALUE SPACES.
+77 EOF-FLAG PIC X VALUE "N".
+
+*> Schlanke Sicht auf eine Zeile aus den Haltedateien, nur um deren
+*> Stundenfeld fuer die Kontrollsumme herauszuziehen - beide
+*> Haltedateien liegen bereits im 80-Byte-BUCHREC-Format vor und werden
+*> sonst unveraendert durchgereicht.
+01 ZEILE-SICHT.
+    05 ZS-VORNAME  PIC X(10).
+    05 ZS-NACHNAME PIC X(10).
+    05 ZS-STUNDEN  PIC 9(03).
+    05 FILLER      PIC X(57).
+
+*> Aus dem bisherigen Vorlaufsatz gesichert, bevor der naechste READ
+*> den gemeinsamen Satzpuffer ueberschreibt.
+01 WS-BATCH-ID      PIC X(10).
+01 WS-LAUFDATUM     PIC 9(08).
+
+01 CNT-BESTAND       PIC 9(06) VALUE 0.
+01 CNT-ERFASST       PIC 9(06) VALUE 0.
+01 CNT-KORRIGIERT    PIC 9(06) VALUE 0.
+01 CNT-GESAMT        PIC 9(06) VALUE 0.
+01 WS-KONTROLLSUMME-STUNDEN PIC 9(08) VALUE 0.
+
+01 CMD-UMZUG  PIC X(60).
+01 EINBETTUNG-OK PIC X VALUE "J".
+
+
+*> ================================================================
+*> #4 PROCEDURE DIVISION – Hauptsteuerung
+*> ================================================================
+PROCEDURE DIVISION.
+
+MAIN.
+    OPEN INPUT BUCHUNGEN-EINGABE.
+    IF FS-EIN NOT = "00"
+        DISPLAY "Fehler beim Oeffnen BUCHUNGEN.DAT, Status=" FS-EIN
+        MOVE 1 TO RETURN-CODE
+        GOBACK
+    END-IF.
+
+    READ BUCHUNGEN-EINGABE
+        AT END MOVE "Y" TO EOF-FLAG
+    END-READ.
+    IF EOF-FLAG = "Y" OR NOT SATZ-IST-HEADER
+        DISPLAY "BUCHUNGEN.DAT hat keinen gueltigen Vorlaufsatz, Einbettung abgebrochen."
+        CLOSE BUCHUNGEN-EINGABE
+        MOVE 1 TO RETURN-CODE
+        GOBACK
+    END-IF.
+    MOVE BKH-BATCH-ID  TO WS-BATCH-ID
+    MOVE BKH-LAUFDATUM TO WS-LAUFDATUM.
+    CLOSE BUCHUNGEN-EINGABE.
+
+    DISPLAY "Einbettung: 1. Durchlauf (zaehlen/aufsummieren)...".
+    PERFORM ZAEHLE-BESTAND.
+    PERFORM ZAEHLE-HALTEDATEI-ERFASST.
+    PERFORM ZAEHLE-HALTEDATEI-KORRIGIERT.
+
+    COMPUTE CNT-GESAMT = CNT-BESTAND + CNT-ERFASST + CNT-KORRIGIERT.
+
+    IF CNT-ERFASST = 0 AND CNT-KORRIGIERT = 0
+        DISPLAY "Keine erfassten oder korrigierten Saetze zum Einbetten vorhanden."
+        GOBACK
+    END-IF.
+
+    DISPLAY "Einbettung: 2. Durchlauf (neue BUCHUNGEN.DAT zusammenstellen)...".
+    PERFORM SCHREIBE-NEUE-BUCHUNGEN-DAT.
+
+    IF EINBETTUNG-OK = "J"
+        STRING "mv BUCHUNGEN.DAT.NEU BUCHUNGEN.DAT" INTO CMD-UMZUG
+        END-STRING
+        CALL "SYSTEM" USING CMD-UMZUG
+        IF RETURN-CODE NOT = 0
+            DISPLAY "WARNUNG: Umbenennen von BUCHUNGEN.DAT.NEU fehlgeschlagen (RC="
+                    RETURN-CODE "), BUCHUNGEN.DAT bleibt unveraendert."
+            MOVE "N" TO EINBETTUNG-OK
+        END-IF
+    END-IF.
+
+    IF EINBETTUNG-OK = "J"
+        *> Erst jetzt sind die Haltedateien nachweislich uebernommen -
+        *> fuer den naechsten Lauf leeren, wie es BUCHUNGEN-KORREKTUR
+        *> bereits mit REJECTED-BUCHUNGEN.DAT vormacht.
+        OPEN OUTPUT ERFASSTE-BUCHUNGEN
+        CLOSE ERFASSTE-BUCHUNGEN
+        OPEN OUTPUT KORRIGIERTE-BUCHUNGEN
+        CLOSE KORRIGIERTE-BUCHUNGEN
+
+        DISPLAY "--------------------------------------------"
+        DISPLAY "Bestand: " CNT-BESTAND
+                "  Erfasst: " CNT-ERFASST
+                "  Korrigiert: " CNT-KORRIGIERT
+                "  Neu gesamt: " CNT-GESAMT
+        DISPLAY "Einbettung abgeschlossen, BUCHUNGEN.DAT neu erstellt."
+        MOVE 0 TO RETURN-CODE
+    ELSE
+        DISPLAY "Einbettung abgebrochen, Haltedateien bleiben unveraendert."
+        MOVE 1 TO RETURN-CODE
+    END-IF.
+
+    GOBACK.
+
+
+*> ================================================================
+*> #5 1. Durchlauf: Anzahl und Stundensumme des bisherigen Bestands
+*> ================================================================
+ZAEHLE-BESTAND.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT BUCHUNGEN-EINGABE
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ BUCHUNGEN-EINGABE
+            AT END MOVE "Y" TO EOF-FLAG
+        END-READ
+        IF EOF-FLAG NOT = "Y"
+            IF NOT SATZ-IST-HEADER AND NOT SATZ-IST-TRAILER
+                ADD 1 TO CNT-BESTAND
+                ADD BR-STUNDEN TO WS-KONTROLLSUMME-STUNDEN
+            END-IF
+        END-IF
+    END-PERFORM
+    CLOSE BUCHUNGEN-EINGABE.
+
+
+*> ================================================================
+*> #6 1. Durchlauf: Anzahl und Stundensumme der erfassten Haltedatei
+*> ================================================================
+ZAEHLE-HALTEDATEI-ERFASST.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT ERFASSTE-BUCHUNGEN
+    IF FS-ERF = "00"
+        PERFORM UNTIL EOF-FLAG = "Y"
+            READ ERFASSTE-BUCHUNGEN
+                AT END MOVE "Y" TO EOF-FLAG
+            END-READ
+            IF EOF-FLAG NOT = "Y" AND ERFASSTE-ZEILE NOT = SPACES
+                MOVE ERFASSTE-ZEILE TO ZEILE-SICHT
+                ADD 1 TO CNT-ERFASST
+                ADD ZS-STUNDEN TO WS-KONTROLLSUMME-STUNDEN
+            END-IF
+        END-PERFORM
+        CLOSE ERFASSTE-BUCHUNGEN
+    END-IF.
+
+
+*> ================================================================
+*> #7 1. Durchlauf: Anzahl und Stundensumme der korrigierten Haltedatei
+*> ================================================================
+ZAEHLE-HALTEDATEI-KORRIGIERT.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT KORRIGIERTE-BUCHUNGEN
+    IF FS-KOR = "00"
+        PERFORM UNTIL EOF-FLAG = "Y"
+            READ KORRIGIERTE-BUCHUNGEN
+                AT END MOVE "Y" TO EOF-FLAG
+            END-READ
+            IF EOF-FLAG NOT = "Y" AND KORRIGIERTE-ZEILE NOT = SPACES
+                MOVE KORRIGIERTE-ZEILE TO ZEILE-SICHT
+                ADD 1 TO CNT-KORRIGIERT
+                ADD ZS-STUNDEN TO WS-KONTROLLSUMME-STUNDEN
+            END-IF
+        END-PERFORM
+        CLOSE KORRIGIERTE-BUCHUNGEN
+    END-IF.
+
+
+*> ================================================================
+*> #8 2. Durchlauf: neue BUCHUNGEN.DAT mit aktualisiertem Vorlauf-
+*>    und Nachlaufsatz zusammenstellen
+*> ================================================================
+SCHREIBE-NEUE-BUCHUNGEN-DAT.
+    OPEN OUTPUT BUCHUNGEN-NEU.
+    IF FS-NEU NOT = "00"
+        DISPLAY "Fehler beim Oeffnen BUCHUNGEN.DAT.NEU, Status=" FS-NEU
+        MOVE "N" TO EINBETTUNG-OK
+    ELSE
+        MOVE SPACES TO BUCHUNGS-RECORD
+        MOVE "HDR" TO BKH-SATZART
+        MOVE WS-LAUFDATUM TO BKH-LAUFDATUM
+        MOVE WS-BATCH-ID TO BKH-BATCH-ID
+        MOVE CNT-GESAMT TO BKH-SOLL-ANZAHL
+        MOVE BUCHUNGS-RECORD TO BUCHUNGEN-NEU-ZEILE
+        WRITE BUCHUNGEN-NEU-ZEILE
+
+        PERFORM UEBERTRAGE-BESTAND
+        PERFORM UEBERTRAGE-HALTEDATEI-ERFASST
+        PERFORM UEBERTRAGE-HALTEDATEI-KORRIGIERT
+
+        MOVE SPACES TO BUCHUNGS-RECORD
+        MOVE "TRL" TO BKT-SATZART
+        MOVE CNT-GESAMT TO BKT-IST-ANZAHL
+        MOVE WS-KONTROLLSUMME-STUNDEN TO BKT-KONTROLLSUMME-STUNDEN
+        MOVE BUCHUNGS-RECORD TO BUCHUNGEN-NEU-ZEILE
+        WRITE BUCHUNGEN-NEU-ZEILE
+
+        CLOSE BUCHUNGEN-NEU
+    END-IF.
+
+
+*> ----------------------------------------------------------------
+*> #8.1 Bisherige Buchungssaetze (ohne Vorlauf-/Nachlaufsatz) uebernehmen
+*> ----------------------------------------------------------------
+UEBERTRAGE-BESTAND.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT BUCHUNGEN-EINGABE
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ BUCHUNGEN-EINGABE
+            AT END MOVE "Y" TO EOF-FLAG
+        END-READ
+        IF EOF-FLAG NOT = "Y"
+            IF NOT SATZ-IST-HEADER AND NOT SATZ-IST-TRAILER
+                MOVE BUCHUNGS-RECORD TO BUCHUNGEN-NEU-ZEILE
+                WRITE BUCHUNGEN-NEU-ZEILE
+            END-IF
+        END-IF
+    END-PERFORM
+    CLOSE BUCHUNGEN-EINGABE.
+
+
+*> ----------------------------------------------------------------
+*> #8.2 Erfasste Saetze einbetten
+*> ----------------------------------------------------------------
+UEBERTRAGE-HALTEDATEI-ERFASST.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT ERFASSTE-BUCHUNGEN
+    IF FS-ERF = "00"
+        PERFORM UNTIL EOF-FLAG = "Y"
+            READ ERFASSTE-BUCHUNGEN
+                AT END MOVE "Y" TO EOF-FLAG
+            END-READ
+            IF EOF-FLAG NOT = "Y" AND ERFASSTE-ZEILE NOT = SPACES
+                MOVE ERFASSTE-ZEILE TO BUCHUNGEN-NEU-ZEILE
+                WRITE BUCHUNGEN-NEU-ZEILE
+            END-IF
+        END-PERFORM
+        CLOSE ERFASSTE-BUCHUNGEN
+    END-IF.
+
+
+*> ----------------------------------------------------------------
+*> #8.3 Korrigierte Saetze einbetten
+*> ----------------------------------------------------------------
+UEBERTRAGE-HALTEDATEI-KORRIGIERT.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT KORRIGIERTE-BUCHUNGEN
+    IF FS-KOR = "00"
+        PERFORM UNTIL EOF-FLAG = "Y"
+            READ KORRIGIERTE-BUCHUNGEN
+                AT END MOVE "Y" TO EOF-FLAG
+            END-READ
+            IF EOF-FLAG NOT = "Y" AND KORRIGIERTE-ZEILE NOT = SPACES
+                MOVE KORRIGIERTE-ZEILE TO BUCHUNGEN-NEU-ZEILE
+                WRITE BUCHUNGEN-NEU-ZEILE
+            END-IF
+        END-PERFORM
+        CLOSE KORRIGIERTE-BUCHUNGEN
+    END-IF.
