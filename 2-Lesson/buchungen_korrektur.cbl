@@ -0,0 +1,327 @@
+*> ================================================================
+*> #1 IDENTIFICATION DIVISION – Wer bin ich?
+*> ================================================================
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BUCHUNGEN-KORREKTUR.
+AUTHOR. Workshop-Team.
+DATE-WRITTEN. 2025-NOV-01.
+
+
+*> ================================================================
+*> #2 ENVIRONMENT DIVISION – Welche Dateien benutze ich?
+*> ================================================================
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> Vom BUCHUNGEN-VALIDIERER abgelehnte Saetze, unveraendert im
+    *> Originalformat, die hier einzeln korrigiert werden.
+    SELECT REJECTED-BUCHUNGEN
+        ASSIGN TO "REJECTED-BUCHUNGEN.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FSREJ.
+
+    *> Korrigierte Saetze werden hier gesammelt. BUCHUNGEN.DAT selbst
+    *> hat seit dem Vorlauf-/Nachlaufsatz-Format (Header/Trailer mit
+    *> Sollanzahl und Kontrollsumme) einen festen Rahmen, den wir nicht
+    *> per OPEN EXTEND aufbrechen duerfen; die korrigierten Zeilen
+    *> werden darum in eine eigene Datei geschrieben, die vor dem
+    *> naechsten Batch-Lauf zusammen mit den uebrigen Tageszeilen neu
+    *> zwischen Vorlauf- und Nachlaufsatz eingebettet wird.
+    SELECT KORRIGIERTE-BUCHUNGEN
+        ASSIGN TO "KORRIGIERTE-BUCHUNGEN.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FSOUT.
+
+    *> Feldgenauer Vorher-/Nachher-Nachweis ueber alle Korrekturlaeufe
+    *> hinweg, damit sich spaeter noch nachvollziehen laesst, wer wann
+    *> welchen abgelehnten Satz wie korrigiert hat.
+    SELECT KORREKTUR-AUDIT
+        ASSIGN TO "KORREKTUR-AUDIT.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FSAUD.
+
+
+*> ================================================================
+*> #3 DATA DIVISION – Was speichere ich?
+*> ================================================================
+DATA DIVISION.
+
+*> ---------------------------
+*> #3.1 FILE SECTION
+*> ---------------------------
+FILE SECTION.
+FD REJECTED-BUCHUNGEN.
+COPY BUCHREC.
+
+FD KORRIGIERTE-BUCHUNGEN.
+01 BUCHUNGEN-AUSGABE-ZEILE PIC X(80).
+
+FD KORREKTUR-AUDIT.
+01 AUDIT-RECORD.
+    05 AUD-ZEILEN-NR    PIC 9(06).
+    05 FILLER           PIC X(01) VALUE SPACE.
+    05 AUD-ZEITSTEMPEL  PIC X(20).
+    05 FILLER           PIC X(01) VALUE SPACE.
+    05 AUD-VORHER       PIC X(80).
+    05 FILLER           PIC X(01) VALUE SPACE.
+    05 AUD-NACHHER      PIC X(80).
+
+*> ---------------------------
+*> #3.2 WORKING-STORAGE SECTION
+*> ---------------------------
+WORKING-STORAGE SECTION.
+
+77 FSREJ     PIC XX VALUE SPACES.
+77 FSOUT     PIC XX VALUE SPACES.
+77 FSAUD     PIC XX VALUE SPACES.
+77 EOF-FLAG  PIC X  VALUE "N".
+77 ZEILEN-NR PIC 9(6) VALUE 0.
+
+01 KORR-VORHER-ZEILE PIC X(80).
+
+01 KORR-VORNAME       PIC X(10).
+01 KORR-NACHNAME      PIC X(10).
+01 KORR-STUNDEN-RAW   PIC X(3).
+01 KORR-BUCHUNGS-NR   PIC X(3).
+01 KORR-GEHALT-RAW        PIC X(8).
+01 KORR-GEBURTSDATUM-RAW  PIC X(8).
+01 KORR-GEB-JAHR          PIC 9(4).
+01 KORR-GEB-MONAT         PIC 9(2).
+01 KORR-GEB-TAG           PIC 9(2).
+01 KORR-GEB-TAG-MAX       PIC 9(2).
+01 KORR-ANTWORT       PIC X VALUE "N".
+01 KORR-AUSGABE-SATZ.
+    05 KA-VORNAME       PIC X(10).
+    05 KA-NACHNAME      PIC X(10).
+    05 KA-STUNDEN       PIC 9(03).
+    05 KA-BUCHUNGS-NR   PIC X(03).
+    05 KA-DATUM         PIC 9(08).
+    05 KA-GEHALT        PIC 9(06)V99.
+    05 KA-GEBURTSDATUM  PIC 9(08).
+    05 FILLER           PIC X(30).
+
+01 ALLOWED-NAME-CHARS PIC X(200)
+   VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz ÄÖÜäöüß-".
+01 NAME-ZUS     PIC X(41).
+01 NAME-LEN     PIC 9(4).
+01 NAME-IDX     PIC 9(4).
+01 CHAR-TREFFER PIC 9(4).
+01 KORR-FEHLER  PIC X VALUE "N".
+
+01 CNT-KORRIGIERT PIC 9(6) VALUE 0.
+01 CNT-UEBERSPRUNGEN PIC 9(6) VALUE 0.
+
+
+*> ================================================================
+*> #4 PROCEDURE DIVISION – Hauptsteuerung
+*> ================================================================
+PROCEDURE DIVISION.
+
+MAIN.
+    OPEN INPUT REJECTED-BUCHUNGEN.
+    IF FSREJ NOT = "00"
+        DISPLAY "Fehler beim Oeffnen REJECTED-BUCHUNGEN.DAT, Status=" FSREJ
+        GOBACK
+    END-IF.
+
+    OPEN EXTEND KORRIGIERTE-BUCHUNGEN.
+    IF FSOUT NOT = "00"
+        DISPLAY "Fehler beim Oeffnen KORRIGIERTE-BUCHUNGEN.DAT, Status=" FSOUT
+        CLOSE REJECTED-BUCHUNGEN
+        GOBACK
+    END-IF.
+
+    OPEN EXTEND KORREKTUR-AUDIT.
+    IF FSAUD NOT = "00"
+        DISPLAY "Fehler beim Oeffnen KORREKTUR-AUDIT.LOG, Status=" FSAUD
+        CLOSE REJECTED-BUCHUNGEN KORRIGIERTE-BUCHUNGEN
+        GOBACK
+    END-IF.
+
+    DISPLAY "Korrekturlauf fuer abgelehnte Buchungen...".
+
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ REJECTED-BUCHUNGEN
+            AT END MOVE "Y" TO EOF-FLAG
+        END-READ
+
+        IF EOF-FLAG NOT = "Y"
+            ADD 1 TO ZEILEN-NR
+            PERFORM KORRIGIERE-SATZ
+        END-IF
+    END-PERFORM.
+
+    CLOSE REJECTED-BUCHUNGEN KORRIGIERTE-BUCHUNGEN KORREKTUR-AUDIT.
+
+    *> Abgearbeitete Ablehnungen sind jetzt entweder korrigiert und
+    *> neu eingespielt oder bewusst uebersprungen worden - die
+    *> Haltedatei fuer den naechsten Lauf leeren.
+    OPEN OUTPUT REJECTED-BUCHUNGEN.
+    CLOSE REJECTED-BUCHUNGEN.
+
+    DISPLAY "--------------------------------------------".
+    DISPLAY "Korrigiert: " CNT-KORRIGIERT
+            "  Uebersprungen: " CNT-UEBERSPRUNGEN.
+    DISPLAY "Korrekturlauf abgeschlossen.".
+
+    GOBACK.
+
+
+*> ================================================================
+*> #5 Einen abgelehnten Satz interaktiv korrigieren
+*> ================================================================
+KORRIGIERE-SATZ.
+    MOVE BUCHUNGS-RECORD TO KORR-VORHER-ZEILE
+
+    DISPLAY "--------------------------------------------".
+    DISPLAY "Zeile " ZEILEN-NR ": " BR-VORNAME " " BR-NACHNAME
+            " Stunden=" BR-STUNDEN " Buchungsnr=" BR-BUCHUNGS-NR.
+    DISPLAY "Diesen Satz jetzt korrigieren? (J/N): ".
+    ACCEPT KORR-ANTWORT.
+
+    IF KORR-ANTWORT NOT = "J" AND KORR-ANTWORT NOT = "j"
+        ADD 1 TO CNT-UEBERSPRUNGEN
+    ELSE
+        DISPLAY "Vorname [" BR-VORNAME "]: "
+        ACCEPT KORR-VORNAME
+        IF KORR-VORNAME = SPACES
+            MOVE BR-VORNAME TO KORR-VORNAME
+        END-IF
+
+        DISPLAY "Nachname [" BR-NACHNAME "]: "
+        ACCEPT KORR-NACHNAME
+        IF KORR-NACHNAME = SPACES
+            MOVE BR-NACHNAME TO KORR-NACHNAME
+        END-IF
+
+        DISPLAY "Stunden [" BR-STUNDEN "]: "
+        ACCEPT KORR-STUNDEN-RAW
+        IF KORR-STUNDEN-RAW = SPACES
+            MOVE BR-STUNDEN TO KORR-STUNDEN-RAW
+        END-IF
+
+        DISPLAY "Buchungsnummer [" BR-BUCHUNGS-NR "]: "
+        ACCEPT KORR-BUCHUNGS-NR
+        IF KORR-BUCHUNGS-NR = SPACES
+            MOVE BR-BUCHUNGS-NR TO KORR-BUCHUNGS-NR
+        END-IF
+
+        DISPLAY "Gehalt [" BR-GEHALT "]: "
+        ACCEPT KORR-GEHALT-RAW
+        IF KORR-GEHALT-RAW = SPACES
+            MOVE BR-GEHALT TO KORR-GEHALT-RAW
+        END-IF
+
+        DISPLAY "Geburtsdatum JJJJMMTT [" BR-GEBURTSDATUM "]: "
+        ACCEPT KORR-GEBURTSDATUM-RAW
+        IF KORR-GEBURTSDATUM-RAW = SPACES
+            MOVE BR-GEBURTSDATUM TO KORR-GEBURTSDATUM-RAW
+        END-IF
+
+        PERFORM PRUEFE-KORREKTUR
+
+        IF KORR-FEHLER = "Y"
+            DISPLAY "Korrektur weiterhin ungueltig, Satz bleibt abgelehnt."
+            ADD 1 TO CNT-UEBERSPRUNGEN
+        ELSE
+            MOVE BUCHUNGS-RECORD TO KORR-AUSGABE-SATZ
+            MOVE KORR-VORNAME     TO KA-VORNAME
+            MOVE KORR-NACHNAME    TO KA-NACHNAME
+            MOVE KORR-STUNDEN-RAW TO KA-STUNDEN
+            MOVE KORR-BUCHUNGS-NR TO KA-BUCHUNGS-NR
+            MOVE KORR-GEHALT-RAW TO KA-GEHALT
+            MOVE KORR-GEBURTSDATUM-RAW TO KA-GEBURTSDATUM
+            MOVE KORR-AUSGABE-SATZ TO BUCHUNGEN-AUSGABE-ZEILE
+            WRITE BUCHUNGEN-AUSGABE-ZEILE
+            ADD 1 TO CNT-KORRIGIERT
+
+            MOVE ZEILEN-NR         TO AUD-ZEILEN-NR
+            MOVE FUNCTION CURRENT-DATE(1:20) TO AUD-ZEITSTEMPEL
+            MOVE KORR-VORHER-ZEILE TO AUD-VORHER
+            MOVE BUCHUNGEN-AUSGABE-ZEILE TO AUD-NACHHER
+            WRITE AUDIT-RECORD
+        END-IF
+    END-IF.
+
+
+*> ================================================================
+*> #6 Korrigierte Werte gegenpruefen (Name/Stunden/Buchungsnummer)
+*> ================================================================
+PRUEFE-KORREKTUR.
+    MOVE "N" TO KORR-FEHLER
+
+    IF KORR-BUCHUNGS-NR NOT NUMERIC
+        DISPLAY "  -> Buchungsnummer weiterhin nicht numerisch."
+        MOVE "Y" TO KORR-FEHLER
+    END-IF
+
+    IF KORR-STUNDEN-RAW NOT NUMERIC
+        DISPLAY "  -> Stunden weiterhin nicht numerisch."
+        MOVE "Y" TO KORR-FEHLER
+    END-IF
+
+    MOVE SPACES TO NAME-ZUS
+    STRING FUNCTION TRIM(KORR-VORNAME) " " FUNCTION TRIM(KORR-NACHNAME)
+        INTO NAME-ZUS
+    END-STRING
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(NAME-ZUS)) TO NAME-LEN
+
+    PERFORM VARYING NAME-IDX FROM 1 BY 1 UNTIL NAME-IDX > NAME-LEN
+        MOVE 0 TO CHAR-TREFFER
+        INSPECT ALLOWED-NAME-CHARS
+            TALLYING CHAR-TREFFER FOR ALL NAME-ZUS(NAME-IDX:1)
+        IF CHAR-TREFFER = 0
+            DISPLAY "  -> Name enthaelt weiterhin Sonderzeichen: '"
+                    NAME-ZUS(NAME-IDX:1) "'"
+            MOVE "Y" TO KORR-FEHLER
+            EXIT PERFORM
+        END-IF
+    END-PERFORM.
+
+    *> #6.1 Gehalt gegenpruefen - mirrors PRUEFE-GEHALT in
+    *> validierer_loesung.cbl (ein Gehalt von 0 gilt dort als leer).
+    IF KORR-GEHALT-RAW NOT NUMERIC
+        DISPLAY "  -> Gehalt weiterhin nicht numerisch."
+        MOVE "Y" TO KORR-FEHLER
+    ELSE
+        IF KORR-GEHALT-RAW = 0
+            DISPLAY "  -> Gehalt weiterhin leer oder 0."
+            MOVE "Y" TO KORR-FEHLER
+        END-IF
+    END-IF.
+
+    *> #6.2 Geburtsdatum gegenpruefen - mirrors PRUEFE-GEBURTSDATUM in
+    *> validierer_loesung.cbl (Monat 1..12, schaltjahrbewusste Tagesgrenze).
+    IF KORR-GEBURTSDATUM-RAW NOT NUMERIC
+        DISPLAY "  -> Geburtsdatum weiterhin nicht numerisch."
+        MOVE "Y" TO KORR-FEHLER
+    ELSE
+        MOVE KORR-GEBURTSDATUM-RAW(1:4) TO KORR-GEB-JAHR
+        MOVE KORR-GEBURTSDATUM-RAW(5:2) TO KORR-GEB-MONAT
+        MOVE KORR-GEBURTSDATUM-RAW(7:2) TO KORR-GEB-TAG
+
+        IF KORR-GEB-MONAT < 1 OR KORR-GEB-MONAT > 12
+            DISPLAY "  -> Geburtsdatum weiterhin ungueltig: Monat ausserhalb 1..12."
+            MOVE "Y" TO KORR-FEHLER
+        ELSE
+            EVALUATE KORR-GEB-MONAT
+                WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                    MOVE 31 TO KORR-GEB-TAG-MAX
+                WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                    MOVE 30 TO KORR-GEB-TAG-MAX
+                WHEN 2
+                    IF (FUNCTION MOD(KORR-GEB-JAHR, 400) = 0)
+                       OR (FUNCTION MOD(KORR-GEB-JAHR, 4) = 0
+                           AND FUNCTION MOD(KORR-GEB-JAHR, 100) NOT = 0)
+                        MOVE 29 TO KORR-GEB-TAG-MAX
+                    ELSE
+                        MOVE 28 TO KORR-GEB-TAG-MAX
+                    END-IF
+            END-EVALUATE
+
+            IF KORR-GEB-TAG < 1 OR KORR-GEB-TAG > KORR-GEB-TAG-MAX
+                DISPLAY "  -> Geburtsdatum weiterhin ungueltig: unmoegliches Datum."
+                MOVE "Y" TO KORR-FEHLER
+            END-IF
+        END-IF
+    END-IF.
