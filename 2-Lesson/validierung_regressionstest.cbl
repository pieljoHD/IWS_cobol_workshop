@@ -0,0 +1,384 @@
+*> ================================================================
+*> #1 IDENTIFICATION DIVISION – Wer bin ich?
+*> ================================================================
+IDENTIFICATION DIVISION.
+PROGRAM-ID. VALIDIERUNG-REGRESSIONSTEST.
+AUTHOR. Workshop-Team.
+DATE-WRITTEN. 2025-NOV-01.
+
+*> Regressionstest-Fixtures fuer die Feldpruefungen aus
+*> BUCHUNGEN-VALIDIERER (PRUEFE-NAME, PRUEFE-STUNDEN, PRUEFE-GEHALT,
+*> PRUEFE-GEBURTSDATUM, PRUEFE-PLAUSIBILITAET). Die dortigen
+*> Pruefparagraphen haengen eng an der FD BUCHUNGEN-EINGABE und am
+*> FEHLER-LOG-Schreiben und lassen sich nicht eigenstaendig aufrufen,
+*> darum bildet dieses Programm ihre Entscheidungslogik fuer feste
+*> Testfaelle nach und vergleicht das erwartete mit dem tatsaechlichen
+*> Ergebnis - im selben DISPLAY-basierten Rauchtest-Stil wie
+*> UMGEBUNGSTEST, nur mit einer Tabelle fester Pruef-Faelle statt
+*> Umgebungspruefungen. Die Grenzwerte (ALLOWED-NAME-CHARS,
+*> PLAUSIBEL-SATZ-MIN/MAX) sind 1:1 aus BUCHUNGEN-VALIDIERER
+*> uebernommen und muessen bei Aenderungen dort nachgezogen werden.
+*> Jeder Testfall traegt zusaetzlich die Validierungsstufe, unter der
+*> er gilt (TF-STUFE), da PRUEFE-NAME bei STUFE-STRENG einen Satz
+*> ablehnt, den STUFE-STANDARD nur mit einer Warnung durchlaesst.
+*> PRUEFE-PLAUSIBILITAET lehnt grundsaetzlich nie ab (nur WARNUNG);
+*> TF-WARNUNG-ERWARTET bildet diesen Unterschied zwischen "Satz wird
+*> angenommen" (TF-ERWARTET) und "Satz wird dabei bemaengelt" ab.
+
+
+*> ================================================================
+*> #2 DATA DIVISION – Was speichere ich?
+*> ================================================================
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+
+*> ---------------------------
+*> #2.1 Testfall-Tabelle
+*> ---------------------------
+01 TEST-FAELLE.
+    05 TEST-FALL OCCURS 20 TIMES INDEXED BY TEST-IDX.
+        10 TF-BESCHREIBUNG     PIC X(60).
+        10 TF-REGEL            PIC X(12).
+        10 TF-STUFE            PIC 9(01).
+        10 TF-VORNAME          PIC X(10).
+        10 TF-NACHNAME         PIC X(10).
+        10 TF-STUNDEN-RAW      PIC X(03).
+        10 TF-GEHALT           PIC 9(06)V99.
+        10 TF-GEBURTSDATUM     PIC 9(08).
+        10 TF-ERWARTET         PIC X(01).
+        10 TF-WARNUNG-ERWARTET PIC X(01).
+
+01 TEST-ANZAHL          PIC 9(3) VALUE 0.
+01 CNT-BESTANDEN        PIC 9(3) VALUE 0.
+01 CNT-FEHLGESCHLAGEN   PIC 9(3) VALUE 0.
+01 TATSAECHLICH         PIC X(01).
+01 TATSAECHLICH-WARNUNG PIC X(01).
+
+*> Nachgebildete Validierungsstufe - dieselben drei Stufen und
+*> Bedingungsnamen wie VALIDIERUNGS-STUFE in BUCHUNGEN-VALIDIERER.
+01 STUFE-UNTER-TEST PIC 9 VALUE 2.
+    88 STUFE-BASIS    VALUE 1.
+    88 STUFE-STANDARD VALUE 2.
+    88 STUFE-STRENG   VALUE 3.
+
+*> ---------------------------
+*> #2.2 Nachgebildete Arbeitsfelder aus BUCHUNGEN-VALIDIERER
+*> ---------------------------
+01 ALLOWED-NAME-CHARS PIC X(200)
+   VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz ÄÖÜäöüß-".
+01 NAME-ZUS     PIC X(21).
+01 NAME-LEN     PIC 9(4).
+01 NAME-IDX     PIC 9(4).
+01 CHAR-TREFFER PIC 9(4).
+
+01 PLAUSIBEL-SATZ-MIN PIC 9(4) VALUE 10.
+01 PLAUSIBEL-SATZ-MAX PIC 9(4) VALUE 500.
+01 IMPLIZIERTER-SATZ  PIC 9(6)V99.
+01 STUNDEN-NUM        PIC 9(03).
+
+01 GEB-TAG     PIC 99.
+01 GEB-MONAT   PIC 99.
+01 GEB-JAHR    PIC 9(4).
+01 GEB-TAG-MAX PIC 99.
+
+
+*> ================================================================
+*> #3 PROCEDURE DIVISION – Hauptsteuerung
+*> ================================================================
+PROCEDURE DIVISION.
+
+MAIN.
+    DISPLAY "=============================================".
+    DISPLAY "Regressionstest Buchungen-Validierung.".
+    DISPLAY "=============================================".
+
+    PERFORM FUELLE-TEST-FAELLE
+    PERFORM VARYING TEST-IDX FROM 1 BY 1 UNTIL TEST-IDX > TEST-ANZAHL
+        PERFORM FUEHRE-TEST-FALL-AUS
+    END-PERFORM.
+
+    DISPLAY "=============================================".
+    DISPLAY "Bestanden: " CNT-BESTANDEN
+            "  Fehlgeschlagen: " CNT-FEHLGESCHLAGEN.
+
+    IF CNT-FEHLGESCHLAGEN = 0
+        DISPLAY "Regressionstest OK."
+        MOVE 0 TO RETURN-CODE
+    ELSE
+        DISPLAY "Regressionstest FEHLGESCHLAGEN."
+        MOVE 1 TO RETURN-CODE
+    END-IF.
+
+    GOBACK.
+
+
+*> ================================================================
+*> #4 Testfaelle anlegen (ein ADD-TEST-FALL-Aufruf je Fall)
+*> ================================================================
+FUELLE-TEST-FAELLE.
+    MOVE "Name: gueltige Buchstaben"              TO TF-BESCHREIBUNG(1)
+    MOVE "NAME"                                   TO TF-REGEL(1)
+    MOVE 2                                        TO TF-STUFE(1)
+    MOVE "Anna"                                   TO TF-VORNAME(1)
+    MOVE "Schmidt"                                TO TF-NACHNAME(1)
+    MOVE "J"                                      TO TF-ERWARTET(1)
+    MOVE SPACE                                    TO TF-WARNUNG-ERWARTET(1)
+
+    MOVE "Name: Sonderzeichen bei STUFE-STANDARD nur Warnung" TO TF-BESCHREIBUNG(2)
+    MOVE "NAME"                                   TO TF-REGEL(2)
+    MOVE 2                                        TO TF-STUFE(2)
+    MOVE "Anna1"                                  TO TF-VORNAME(2)
+    MOVE "Schmidt"                                TO TF-NACHNAME(2)
+    MOVE "J"                                      TO TF-ERWARTET(2)
+    MOVE SPACE                                    TO TF-WARNUNG-ERWARTET(2)
+
+    MOVE "Stunden: gueltige Zahl groesser 0"      TO TF-BESCHREIBUNG(3)
+    MOVE "STUNDEN"                                TO TF-REGEL(3)
+    MOVE 2                                        TO TF-STUFE(3)
+    MOVE "040"                                    TO TF-STUNDEN-RAW(3)
+    MOVE "J"                                      TO TF-ERWARTET(3)
+    MOVE SPACE                                    TO TF-WARNUNG-ERWARTET(3)
+
+    MOVE "Stunden: Null wird abgelehnt"           TO TF-BESCHREIBUNG(4)
+    MOVE "STUNDEN"                                TO TF-REGEL(4)
+    MOVE 2                                        TO TF-STUFE(4)
+    MOVE "000"                                    TO TF-STUNDEN-RAW(4)
+    MOVE "N"                                      TO TF-ERWARTET(4)
+    MOVE SPACE                                    TO TF-WARNUNG-ERWARTET(4)
+
+    MOVE "Stunden: nicht-numerisch wird abgelehnt" TO TF-BESCHREIBUNG(5)
+    MOVE "STUNDEN"                                TO TF-REGEL(5)
+    MOVE 2                                        TO TF-STUFE(5)
+    MOVE "abc"                                    TO TF-STUNDEN-RAW(5)
+    MOVE "N"                                      TO TF-ERWARTET(5)
+    MOVE SPACE                                    TO TF-WARNUNG-ERWARTET(5)
+
+    MOVE "Gehalt: groesser 0 ist gueltig"         TO TF-BESCHREIBUNG(6)
+    MOVE "GEHALT"                                 TO TF-REGEL(6)
+    MOVE 2                                        TO TF-STUFE(6)
+    MOVE 3500.00                                  TO TF-GEHALT(6)
+    MOVE "J"                                      TO TF-ERWARTET(6)
+    MOVE SPACE                                    TO TF-WARNUNG-ERWARTET(6)
+
+    MOVE "Gehalt: Null wird abgelehnt"            TO TF-BESCHREIBUNG(7)
+    MOVE "GEHALT"                                 TO TF-REGEL(7)
+    MOVE 2                                        TO TF-STUFE(7)
+    MOVE 0                                        TO TF-GEHALT(7)
+    MOVE "N"                                      TO TF-ERWARTET(7)
+    MOVE SPACE                                    TO TF-WARNUNG-ERWARTET(7)
+
+    MOVE "Geburtsdatum: gueltiges Datum"          TO TF-BESCHREIBUNG(8)
+    MOVE "GEBURTSDATUM"                           TO TF-REGEL(8)
+    MOVE 2                                        TO TF-STUFE(8)
+    MOVE 19900101                                 TO TF-GEBURTSDATUM(8)
+    MOVE "J"                                      TO TF-ERWARTET(8)
+    MOVE SPACE                                    TO TF-WARNUNG-ERWARTET(8)
+
+    MOVE "Geburtsdatum: Monat ausserhalb 1..12"   TO TF-BESCHREIBUNG(9)
+    MOVE "GEBURTSDATUM"                           TO TF-REGEL(9)
+    MOVE 2                                        TO TF-STUFE(9)
+    MOVE 19901301                                 TO TF-GEBURTSDATUM(9)
+    MOVE "N"                                      TO TF-ERWARTET(9)
+    MOVE SPACE                                    TO TF-WARNUNG-ERWARTET(9)
+
+    MOVE "Geburtsdatum: 30. Februar in Nicht-Schaltjahr" TO TF-BESCHREIBUNG(10)
+    MOVE "GEBURTSDATUM"                           TO TF-REGEL(10)
+    MOVE 2                                        TO TF-STUFE(10)
+    MOVE 19990230                                 TO TF-GEBURTSDATUM(10)
+    MOVE "N"                                      TO TF-ERWARTET(10)
+    MOVE SPACE                                    TO TF-WARNUNG-ERWARTET(10)
+
+    MOVE "Geburtsdatum: 29. Februar im Schaltjahr 2000" TO TF-BESCHREIBUNG(11)
+    MOVE "GEBURTSDATUM"                           TO TF-REGEL(11)
+    MOVE 2                                        TO TF-STUFE(11)
+    MOVE 20000229                                 TO TF-GEBURTSDATUM(11)
+    MOVE "J"                                      TO TF-ERWARTET(11)
+    MOVE SPACE                                    TO TF-WARNUNG-ERWARTET(11)
+
+    MOVE "Geburtsdatum: 29. Februar 1900 (durch 100, nicht 400 teilbar)" TO TF-BESCHREIBUNG(12)
+    MOVE "GEBURTSDATUM"                           TO TF-REGEL(12)
+    MOVE 2                                        TO TF-STUFE(12)
+    MOVE 19000229                                 TO TF-GEBURTSDATUM(12)
+    MOVE "N"                                      TO TF-ERWARTET(12)
+    MOVE SPACE                                    TO TF-WARNUNG-ERWARTET(12)
+
+    MOVE "Plausibilitaet: Satz innerhalb des Korridors, keine Warnung" TO TF-BESCHREIBUNG(13)
+    MOVE "PLAUSIBEL"                              TO TF-REGEL(13)
+    MOVE 2                                        TO TF-STUFE(13)
+    MOVE "040"                                    TO TF-STUNDEN-RAW(13)
+    MOVE 6000.00                                  TO TF-GEHALT(13)
+    MOVE "J"                                      TO TF-ERWARTET(13)
+    MOVE "N"                                      TO TF-WARNUNG-ERWARTET(13)
+
+    MOVE "Plausibilitaet: Satz zu niedrig, trotzdem angenommen (nur Warnung)" TO TF-BESCHREIBUNG(14)
+    MOVE "PLAUSIBEL"                              TO TF-REGEL(14)
+    MOVE 2                                        TO TF-STUFE(14)
+    MOVE "040"                                    TO TF-STUNDEN-RAW(14)
+    MOVE 100.00                                   TO TF-GEHALT(14)
+    MOVE "J"                                      TO TF-ERWARTET(14)
+    MOVE "J"                                      TO TF-WARNUNG-ERWARTET(14)
+
+    MOVE "Plausibilitaet: Satz zu hoch, trotzdem angenommen (nur Warnung)" TO TF-BESCHREIBUNG(15)
+    MOVE "PLAUSIBEL"                              TO TF-REGEL(15)
+    MOVE 2                                        TO TF-STUFE(15)
+    MOVE "040"                                    TO TF-STUNDEN-RAW(15)
+    MOVE 30000.00                                 TO TF-GEHALT(15)
+    MOVE "J"                                      TO TF-ERWARTET(15)
+    MOVE "J"                                      TO TF-WARNUNG-ERWARTET(15)
+
+    MOVE "Name: Sonderzeichen bei STUFE-STRENG wird abgelehnt" TO TF-BESCHREIBUNG(16)
+    MOVE "NAME"                                   TO TF-REGEL(16)
+    MOVE 3                                        TO TF-STUFE(16)
+    MOVE "Anna1"                                  TO TF-VORNAME(16)
+    MOVE "Schmidt"                                TO TF-NACHNAME(16)
+    MOVE "N"                                      TO TF-ERWARTET(16)
+    MOVE SPACE                                    TO TF-WARNUNG-ERWARTET(16)
+
+    MOVE 16 TO TEST-ANZAHL.
+
+
+*> ================================================================
+*> #5 Einen Testfall ausfuehren und gegen die Erwartung pruefen
+*> ================================================================
+FUEHRE-TEST-FALL-AUS.
+    MOVE TF-STUFE(TEST-IDX) TO STUFE-UNTER-TEST
+    MOVE SPACE TO TATSAECHLICH-WARNUNG
+
+    EVALUATE TF-REGEL(TEST-IDX)
+        WHEN "NAME"
+            PERFORM PRUEFT-NAME
+        WHEN "STUNDEN"
+            PERFORM PRUEFT-STUNDEN
+        WHEN "GEHALT"
+            PERFORM PRUEFT-GEHALT
+        WHEN "GEBURTSDATUM"
+            PERFORM PRUEFT-GEBURTSDATUM
+        WHEN "PLAUSIBEL"
+            PERFORM PRUEFT-PLAUSIBILITAET
+    END-EVALUATE
+
+    IF TATSAECHLICH = TF-ERWARTET(TEST-IDX)
+       AND (TF-WARNUNG-ERWARTET(TEST-IDX) = SPACE
+            OR TF-WARNUNG-ERWARTET(TEST-IDX) = TATSAECHLICH-WARNUNG)
+        ADD 1 TO CNT-BESTANDEN
+        DISPLAY "PASS: " TF-BESCHREIBUNG(TEST-IDX)
+    ELSE
+        ADD 1 TO CNT-FEHLGESCHLAGEN
+        DISPLAY "FAIL: " TF-BESCHREIBUNG(TEST-IDX)
+                " (erwartet " TF-ERWARTET(TEST-IDX)
+                "/Warnung=" TF-WARNUNG-ERWARTET(TEST-IDX)
+                ", erhalten " TATSAECHLICH
+                "/Warnung=" TATSAECHLICH-WARNUNG ")"
+    END-IF.
+
+
+*> ================================================================
+*> #6 Nachbildung PRUEFE-NAME
+*> ================================================================
+*> Ein Sonderzeichen ist nur bei STUFE-STRENG ein REJECT; bei
+*> STUFE-BASIS/STANDARD bleibt es eine WARNUNG, und der Satz gilt
+*> weiterhin als angenommen (TATSAECHLICH bleibt "J").
+PRUEFT-NAME.
+    MOVE "J" TO TATSAECHLICH
+    MOVE SPACES TO NAME-ZUS
+    STRING FUNCTION TRIM(TF-VORNAME(TEST-IDX)) " "
+           FUNCTION TRIM(TF-NACHNAME(TEST-IDX))
+        INTO NAME-ZUS
+    END-STRING
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(NAME-ZUS)) TO NAME-LEN
+
+    PERFORM VARYING NAME-IDX FROM 1 BY 1 UNTIL NAME-IDX > NAME-LEN
+        MOVE 0 TO CHAR-TREFFER
+        INSPECT ALLOWED-NAME-CHARS
+            TALLYING CHAR-TREFFER FOR ALL NAME-ZUS(NAME-IDX:1)
+        IF CHAR-TREFFER = 0
+            IF STUFE-STRENG
+                MOVE "N" TO TATSAECHLICH
+            END-IF
+            EXIT PERFORM
+        END-IF
+    END-PERFORM.
+
+
+*> ================================================================
+*> #7 Nachbildung PRUEFE-STUNDEN
+*> ================================================================
+PRUEFT-STUNDEN.
+    IF TF-STUNDEN-RAW(TEST-IDX) NOT NUMERIC
+        MOVE "N" TO TATSAECHLICH
+    ELSE
+        MOVE TF-STUNDEN-RAW(TEST-IDX) TO STUNDEN-NUM
+        IF STUNDEN-NUM = 0
+            MOVE "N" TO TATSAECHLICH
+        ELSE
+            MOVE "J" TO TATSAECHLICH
+        END-IF
+    END-IF.
+
+
+*> ================================================================
+*> #8 Nachbildung PRUEFE-GEHALT
+*> ================================================================
+PRUEFT-GEHALT.
+    IF TF-GEHALT(TEST-IDX) = 0
+        MOVE "N" TO TATSAECHLICH
+    ELSE
+        MOVE "J" TO TATSAECHLICH
+    END-IF.
+
+
+*> ================================================================
+*> #9 Nachbildung PRUEFE-GEBURTSDATUM (ohne Altersband-Fortschreibung)
+*> ================================================================
+PRUEFT-GEBURTSDATUM.
+    MOVE "J" TO TATSAECHLICH
+    MOVE TF-GEBURTSDATUM(TEST-IDX)(1:4) TO GEB-JAHR
+    MOVE TF-GEBURTSDATUM(TEST-IDX)(5:2) TO GEB-MONAT
+    MOVE TF-GEBURTSDATUM(TEST-IDX)(7:2) TO GEB-TAG
+
+    IF GEB-MONAT < 1 OR GEB-MONAT > 12
+        MOVE "N" TO TATSAECHLICH
+    ELSE
+        EVALUATE GEB-MONAT
+            WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                MOVE 31 TO GEB-TAG-MAX
+            WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                MOVE 30 TO GEB-TAG-MAX
+            WHEN 2
+                IF (FUNCTION MOD(GEB-JAHR, 400) = 0)
+                   OR (FUNCTION MOD(GEB-JAHR, 4) = 0
+                       AND FUNCTION MOD(GEB-JAHR, 100) NOT = 0)
+                    MOVE 29 TO GEB-TAG-MAX
+                ELSE
+                    MOVE 28 TO GEB-TAG-MAX
+                END-IF
+        END-EVALUATE
+
+        IF GEB-TAG < 1 OR GEB-TAG > GEB-TAG-MAX
+            MOVE "N" TO TATSAECHLICH
+        END-IF
+    END-IF.
+
+
+*> ================================================================
+*> #10 Nachbildung PRUEFE-PLAUSIBILITAET
+*> ================================================================
+*> PRUEFE-PLAUSIBILITAET meldet einen Korridorverstoss immer nur als
+*> WARNUNG - der Satz wird dabei NIE abgelehnt. TATSAECHLICH bleibt
+*> darum immer "J"; TATSAECHLICH-WARNUNG haelt getrennt fest, ob die
+*> Warnung ausgeloest wuerde, damit das Fixture trotzdem pruefen kann,
+*> ob die Korridorpruefung selbst richtig rechnet.
+PRUEFT-PLAUSIBILITAET.
+    MOVE "J" TO TATSAECHLICH
+    MOVE "N" TO TATSAECHLICH-WARNUNG
+    IF TF-STUNDEN-RAW(TEST-IDX) NUMERIC
+        MOVE TF-STUNDEN-RAW(TEST-IDX) TO STUNDEN-NUM
+        IF STUNDEN-NUM > 0
+            COMPUTE IMPLIZIERTER-SATZ ROUNDED =
+                TF-GEHALT(TEST-IDX) / STUNDEN-NUM
+            IF IMPLIZIERTER-SATZ < PLAUSIBEL-SATZ-MIN
+               OR IMPLIZIERTER-SATZ > PLAUSIBEL-SATZ-MAX
+                MOVE "J" TO TATSAECHLICH-WARNUNG
+            END-IF
+        END-IF
+    END-IF.
