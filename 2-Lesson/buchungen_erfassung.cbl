@@ -0,0 +1,259 @@
+*> ================================================================
+*> #1 IDENTIFICATION DIVISION – Wer bin ich?
+*> ================================================================
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BUCHUNGEN-ERFASSUNG.
+AUTHOR. Workshop-Team.
+DATE-WRITTEN. 2025-NOV-01.
+
+*> Interaktive Ersterfassung einzelner Buchungen von der Tastatur, fuer
+*> die Faelle, in denen keine Zeiterfassungs-CSV vorliegt und eine
+*> einzelne Buchung von Hand nachgetragen werden muss. Genau wie
+*> BUCHUNGEN-KORREKTUR schreibt dieses Programm nicht direkt in
+*> BUCHUNGEN.DAT - der Vorlauf-/Nachlaufsatz-Rahmen laesst sich nicht
+*> per OPEN EXTEND aufbrechen. Erfasste Saetze landen darum in
+*> ERFASSTE-BUCHUNGEN.DAT und werden vor dem naechsten Batch-Lauf
+*> zusammen mit den uebrigen Tageszeilen neu zwischen Vorlauf- und
+*> Nachlaufsatz eingebettet.
+
+
+*> ================================================================
+*> #2 ENVIRONMENT DIVISION – Welche Dateien benutze ich?
+*> ================================================================
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> Von Hand erfasste Saetze, im selben 80-Byte-Format wie BUCHREC.
+    SELECT ERFASSTE-BUCHUNGEN
+        ASSIGN TO "ERFASSTE-BUCHUNGEN.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FSOUT.
+
+
+*> ================================================================
+*> #3 DATA DIVISION – Was speichere ich?
+*> ================================================================
+DATA DIVISION.
+
+*> ---------------------------
+*> #3.1 FILE SECTION
+*> ---------------------------
+FILE SECTION.
+FD ERFASSTE-BUCHUNGEN.
+01 BUCHUNGEN-AUSGABE-ZEILE PIC X(80).
+
+*> ---------------------------
+*> #3.2 WORKING-STORAGE SECTION
+*> ---------------------------
+WORKING-STORAGE SECTION.
+
+77 FSOUT       PIC XX VALUE SPACES.
+77 WEITER-FLAG PIC X  VALUE "J".
+
+01 ERF-VORNAME          PIC X(10).
+01 ERF-NACHNAME         PIC X(10).
+01 ERF-STUNDEN-RAW      PIC X(03).
+01 ERF-BUCHUNGS-NR-RAW  PIC X(03).
+01 ERF-DATUM-RAW        PIC X(08).
+01 ERF-GEHALT-RAW       PIC X(08).
+01 ERF-GEBURTSDATUM-RAW PIC X(08).
+01 ERF-FEHLER           PIC X VALUE "N".
+
+01 ERF-AUSGABE-SATZ.
+    05 EA-VORNAME       PIC X(10).
+    05 EA-NACHNAME      PIC X(10).
+    05 EA-STUNDEN       PIC 9(03).
+    05 EA-BUCHUNGS-NR   PIC X(03).
+    05 EA-DATUM         PIC 9(08).
+    05 EA-GEHALT        PIC 9(06)V99.
+    05 EA-GEBURTSDATUM  PIC 9(08).
+    05 FILLER           PIC X(30).
+
+01 ALLOWED-NAME-CHARS PIC X(200)
+   VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz ÄÖÜäöüß-".
+01 NAME-ZUS     PIC X(41).
+01 NAME-LEN     PIC 9(4).
+01 NAME-IDX     PIC 9(4).
+01 CHAR-TREFFER PIC 9(4).
+
+01 CNT-ERFASST      PIC 9(6) VALUE 0.
+01 CNT-VERWORFEN    PIC 9(6) VALUE 0.
+
+01 ERF-GEB-JAHR      PIC 9(4).
+01 ERF-GEB-MONAT     PIC 9(2).
+01 ERF-GEB-TAG       PIC 9(2).
+01 ERF-GEB-TAG-MAX   PIC 9(2).
+
+
+*> ================================================================
+*> #4 PROCEDURE DIVISION – Hauptsteuerung
+*> ================================================================
+PROCEDURE DIVISION.
+
+MAIN.
+    OPEN EXTEND ERFASSTE-BUCHUNGEN.
+    IF FSOUT NOT = "00"
+        DISPLAY "Fehler beim Oeffnen ERFASSTE-BUCHUNGEN.DAT, Status=" FSOUT
+        GOBACK
+    END-IF.
+
+    DISPLAY "--------------------------------------------".
+    DISPLAY "Manuelle Buchungserfassung.".
+
+    PERFORM UNTIL WEITER-FLAG NOT = "J"
+        PERFORM ERFASSE-SATZ
+
+        DISPLAY "Weitere Buchung erfassen? (J/N): "
+        ACCEPT WEITER-FLAG
+    END-PERFORM.
+
+    CLOSE ERFASSTE-BUCHUNGEN.
+
+    DISPLAY "--------------------------------------------".
+    DISPLAY "Erfasst: " CNT-ERFASST "  Verworfen: " CNT-VERWORFEN.
+    DISPLAY "Erfassung abgeschlossen. Vor dem naechsten Batch-Lauf muessen".
+    DISPLAY "die Zeilen aus ERFASSTE-BUCHUNGEN.DAT zwischen Vorlauf- und".
+    DISPLAY "Nachlaufsatz in BUCHUNGEN.DAT eingebettet werden.".
+
+    GOBACK.
+
+
+*> ================================================================
+*> #5 Eine Buchung von der Tastatur erfassen
+*> ================================================================
+ERFASSE-SATZ.
+    DISPLAY "Vorname: "
+    ACCEPT ERF-VORNAME
+
+    DISPLAY "Nachname: "
+    ACCEPT ERF-NACHNAME
+
+    DISPLAY "Stunden: "
+    ACCEPT ERF-STUNDEN-RAW
+
+    DISPLAY "Buchungsnummer: "
+    ACCEPT ERF-BUCHUNGS-NR-RAW
+
+    DISPLAY "Datum (JJJJMMTT): "
+    ACCEPT ERF-DATUM-RAW
+
+    DISPLAY "Gehalt (8 Ziffern, Cent ohne Punkt, z.B. 00350000): "
+    ACCEPT ERF-GEHALT-RAW
+
+    DISPLAY "Geburtsdatum (JJJJMMTT): "
+    ACCEPT ERF-GEBURTSDATUM-RAW
+
+    PERFORM PRUEFE-ERFASSUNG
+
+    IF ERF-FEHLER = "J"
+        DISPLAY "Eingabe ungueltig, Buchung wird verworfen."
+        ADD 1 TO CNT-VERWORFEN
+    ELSE
+        MOVE SPACES              TO ERF-AUSGABE-SATZ
+        MOVE ERF-VORNAME         TO EA-VORNAME
+        MOVE ERF-NACHNAME        TO EA-NACHNAME
+        MOVE ERF-STUNDEN-RAW     TO EA-STUNDEN
+        MOVE ERF-BUCHUNGS-NR-RAW TO EA-BUCHUNGS-NR
+        MOVE ERF-DATUM-RAW       TO EA-DATUM
+        MOVE ERF-GEHALT-RAW      TO EA-GEHALT
+        MOVE ERF-GEBURTSDATUM-RAW TO EA-GEBURTSDATUM
+        MOVE ERF-AUSGABE-SATZ    TO BUCHUNGEN-AUSGABE-ZEILE
+        WRITE BUCHUNGEN-AUSGABE-ZEILE
+        ADD 1 TO CNT-ERFASST
+        DISPLAY "Buchung erfasst."
+    END-IF.
+
+
+*> ================================================================
+*> #6 Erfasste Werte gegenpruefen (Name/Stunden/Datum/Gehalt)
+*> ================================================================
+PRUEFE-ERFASSUNG.
+    MOVE "N" TO ERF-FEHLER
+
+    IF ERF-VORNAME = SPACES OR ERF-NACHNAME = SPACES
+        DISPLAY "  -> Vor- und Nachname duerfen nicht leer sein."
+        MOVE "J" TO ERF-FEHLER
+    END-IF
+
+    IF ERF-STUNDEN-RAW NOT NUMERIC
+        DISPLAY "  -> Stunden sind nicht numerisch."
+        MOVE "J" TO ERF-FEHLER
+    END-IF
+
+    IF ERF-BUCHUNGS-NR-RAW NOT NUMERIC
+        DISPLAY "  -> Buchungsnummer ist nicht numerisch."
+        MOVE "J" TO ERF-FEHLER
+    END-IF
+
+    IF ERF-DATUM-RAW NOT NUMERIC
+        DISPLAY "  -> Datum ist nicht numerisch."
+        MOVE "J" TO ERF-FEHLER
+    END-IF
+
+    *> #6.1 Gehalt pruefen - mirrors PRUEFE-GEHALT in
+    *> validierer_loesung.cbl (ein Gehalt von 0 gilt dort als leer).
+    IF ERF-GEHALT-RAW NOT NUMERIC
+        DISPLAY "  -> Gehalt ist nicht numerisch."
+        MOVE "J" TO ERF-FEHLER
+    ELSE
+        IF ERF-GEHALT-RAW = 0
+            DISPLAY "  -> Gehalt ist leer oder 0."
+            MOVE "J" TO ERF-FEHLER
+        END-IF
+    END-IF
+
+    *> #6.2 Geburtsdatum pruefen - mirrors PRUEFE-GEBURTSDATUM in
+    *> validierer_loesung.cbl (Monat 1..12, schaltjahrbewusste Tagesgrenze).
+    IF ERF-GEBURTSDATUM-RAW NOT NUMERIC
+        DISPLAY "  -> Geburtsdatum ist nicht numerisch."
+        MOVE "J" TO ERF-FEHLER
+    ELSE
+        MOVE ERF-GEBURTSDATUM-RAW(1:4) TO ERF-GEB-JAHR
+        MOVE ERF-GEBURTSDATUM-RAW(5:2) TO ERF-GEB-MONAT
+        MOVE ERF-GEBURTSDATUM-RAW(7:2) TO ERF-GEB-TAG
+
+        IF ERF-GEB-MONAT < 1 OR ERF-GEB-MONAT > 12
+            DISPLAY "  -> Geburtsdatum ungueltig: Monat ausserhalb 1..12."
+            MOVE "J" TO ERF-FEHLER
+        ELSE
+            EVALUATE ERF-GEB-MONAT
+                WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                    MOVE 31 TO ERF-GEB-TAG-MAX
+                WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                    MOVE 30 TO ERF-GEB-TAG-MAX
+                WHEN 2
+                    IF (FUNCTION MOD(ERF-GEB-JAHR, 400) = 0)
+                       OR (FUNCTION MOD(ERF-GEB-JAHR, 4) = 0
+                           AND FUNCTION MOD(ERF-GEB-JAHR, 100) NOT = 0)
+                        MOVE 29 TO ERF-GEB-TAG-MAX
+                    ELSE
+                        MOVE 28 TO ERF-GEB-TAG-MAX
+                    END-IF
+            END-EVALUATE
+
+            IF ERF-GEB-TAG < 1 OR ERF-GEB-TAG > ERF-GEB-TAG-MAX
+                DISPLAY "  -> Geburtsdatum ungueltig: unmoegliches Datum."
+                MOVE "J" TO ERF-FEHLER
+            END-IF
+        END-IF
+    END-IF
+
+    IF ERF-VORNAME NOT = SPACES AND ERF-NACHNAME NOT = SPACES
+        MOVE SPACES TO NAME-ZUS
+        STRING FUNCTION TRIM(ERF-VORNAME) " " FUNCTION TRIM(ERF-NACHNAME)
+            INTO NAME-ZUS
+        END-STRING
+        MOVE FUNCTION LENGTH(FUNCTION TRIM(NAME-ZUS)) TO NAME-LEN
+
+        PERFORM VARYING NAME-IDX FROM 1 BY 1 UNTIL NAME-IDX > NAME-LEN
+            MOVE 0 TO CHAR-TREFFER
+            INSPECT ALLOWED-NAME-CHARS
+                TALLYING CHAR-TREFFER FOR ALL NAME-ZUS(NAME-IDX:1)
+            IF CHAR-TREFFER = 0
+                DISPLAY "  -> Name enthaelt Sonderzeichen: '"
+                        NAME-ZUS(NAME-IDX:1) "'"
+                MOVE "J" TO ERF-FEHLER
+                EXIT PERFORM
+            END-IF
+        END-PERFORM
+    END-IF.
