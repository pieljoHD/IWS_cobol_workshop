@@ -0,0 +1,248 @@
+*> ================================================================
+*> #1 IDENTIFICATION DIVISION – Wer bin ich?
+*> ================================================================
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ZEITERFASSUNG-IMPORT.
+AUTHOR. Workshop-Team.
+DATE-WRITTEN. 2025-NOV-01.
+
+*> Wandelt einen Export aus einem Zeiterfassungssystem (kommagetrennte
+*> CSV-Zeilen, dieselben sieben Felder wie BUCHREC, aber als Text) in
+*> ein vollstaendiges BUCHUNGEN.DAT um, inklusive Vorlauf- und
+*> Nachlaufsatz. Dies ist ein alternativer Zulauf neben dem gewohnten
+*> spaltenfesten Feed - beide muenden im selben 80-Byte-Format, damit
+*> BUCHUNGEN-VALIDIERER und UMSATZ-RECHNER keinen Unterschied sehen.
+*> Weil Sollanzahl und Kontrollsumme im Vorlaufsatz erst feststehen,
+*> wenn alle Zeilen gezaehlt sind, liest das Programm die CSV-Datei in
+*> zwei Durchlaeufen: einmal zum Zaehlen/Pruefen, einmal zum Schreiben.
+
+
+*> ================================================================
+*> #2 ENVIRONMENT DIVISION – Welche Dateien benutze ich?
+*> ================================================================
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> Export aus dem Zeiterfassungssystem, eine Buchung pro Zeile:
+    *> Vorname,Nachname,Stunden,Buchungsnummer,Datum,Gehalt,Geburtsdatum
+    SELECT ZEITERFASSUNG-CSV
+        ASSIGN TO "ZEITERFASSUNG.CSV"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-CSV.
+
+    *> Zielformat - dasselbe BUCHUNGEN.DAT, das die uebrigen Programme
+    *> als spaltenfesten Feed mit Vorlauf-/Nachlaufsatz erwarten. Wird
+    *> zunaechst unter BUCHUNGEN.DAT.NEU aufgebaut und erst nach
+    *> erfolgreichem Abschluss an die Stelle von BUCHUNGEN.DAT
+    *> verschoben, wie bei BUCHUNGEN-EINBETTUNG.
+    SELECT BUCHUNGEN-AUSGABE
+        ASSIGN TO "BUCHUNGEN.DAT.NEU"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-OUT.
+
+
+*> ================================================================
+*> #3 DATA DIVISION – Was speichere ich?
+*> ================================================================
+DATA DIVISION.
+
+*> ---------------------------
+*> #3.1 FILE SECTION
+*> ---------------------------
+FILE SECTION.
+FD ZEITERFASSUNG-CSV.
+01 CSV-EINGABE-ZEILE PIC X(200).
+
+FD BUCHUNGEN-AUSGABE.
+COPY BUCHREC.
+
+*> ---------------------------
+*> #3.2 WORKING-STORAGE SECTION
+*> ---------------------------
+WORKING-STORAGE SECTION.
+
+77 FS-CSV  PIC XX VALUE SPACES.
+77 FS-OUT  PIC XX VALUE SPACES.
+77 EOF-FLAG PIC X VALUE "N".
+
+01 CSV-VORNAME-RAW      PIC X(10).
+01 CSV-NACHNAME-RAW     PIC X(10).
+01 CSV-STUNDEN-RAW      PIC X(03).
+01 CSV-BUCHUNGSNR-RAW   PIC X(03).
+01 CSV-DATUM-RAW        PIC X(08).
+01 CSV-GEHALT-RAW       PIC X(08).
+01 CSV-GEHALT-NUM REDEFINES CSV-GEHALT-RAW PIC 9(06)V99.
+01 CSV-GEBURTSDATUM-RAW PIC X(08).
+01 CSV-ZEILE-GUELTIG    PIC X VALUE "N".
+
+01 CNT-ZEILEN-GELESEN      PIC 9(06) VALUE 0.
+01 CNT-ZEILEN-UEBERNOMMEN  PIC 9(06) VALUE 0.
+01 CNT-ZEILEN-FEHLERHAFT   PIC 9(06) VALUE 0.
+01 WS-KONTROLLSUMME-STUNDEN PIC 9(08) VALUE 0.
+
+01 WS-BATCH-ID   PIC X(10) VALUE "ZEITERFASS".
+01 WS-LAUFDATUM  PIC 9(08).
+
+01 CMD-UMZUG     PIC X(60).
+01 IMPORT-OK     PIC X VALUE "J".
+
+
+*> ================================================================
+*> #4 PROCEDURE DIVISION – Hauptsteuerung
+*> ================================================================
+PROCEDURE DIVISION.
+
+MAIN.
+    OPEN INPUT ZEITERFASSUNG-CSV.
+    IF FS-CSV NOT = "00"
+        DISPLAY "Fehler beim Oeffnen ZEITERFASSUNG.CSV, Status=" FS-CSV
+        MOVE 1 TO RETURN-CODE
+        GOBACK
+    END-IF.
+
+    DISPLAY "Zeiterfassungs-Import: 1. Durchlauf (zaehlen/pruefen)...".
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ ZEITERFASSUNG-CSV
+            AT END MOVE "Y" TO EOF-FLAG
+        END-READ
+
+        IF EOF-FLAG NOT = "Y" AND CSV-EINGABE-ZEILE NOT = SPACES
+            ADD 1 TO CNT-ZEILEN-GELESEN
+            PERFORM PRUEFE-CSV-ZEILE
+            IF CSV-ZEILE-GUELTIG = "J"
+                ADD 1 TO CNT-ZEILEN-UEBERNOMMEN
+                ADD FUNCTION NUMVAL(CSV-STUNDEN-RAW) TO WS-KONTROLLSUMME-STUNDEN
+            ELSE
+                ADD 1 TO CNT-ZEILEN-FEHLERHAFT
+            END-IF
+        END-IF
+    END-PERFORM.
+
+    CLOSE ZEITERFASSUNG-CSV.
+
+    OPEN OUTPUT BUCHUNGEN-AUSGABE.
+    IF FS-OUT NOT = "00"
+        DISPLAY "Fehler beim Oeffnen BUCHUNGEN.DAT.NEU, Status=" FS-OUT
+        MOVE 1 TO RETURN-CODE
+        GOBACK
+    END-IF.
+
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-LAUFDATUM.
+    PERFORM SCHREIBE-VORLAUFSATZ.
+
+    DISPLAY "Zeiterfassungs-Import: 2. Durchlauf (uebernehmen)...".
+    MOVE "N" TO EOF-FLAG.
+    OPEN INPUT ZEITERFASSUNG-CSV.
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ ZEITERFASSUNG-CSV
+            AT END MOVE "Y" TO EOF-FLAG
+        END-READ
+
+        IF EOF-FLAG NOT = "Y" AND CSV-EINGABE-ZEILE NOT = SPACES
+            PERFORM PRUEFE-CSV-ZEILE
+            IF CSV-ZEILE-GUELTIG = "J"
+                PERFORM SCHREIBE-BUCHUNGSSATZ
+            END-IF
+        END-IF
+    END-PERFORM.
+    CLOSE ZEITERFASSUNG-CSV.
+
+    PERFORM SCHREIBE-NACHLAUFSATZ.
+    CLOSE BUCHUNGEN-AUSGABE.
+
+    *> Erst jetzt, nach einem nachweislich abgeschlossenen zweiten
+    *> Durchlauf, BUCHUNGEN.DAT.NEU an die Stelle der produktiven
+    *> BUCHUNGEN.DAT verschieben - mirrors BUCHUNGEN-EINBETTUNG.
+    STRING "mv BUCHUNGEN.DAT.NEU BUCHUNGEN.DAT" INTO CMD-UMZUG
+    END-STRING.
+    CALL "SYSTEM" USING CMD-UMZUG.
+    IF RETURN-CODE NOT = 0
+        DISPLAY "WARNUNG: Umbenennen von BUCHUNGEN.DAT.NEU fehlgeschlagen (RC="
+                RETURN-CODE "), BUCHUNGEN.DAT bleibt unveraendert."
+        MOVE "N" TO IMPORT-OK
+    END-IF.
+
+    DISPLAY "--------------------------------------------".
+    DISPLAY "Gelesen: " CNT-ZEILEN-GELESEN
+            "  Uebernommen: " CNT-ZEILEN-UEBERNOMMEN
+            "  Fehlerhaft: " CNT-ZEILEN-FEHLERHAFT.
+
+    IF IMPORT-OK = "J"
+        DISPLAY "Zeiterfassungs-Import abgeschlossen, BUCHUNGEN.DAT neu erstellt."
+        MOVE 0 TO RETURN-CODE
+    ELSE
+        MOVE 1 TO RETURN-CODE
+    END-IF.
+    GOBACK.
+
+
+*> ================================================================
+*> #5 Eine CSV-Zeile zerlegen und auf Plausibilitaet pruefen
+*> ================================================================
+PRUEFE-CSV-ZEILE.
+    MOVE "J" TO CSV-ZEILE-GUELTIG
+
+    MOVE SPACES TO CSV-VORNAME-RAW CSV-NACHNAME-RAW CSV-STUNDEN-RAW
+                    CSV-BUCHUNGSNR-RAW CSV-DATUM-RAW CSV-GEHALT-RAW
+                    CSV-GEBURTSDATUM-RAW
+
+    UNSTRING CSV-EINGABE-ZEILE DELIMITED BY ","
+        INTO CSV-VORNAME-RAW CSV-NACHNAME-RAW CSV-STUNDEN-RAW
+             CSV-BUCHUNGSNR-RAW CSV-DATUM-RAW CSV-GEHALT-RAW
+             CSV-GEBURTSDATUM-RAW
+    END-UNSTRING
+
+    IF CSV-VORNAME-RAW = SPACES OR CSV-NACHNAME-RAW = SPACES
+        OR CSV-GEBURTSDATUM-RAW = SPACES
+        DISPLAY "  -> Zeile " CNT-ZEILEN-GELESEN
+                " uebersprungen: unvollstaendig (" CSV-EINGABE-ZEILE ")"
+        MOVE "N" TO CSV-ZEILE-GUELTIG
+    END-IF
+
+    IF CSV-ZEILE-GUELTIG = "J"
+        IF CSV-STUNDEN-RAW NOT NUMERIC OR CSV-BUCHUNGSNR-RAW NOT NUMERIC
+            OR CSV-DATUM-RAW NOT NUMERIC OR CSV-GEHALT-RAW NOT NUMERIC
+            OR CSV-GEBURTSDATUM-RAW NOT NUMERIC
+            DISPLAY "  -> Zeile " CNT-ZEILEN-GELESEN
+                    " uebersprungen: nicht-numerisches Feld (" CSV-EINGABE-ZEILE ")"
+            MOVE "N" TO CSV-ZEILE-GUELTIG
+        END-IF
+    END-IF.
+
+
+*> ================================================================
+*> #6 Eine geprueft gueltige Zeile als 80-Byte-Buchungssatz schreiben
+*> ================================================================
+SCHREIBE-BUCHUNGSSATZ.
+    MOVE SPACES TO BUCHUNGS-RECORD.
+    MOVE CSV-VORNAME-RAW      TO BR-VORNAME.
+    MOVE CSV-NACHNAME-RAW     TO BR-NACHNAME.
+    MOVE CSV-STUNDEN-RAW      TO BR-STUNDEN.
+    MOVE CSV-BUCHUNGSNR-RAW   TO BR-BUCHUNGS-NR.
+    MOVE CSV-DATUM-RAW        TO BR-DATUM.
+    MOVE CSV-GEHALT-NUM       TO BR-GEHALT.
+    MOVE CSV-GEBURTSDATUM-RAW TO BR-GEBURTSDATUM.
+    WRITE BUCHUNGS-RECORD.
+
+
+*> ================================================================
+*> #7 Vorlaufsatz (HDR) mit Sollanzahl aus dem 1. Durchlauf schreiben
+*> ================================================================
+SCHREIBE-VORLAUFSATZ.
+    MOVE SPACES TO BUCHUNGS-RECORD.
+    MOVE "HDR" TO BKH-SATZART.
+    MOVE WS-LAUFDATUM TO BKH-LAUFDATUM.
+    MOVE WS-BATCH-ID TO BKH-BATCH-ID.
+    MOVE CNT-ZEILEN-UEBERNOMMEN TO BKH-SOLL-ANZAHL.
+    WRITE BUCHUNGS-RECORD.
+
+
+*> ================================================================
+*> #8 Nachlaufsatz (TRL) mit Ist-Anzahl und Kontrollsumme schreiben
+*> ================================================================
+SCHREIBE-NACHLAUFSATZ.
+    MOVE SPACES TO BUCHUNGS-RECORD.
+    MOVE "TRL" TO BKT-SATZART.
+    MOVE CNT-ZEILEN-UEBERNOMMEN TO BKT-IST-ANZAHL.
+    MOVE WS-KONTROLLSUMME-STUNDEN TO BKT-KONTROLLSUMME-STUNDEN.
+    WRITE BUCHUNGS-RECORD.
