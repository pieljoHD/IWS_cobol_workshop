@@ -13,55 +13,341 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           *> Pfade werden aus der Kommandozeile uebernommen (siehe
+           *> PARSE-KOMMANDOZEILE), damit sich ein Testlauf gegen eine
+           *> andere Tagesdatei richten laesst, ohne Dateien auf der
+           *> Platte umzubenennen. Ohne Parameter gelten die bisherigen
+           *> Festnamen als Default.
            SELECT BUCHUNGEN
-               ASSIGN TO "BUCHUNGEN.DAT"
+               ASSIGN TO WS-BUCHUNGEN-DATEINAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FSIN.
-       
+
            SELECT FEHLER-LOG
-               ASSIGN TO "FEHLER.LOG"
+               ASSIGN TO WS-FEHLER-LOG-DATEINAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FSERR.
-       
-       
+
+           SELECT REJECTED-BUCHUNGEN
+               ASSIGN TO "REJECTED-BUCHUNGEN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSREJ.
+
+           *> Haelt die akzeptierten Saetze unveraendert vor, damit der
+           *> SQLite-Abgleich (ShowTables SYNC-Modus) genau die Saetze
+           *> einspielt, die diesen Lauf tatsaechlich bestanden haben.
+           SELECT ACCEPTED-BUCHUNGEN
+               ASSIGN TO "ACCEPTED-BUCHUNGEN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSACC.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "VALIDIERER.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSCKP.
+
+           SELECT SEEN-NUMMERN
+               ASSIGN TO "SEEN-BUCHUNGSNUMMERN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSSEEN.
+
+           *> Fasst das Laufergebnis zusammen, damit UMSATZ-RECHNER die
+           *> Anzahl akzeptierter Buchungen gegen die eigene Zeilenzahl
+           *> gegenpruefen kann.
+           SELECT VALIDIERUNG-SUMMARY
+               ASSIGN TO "VALIDIERUNG.SUMMARY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSSUM.
+
+           *> Erlaubtes Zeichenset fuer Namen, laenderspezifisch pflegbar
+           *> ohne Neukompilierung (Default bei fehlender Datei: Deutsch).
+           SELECT NAME-CHARS-CFG
+               ASSIGN TO "NAME-CHARS.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSNC.
+
+           *> Stammdatenliste gueltiger Mitarbeiter (eine Zeile je
+           *> "Vorname Nachname"); fehlt die Datei, wird die Pruefung
+           *> uebersprungen, damit bestehende Installationen ohne
+           *> Stammdaten weiterlaufen.
+           SELECT EMPLOYEE-MASTER
+               ASSIGN TO "EMPLOYEE-MASTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSEMP.
+
+           *> Laufende Generationsnummer fuer das Tagesarchiv (siehe
+           *> ARCHIVIERE-LAUF) - eine Zeile mit der zuletzt vergebenen
+           *> Nummer, nach dem gleichen Zaehlprinzip wie VALIDIERER.CKP.
+           SELECT ARCHIV-GENERATION
+               ASSIGN TO "ARCHIV.GEN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSARCGEN.
+
+           *> Schwellenwert (Prozent abgelehnter Saetze), ab dem ein Lauf
+           *> als auffaellig gilt; fehlt die Datei, gilt der Default aus
+           *> WORKING-STORAGE (siehe ALARM-SCHWELLE-PROZENT).
+           SELECT ALARM-SCHWELLE-CFG
+               ASSIGN TO "ALARM-SCHWELLE.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSALM.
+
+           *> Protokolliert jeden Lauf, dessen Fehlerquote die Schwelle
+           *> ueberschritten hat, damit der Operator Ausreisser auch ohne
+           *> staendiges Mitlesen der Konsole erkennt.
+           SELECT ALARM-LOG
+               ASSIGN TO "ALARM.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSALMLOG.
+
+           *> Validierungsstufe (1=BASIS/2=STANDARD/3=STRENG), wenn nicht
+           *> per Kommandozeile gesetzt; fehlt auch diese Datei, gilt der
+           *> Default aus WORKING-STORAGE (siehe VALIDIERUNGS-STUFE).
+           SELECT VALIDIERUNGSSTUFE-CFG
+               ASSIGN TO "VALIDIERUNGSSTUFE.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSSTUFE.
+
+
        *> ================================================================
        *> #3 DATA DIVISION – Was speichere ich?
        *> ================================================================
        DATA DIVISION.
-       
+
        *> ---------------------------
        *> #3.1 FILE SECTION
        *> ---------------------------
        FILE SECTION.
        FD BUCHUNGEN.
-       01 BUCHUNG-LINE PIC X(80).
-       
+       COPY BUCHREC.
+
        FD FEHLER-LOG.
-       01 FEHLER-RECORD PIC X(200).
-       
-       
+       COPY FEHLERREC.
+
+       *> Haelt die abgelehnten Buchungssaetze unveraendert vor, damit
+       *> nur die fehlerhaften Zeilen von Hand korrigiert und erneut
+       *> eingespielt werden muessen.
+       FD REJECTED-BUCHUNGEN.
+       01 REJECTED-RECORD PIC X(80).
+
+       FD ACCEPTED-BUCHUNGEN.
+       01 ACCEPTED-RECORD PIC X(80).
+
+       *> Sichert Zeilennummer und Zaehlerstaende, damit ein Abbruch bei
+       *> sehr grossen Dateien nicht dazu zwingt, ab Zeile 1 neu zu
+       *> validieren.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKP-ZEILEN-NR PIC 9(6).
+           05 CKP-CNT-OK    PIC 9(6).
+           05 CKP-CNT-ERROR PIC 9(6).
+
+       *> Haelt die je Lauf akzeptierten Buchungsnummern fest, damit
+       *> dieselbe Nummer nicht am selben Lauftag noch einmal als
+       *> gueltig durchgeht. Das Laufdatum aus dem Vorlaufsatz ist Teil
+       *> des Schluessels, damit die nur dreistellige Buchungsnummer
+       *> (000-999) an einem neuen Tag wiederverwendet werden darf und
+       *> die Datei nicht nach spaetestens 1000 Buchungen Lebensdauer
+       *> jede weitere Nummer faelschlich als Duplikat ablehnt.
+       FD SEEN-NUMMERN.
+       01 SEEN-NUMMER-RECORD.
+           05 SNR-LAUFDATUM PIC 9(08).
+           05 SNR-NUMMER    PIC 9(03).
+
+       FD VALIDIERUNG-SUMMARY.
+       01 SUMMARY-RECORD.
+           05 SUM-CNT-OK    PIC 9(6).
+           05 SUM-CNT-ERROR PIC 9(6).
+
+       FD NAME-CHARS-CFG.
+       01 NAME-CHARS-CFG-ZEILE PIC X(200).
+
+       FD EMPLOYEE-MASTER.
+       01 EMPLOYEE-MASTER-ZEILE PIC X(80).
+
+       FD ARCHIV-GENERATION.
+       01 ARCHIV-GEN-RECORD PIC 9(6).
+
+       FD ALARM-SCHWELLE-CFG.
+       01 ALARM-SCHWELLE-CFG-ZEILE PIC X(3).
+
+       FD ALARM-LOG.
+       01 ALARM-LOG-ZEILE PIC X(120).
+
+       FD VALIDIERUNGSSTUFE-CFG.
+       01 VALIDIERUNGSSTUFE-CFG-ZEILE PIC X(1).
+
+
        *> ---------------------------
        *> #3.2 WORKING-STORAGE SECTION
        *> ---------------------------
        WORKING-STORAGE SECTION.
        
+       *> Standard-Dateinamen, per Kommandozeilenparameter ueberschreibbar
+       *> (1. Parameter = Buchungsdatei, 2. Parameter = Fehlerprotokoll).
+       01 WS-BUCHUNGEN-DATEINAME  PIC X(100) VALUE "BUCHUNGEN.DAT".
+       01 WS-FEHLER-LOG-DATEINAME PIC X(100) VALUE "FEHLER.LOG".
+       01 WS-ARGUMENT-ANZAHL      PIC 9(2) VALUE 0.
+       01 WS-ARGUMENT-INDEX       PIC 9(2) VALUE 0.
+       01 WS-ARGUMENT-WERT        PIC X(100).
+
+       *> Validierungsstufe: steuert, wie streng ein Lauf prueft, statt
+       *> fuer jede Stufe ein eigenes Validator-Programm zu pflegen.
+       *> 1=BASIS entspricht dem, was frueher AufgabeValidator/
+       *> buchungen-validierer.old leisteten (nur Pflichtfelder/Format),
+       *> 2=STANDARD ist die bisherige Voreinstellung dieses Programms,
+       *> 3=STRENG macht aus Namens-Sonderzeichen (sonst WARNUNG) einen
+       *> REJECT. Per 3. Kommandozeilenparameter oder
+       *> VALIDIERUNGSSTUFE.CFG ueberschreibbar (siehe
+       *> LOAD-VALIDIERUNGSSTUFE-CFG).
+       01 VALIDIERUNGS-STUFE PIC 9 VALUE 2.
+           88 STUFE-BASIS    VALUE 1.
+           88 STUFE-STANDARD VALUE 2.
+           88 STUFE-STRENG   VALUE 3.
+
        77 FSIN      PIC XX VALUE SPACES.
        77 FSERR     PIC XX VALUE SPACES.
+       77 FSREJ     PIC XX VALUE SPACES.
+       77 FSACC     PIC XX VALUE SPACES.
+       77 FSCKP     PIC XX VALUE SPACES.
+       77 FSSEEN    PIC XX VALUE SPACES.
+       77 FSSUM     PIC XX VALUE SPACES.
+       77 FSNC      PIC XX VALUE SPACES.
+       77 FSEMP     PIC XX VALUE SPACES.
        77 EOF-FLAG  PIC X  VALUE "N".
        77 ZEILEN-NR PIC 9(6) VALUE 0.
+
+       *> Mitarbeiterstamm, gegen den Vorname/Nachname jeder Buchung
+       *> geprueft werden; ohne EMPLOYEE-MASTER.DAT bleibt die Tabelle
+       *> leer und die Pruefung wird uebersprungen (EMPLOYEE-ANZAHL = 0).
+       01 EMPLOYEE-ANZAHL PIC 9(4) VALUE 0.
+       01 EMPLOYEE-TABELLE.
+           05 EMPLOYEE-EINTRAG OCCURS 1 TO 500 TIMES
+                                DEPENDING ON EMPLOYEE-ANZAHL
+                                INDEXED BY EMP-IDX.
+               10 EMP-VORNAME  PIC X(10).
+               10 EMP-NACHNAME PIC X(10).
+       01 EMP-EOF-FLAG PIC X VALUE "N".
+
+       *> Tagesarchiv der akzeptierten Saetze und des Laufergebnisses,
+       *> nach Generationen durchnummeriert (wie ein GDG auf dem
+       *> Mainframe: jeder erfolgreiche Lauf erhoeht die Generation).
+       77 FSARCGEN        PIC XX VALUE SPACES.
+       01 ARCHIV-GEN-NR    PIC 9(6) VALUE 0.
+       01 ARCHIV-DATUM     PIC X(8).
+       01 ARCHIV-GEN-ANZEIGE PIC 9(6).
+       01 ARCHIV-DATEINAME PIC X(60).
+       01 ARCHIV-KOMMANDO  PIC X(200).
+
+       *> Schutz gegen Shell-Metazeichen in WS-FEHLER-LOG-DATEINAME, das
+       *> per Kommandozeile gesetzt werden kann (PARSE-KOMMANDOZEILE),
+       *> bevor der Wert in ARCHIV-KOMMANDO eingebettet und per
+       *> CALL "SYSTEM" ausgefuehrt wird (vgl. PRUEFE-SHELL-SICHER in
+       *> dbExample.cbl).
+       01 SHELL-GEFAHR-ZEICHEN PIC X(12) VALUE '$`;|&><\#!*?'.
+       01 SHELL-UNSICHER       PIC X VALUE "N".
+       01 SHELL-PRUEF-LEN      PIC 9(3).
+       01 SHELL-PRUEF-IDX      PIC 9(3).
+       01 SHELL-TREFFER        PIC 9(3).
+
+       *> Alarmierung bei auffaellig hoher Fehlerquote (Default-Schwelle
+       *> 20%, per ALARM-SCHWELLE.CFG ueberschreibbar).
+       77 FSALM            PIC XX VALUE SPACES.
+       77 FSALMLOG         PIC XX VALUE SPACES.
+       77 FSSTUFE          PIC XX VALUE SPACES.
+       01 ALARM-SCHWELLE-PROZENT PIC 9(3) VALUE 20.
+       01 FEHLERQUOTE-PROZENT   PIC 9(3) VALUE 0.
+       01 WS-ALARM-ZEITSTEMPEL  PIC X(20).
+
+       *> Praesenztabelle ueber alle moeglichen 3-stelligen
+       *> Buchungsnummern (000-999), Index = Buchungsnummer + 1.
+       01 SEEN-TABELLE.
+           05 SEEN-FLAGS PIC X OCCURS 1000 TIMES INDEXED BY SEEN-IDX.
+       01 SEEN-EOF PIC X VALUE "N".
+
+       *> Festgehalten beim Lesen des Vorlaufsatzes (PRUEFE-VORLAUFSATZ):
+       *> BKH-LAUFDATUM selbst liegt auf dem Eingabe-Satzpuffer und wird
+       *> durch jeden weiteren READ BUCHUNGEN ueberschrieben, darum fuer
+       *> die SEEN-NUMMERN-Fensterung in einem eigenen Feld gesichert.
+       01 WS-LAUFDATUM PIC 9(08) VALUE 0.
+
+       01 CKP-INTERVALL   PIC 9(6) VALUE 1000.
+       01 CKP-GEFUNDEN    PIC X    VALUE "N".
+           88 CKP-VORHANDEN VALUE "Y".
+       01 CKP-ANTWORT     PIC X    VALUE "N".
+       01 CKP-ZIEL-ZEILE  PIC 9(6) VALUE 0.
+       01 CKP-SKIP-EOF    PIC X    VALUE "N".
        
        01 VORNAME         PIC X(20).
        01 NACHNAME        PIC X(20).
+
+       *> Maskierte Namen fuer Ablagen, die laenger als der Tageslauf
+       *> aufbewahrt werden (FEHLER.LOG und dessen Archivkopien,
+       *> ACCEPTED-BUCHUNGEN.DAT): ROT13-Buchstabenersetzung, einfach
+       *> genug fuer ein COBOL-Batchprogramm ohne externe Kryptobibliothek,
+       *> aber ausreichend, um Namen nicht im Klartext liegen zu lassen.
+       *> Selbstinvers, daher dieselbe Tabelle fuer Ver- und Entschluesseln.
+       01 ROT13-KLARTEXT PIC X(52)
+          VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz".
+       01 ROT13-GEHEIM   PIC X(52)
+          VALUE "NOPQRSTUVWXYZABCDEFGHIJKLMnopqrstuvwxyzabcdefghijklm".
+       01 VORNAME-MASKIERT  PIC X(20).
+       01 NACHNAME-MASKIERT PIC X(20).
+
        01 BUCHUNGS-NR-RAW PIC X(3).
        01 BUCHUNGS-NR     PIC 9(3).
-       
-       01 LINE-TRIM    PIC X(80).
-       01 REST-OHNE-NR PIC X(77).
-       01 L            PIC 9(3).
-       
+       01 GEHALT          PIC 9(06)V99.
+       01 GEBURTSDATUM    PIC 9(08).
+       01 STUNDEN         PIC 9(03).
+
+       *> Plausibler Korridor fuer den aus Gehalt/Stunden abgeleiteten
+       *> Stundensatz, um vertauschte Stunden-/Gehaltswerte zu erkennen.
+       01 PLAUSIBEL-SATZ-MIN PIC 9(4) VALUE 10.
+       01 PLAUSIBEL-SATZ-MAX PIC 9(4) VALUE 500.
+       01 IMPLIZIERTER-SATZ  PIC 9(6)V99.
+
        01 CNT-OK    PIC 9(6) VALUE 0.
        01 CNT-ERROR PIC 9(6) VALUE 0.
-       
+       01 FEHLER-FLAG PIC X VALUE "N".
+
+       *> Erlaubte Zeichen fuer Namen (Buchstaben + Leerzeichen + Bindestrich)
+       01 ALLOWED-NAME-CHARS PIC X(200)
+          VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz ÄÖÜäöüß-".
+       01 NAME-ZUS  PIC X(41).
+       01 NAME-LEN  PIC 9(4).
+       01 NAME-IDX  PIC 9(4).
+       01 CHAR-TREFFER PIC 9(4).
+
+       01 GEB-TAG     PIC 99.
+       01 GEB-MONAT   PIC 99.
+       01 GEB-JAHR    PIC 9(4).
+       01 GEB-TAG-MAX PIC 99.
+
+       *> Altersband-Statistik (Dekaden 0-9, 10-19, ..., 90-99, 100+)
+       01 HEUTE-JAHR  PIC 9(4).
+       01 HEUTE-MONAT PIC 99.
+       01 HEUTE-TAG   PIC 99.
+       01 ALTER-JAHRE PIC 9(3).
+       01 ALTERSBAND-TABELLE.
+           05 ALTERSBAND-ANZAHL PIC 9(6) VALUE 0
+                                 OCCURS 11 TIMES INDEXED BY AB-IDX.
+       01 AB-VON     PIC 9(3).
+       01 AB-BIS     PIC 9(3).
+       01 AB-UNTERGRENZE PIC ZZ9.
+       01 AB-OBERGRENZE  PIC ZZ9.
+
+       *> Argumente fuer LOG-FELD-FEHLER
+       01 ARG-FELD     PIC X(30).
+       01 ARG-MSG      PIC X(200).
+       01 ARG-SEVERITY PIC X(7).
+           88 SEV-WARNUNG VALUE "WARNUNG".
+           88 SEV-REJECT  VALUE "REJECT".
+
+       01 CNT-WARNUNG PIC 9(6) VALUE 0.
+
+       *> Kontrollsumme der gelesenen Stunden, zum Abgleich mit dem
+       *> Nachlaufsatz (BKT-KONTROLLSUMME-STUNDEN).
+       01 KONTROLL-STUNDEN-SUMME PIC 9(08) VALUE 0.
+
        
        *> ================================================================
        *> #4 PROCEDURE DIVISION – Hauptsteuerung
@@ -69,98 +355,906 @@
        PROCEDURE DIVISION.
        
        MAIN.
-           OPEN INPUT BUCHUNGEN
-                OUTPUT FEHLER-LOG.
-       
+           PERFORM PARSE-KOMMANDOZEILE.
+
+           OPEN INPUT BUCHUNGEN.
+
            IF FSIN NOT = "00"
                DISPLAY "Fehler beim Oeffnen BUCHUNGEN.DAT, Status=" FSIN
+               MOVE 1 TO RETURN-CODE
                GOBACK
            END-IF.
-       
+
+           PERFORM INIT-SEEN-TABELLE
+           PERFORM LOAD-NAME-CHARS-CFG
+           PERFORM LOAD-EMPLOYEE-MASTER
+           PERFORM LOAD-ALARM-SCHWELLE-CFG
+           IF WS-ARGUMENT-ANZAHL < 3
+               PERFORM LOAD-VALIDIERUNGSSTUFE-CFG
+           END-IF
+
+           DISPLAY "Starte Validierung der Buchungen...".
+
+           PERFORM PRUEFE-VORLAUFSATZ.
+           IF EOF-FLAG = "Y"
+               CLOSE BUCHUNGEN
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           *> Erst jetzt steht BKH-LAUFDATUM aus dem Vorlaufsatz fest,
+           *> darum laedt SEEN-NUMMERN-Fensterung erst hier.
+           PERFORM LOAD-SEEN-NUMMERN
+
+           *> Existiert SEEN-BUCHUNGSNUMMERN.DAT beim allerersten Lauf
+           *> noch nicht, schlaegt OPEN EXTEND fehl (GnuCOBOL legt die
+           *> Datei dabei anders als manche Dialekte nicht automatisch
+           *> an) - dann wird sie per OPEN OUTPUT neu angelegt, genau
+           *> wie SCHREIBE-ALARM-LOG es fuer ALARM.LOG handhabt.
+           OPEN EXTEND SEEN-NUMMERN
+           IF FSSEEN NOT = "00"
+               OPEN OUTPUT SEEN-NUMMERN
+           END-IF
+           IF FSSEEN NOT = "00"
+               DISPLAY "Fehler beim Oeffnen SEEN-BUCHUNGSNUMMERN.DAT, Status=" FSSEEN
+               CLOSE BUCHUNGEN
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           *> Checkpoint-Stand ermitteln, BEVOR FEHLER-LOG/REJECTED-
+           *> BUCHUNGEN/ACCEPTED-BUCHUNGEN geoeffnet werden: wird ein
+           *> Checkpoint gefunden und vom Bediener bestaetigt, muessen
+           *> diese drei Dateien per OPEN EXTEND fortgeschrieben werden
+           *> statt per OPEN OUTPUT auf Null zurueckgesetzt - sonst
+           *> waeren die Saetze des abgebrochenen Laufs, fuer die der
+           *> Checkpoint CNT-OK/CNT-ERROR schon hochgezaehlt hat, von
+           *> der Platte verschwunden, obwohl die Zaehler so weiterlaufen
+           *> als stuenden sie noch da.
+           PERFORM CHECK-CHECKPOINT.
+
+           IF CKP-VORHANDEN
+               OPEN EXTEND FEHLER-LOG
+               OPEN EXTEND REJECTED-BUCHUNGEN
+               OPEN EXTEND ACCEPTED-BUCHUNGEN
+           ELSE
+               OPEN OUTPUT FEHLER-LOG
+               OPEN OUTPUT REJECTED-BUCHUNGEN
+               OPEN OUTPUT ACCEPTED-BUCHUNGEN
+           END-IF.
+
            IF FSERR NOT = "00"
                DISPLAY "Fehler beim Oeffnen FEHLER.LOG, Status=" FSERR
+               CLOSE BUCHUNGEN SEEN-NUMMERN
+               MOVE 1 TO RETURN-CODE
                GOBACK
            END-IF.
-       
-           DISPLAY "Starte Validierung der Buchungen...".
-       
+
+           IF FSREJ NOT = "00"
+               DISPLAY "Fehler beim Oeffnen REJECTED-BUCHUNGEN.DAT, Status=" FSREJ
+               CLOSE BUCHUNGEN FEHLER-LOG SEEN-NUMMERN
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           IF FSACC NOT = "00"
+               DISPLAY "Fehler beim Oeffnen ACCEPTED-BUCHUNGEN.DAT, Status=" FSACC
+               CLOSE BUCHUNGEN FEHLER-LOG REJECTED-BUCHUNGEN SEEN-NUMMERN
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           IF CKP-VORHANDEN
+               PERFORM SKIP-TO-CHECKPOINT
+           END-IF.
+
            PERFORM UNTIL EOF-FLAG = "Y"
                READ BUCHUNGEN
-                   AT END MOVE "Y" TO EOF-FLAG
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                       DISPLAY "WARNUNG: Nachlaufsatz (TRL) fehlt - "
+                               "Datei moeglicherweise abgeschnitten."
                END-READ
-       
+
                IF EOF-FLAG NOT = "Y"
-                   ADD 1 TO ZEILEN-NR
-                   PERFORM PROCESS-LINE
+                   IF SATZ-IST-TRAILER
+                       MOVE "Y" TO EOF-FLAG
+                       PERFORM PRUEFE-NACHLAUFSATZ
+                   ELSE
+                       ADD 1 TO ZEILEN-NR
+                       ADD BR-STUNDEN TO KONTROLL-STUNDEN-SUMME
+                       PERFORM PROCESS-LINE
+                       IF FUNCTION MOD(ZEILEN-NR, CKP-INTERVALL) = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+                   END-IF
                END-IF
            END-PERFORM.
-       
-           CLOSE BUCHUNGEN FEHLER-LOG.
-       
+
+           CLOSE BUCHUNGEN FEHLER-LOG REJECTED-BUCHUNGEN ACCEPTED-BUCHUNGEN SEEN-NUMMERN.
+           PERFORM CLEAR-CHECKPOINT.
+           PERFORM WRITE-SUMMARY.
+           PERFORM PRUEFE-FEHLERQUOTE.
+           PERFORM ARCHIVIERE-LAUF.
+
            DISPLAY "--------------------------------------------".
-           DISPLAY "OK: " CNT-OK "  Fehler: " CNT-ERROR.
+           DISPLAY "OK: " CNT-OK "  Fehler: " CNT-ERROR
+                   "  Warnungen: " CNT-WARNUNG.
+           PERFORM PRINT-ALTERSBAND-VERTEILUNG.
            DISPLAY "Validierung abgeschlossen.".
-       
+
+           MOVE 0 TO RETURN-CODE.
            GOBACK.
+
+
+       *> ================================================================
+       *> #3.9 Kommandozeilenparameter auswerten
+       *> ================================================================
+       *> 1. Parameter ersetzt den Namen der Buchungsdatei, 2. Parameter
+       *> den des Fehlerprotokolls, 3. Parameter die Validierungsstufe
+       *> (1=BASIS, 2=STANDARD, 3=STRENG - siehe LOAD-VALIDIERUNGSSTUFE-CFG).
+       *> Fehlen Parameter, bleiben die Festnamen/Defaults aus
+       *> WORKING-STORAGE gueltig.
+       PARSE-KOMMANDOZEILE.
+           ACCEPT WS-ARGUMENT-ANZAHL FROM ARGUMENT-NUMBER.
+
+           IF WS-ARGUMENT-ANZAHL >= 1
+               MOVE 1 TO WS-ARGUMENT-INDEX
+               DISPLAY WS-ARGUMENT-INDEX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARGUMENT-WERT FROM ARGUMENT-VALUE
+               MOVE WS-ARGUMENT-WERT TO WS-BUCHUNGEN-DATEINAME
+           END-IF.
+
+           IF WS-ARGUMENT-ANZAHL >= 2
+               MOVE 2 TO WS-ARGUMENT-INDEX
+               DISPLAY WS-ARGUMENT-INDEX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARGUMENT-WERT FROM ARGUMENT-VALUE
+               MOVE WS-ARGUMENT-WERT TO WS-FEHLER-LOG-DATEINAME
+           END-IF.
+
+           IF WS-ARGUMENT-ANZAHL >= 3
+               MOVE 3 TO WS-ARGUMENT-INDEX
+               DISPLAY WS-ARGUMENT-INDEX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARGUMENT-WERT FROM ARGUMENT-VALUE
+               IF WS-ARGUMENT-WERT(1:1) IS NUMERIC
+                   MOVE WS-ARGUMENT-WERT(1:1) TO VALIDIERUNGS-STUFE
+               END-IF
+           END-IF.
+
+
+       *> ================================================================
+       *> #4.1 Vorlaufsatz pruefen
+       *> ================================================================
+       *> BUCHUNGEN.DAT beginnt seit dem Vorlauf-/Nachlaufsatz-Format mit
+       *> einem HDR-Satz; ohne ihn (oder mit einer leeren Datei) lehnen
+       *> wir den Lauf sofort ab, statt stillschweigend nichts zu pruefen.
+       PRUEFE-VORLAUFSATZ.
+           READ BUCHUNGEN
+               AT END
+                   DISPLAY "Fehler: BUCHUNGEN.DAT ist leer, kein Vorlaufsatz gefunden."
+                   MOVE "Y" TO EOF-FLAG
+           END-READ.
+
+           IF EOF-FLAG NOT = "Y"
+               IF SATZ-IST-HEADER
+                   MOVE BKH-LAUFDATUM TO WS-LAUFDATUM
+                   DISPLAY "Vorlaufsatz: Batch " FUNCTION TRIM(BKH-BATCH-ID)
+                           " vom " BKH-LAUFDATUM
+                           ", erwartete Saetze=" BKH-SOLL-ANZAHL
+               ELSE
+                   DISPLAY "Fehler: BUCHUNGEN.DAT beginnt nicht mit Vorlaufsatz (HDR)."
+                   MOVE "Y" TO EOF-FLAG
+               END-IF
+           END-IF.
+
+
+       *> ================================================================
+       *> #4.2 Nachlaufsatz gegen tatsaechlich gelesene Buchungen pruefen
+       *> ================================================================
+       PRUEFE-NACHLAUFSATZ.
+           DISPLAY "Nachlaufsatz gefunden: Saetze=" BKT-IST-ANZAHL
+                   " Kontrollsumme-Stunden=" BKT-KONTROLLSUMME-STUNDEN.
+
+           IF BKT-IST-ANZAHL NOT = ZEILEN-NR
+               DISPLAY "WARNUNG: Nachlaufsatz meldet " BKT-IST-ANZAHL
+                       " Saetze, tatsaechlich gelesen wurden " ZEILEN-NR "."
+           END-IF.
+
+           IF BKT-KONTROLLSUMME-STUNDEN NOT = KONTROLL-STUNDEN-SUMME
+               DISPLAY "WARNUNG: Kontrollsumme Stunden im Nachlaufsatz ("
+                       BKT-KONTROLLSUMME-STUNDEN
+                       ") stimmt nicht mit gelesenen Stunden ("
+                       KONTROLL-STUNDEN-SUMME ") ueberein."
+           END-IF.
        
        
        *> ================================================================
        *> #5 Verarbeitung einer Buchungszeile
        *> ================================================================
        PROCESS-LINE.
-           MOVE FUNCTION TRIM(BUCHUNG-LINE) TO LINE-TRIM
-           COMPUTE L = LENGTH OF FUNCTION TRIM(LINE-TRIM)
-       
-           IF L >= 3
-               MOVE LINE-TRIM(L - 2:3) TO BUCHUNGS-NR-RAW
-           ELSE
-               MOVE SPACES TO BUCHUNGS-NR-RAW
-           END-IF
-       
-           IF L > 3
-               MOVE LINE-TRIM(1:L - 3) TO REST-OHNE-NR
-           ELSE
-               MOVE SPACES TO REST-OHNE-NR
-           END-IF
-       
-           MOVE SPACES TO VORNAME NACHNAME
-           UNSTRING FUNCTION TRIM(REST-OHNE-NR)
-               DELIMITED BY ALL SPACE
-               INTO VORNAME
-                    NACHNAME
-           END-UNSTRING
-       
+           MOVE BR-VORNAME       TO VORNAME
+           MOVE BR-NACHNAME      TO NACHNAME
+           MOVE BR-BUCHUNGS-NR   TO BUCHUNGS-NR-RAW
+           MOVE BR-GEHALT        TO GEHALT
+           MOVE BR-GEBURTSDATUM  TO GEBURTSDATUM
+           MOVE BR-STUNDEN       TO STUNDEN
+
+           PERFORM MASKIERE-NAMEN
            PERFORM VALIDATE-BUCHUNG.
+
+
+       *> ================================================================
+       *> #5.1 Maskierte Fassung von Vor-/Nachname fuer FEHLER.LOG
+       *> ================================================================
+       *> Wird einmal je Satz gebildet und ueberall verwendet, wo ein Name
+       *> in einen Text einfliesst, der ins FEHLER.LOG geschrieben wird
+       *> (siehe PRUEFE-MITARBEITER und LOG-FELD-FEHLER) - die Konsolen-
+       *> DISPLAY-Zeilen fuer angenommene Saetze bleiben im Klartext, da
+       *> sie nirgends abgelegt werden.
+       MASKIERE-NAMEN.
+           MOVE VORNAME  TO VORNAME-MASKIERT
+           MOVE NACHNAME TO NACHNAME-MASKIERT
+           INSPECT VORNAME-MASKIERT  CONVERTING ROT13-KLARTEXT TO ROT13-GEHEIM
+           INSPECT NACHNAME-MASKIERT CONVERTING ROT13-KLARTEXT TO ROT13-GEHEIM.
        
        
        *> ================================================================
        *> #6 Validierung der Buchungsnummer
        *> ================================================================
        VALIDATE-BUCHUNG.
+           MOVE "N" TO FEHLER-FLAG
+
            IF BUCHUNGS-NR-RAW NUMERIC
                MOVE BUCHUNGS-NR-RAW TO BUCHUNGS-NR
+               SET SEEN-IDX TO BUCHUNGS-NR
+               SET SEEN-IDX UP BY 1
+               IF SEEN-FLAGS(SEEN-IDX) = "Y"
+                   MOVE "Buchungsnummer" TO ARG-FELD
+                   STRING "'" BUCHUNGS-NR-RAW
+                          "' wurde bereits verarbeitet"
+                          INTO ARG-MSG
+                   END-STRING
+                   MOVE "REJECT" TO ARG-SEVERITY
+                   PERFORM LOG-FELD-FEHLER
+               ELSE
+                   MOVE "Y" TO SEEN-FLAGS(SEEN-IDX)
+                   MOVE WS-LAUFDATUM TO SNR-LAUFDATUM
+                   MOVE BUCHUNGS-NR  TO SNR-NUMMER
+                   WRITE SEEN-NUMMER-RECORD
+               END-IF
+           ELSE
+               MOVE "Buchungsnummer" TO ARG-FELD
+               STRING "ungueltige Buchungsnummer '" BUCHUNGS-NR-RAW "'"
+                   INTO ARG-MSG
+               END-STRING
+               MOVE "REJECT" TO ARG-SEVERITY
+               PERFORM LOG-FELD-FEHLER
+           END-IF
+
+           IF NOT STUFE-BASIS
+               PERFORM PRUEFE-NAME
+               PERFORM PRUEFE-MITARBEITER
+           END-IF
+           PERFORM PRUEFE-STUNDEN
+           PERFORM PRUEFE-GEHALT
+           PERFORM PRUEFE-GEBURTSDATUM
+           IF NOT STUFE-BASIS
+               PERFORM PRUEFE-PLAUSIBILITAET
+           END-IF
+
+           IF FEHLER-FLAG = "N"
                DISPLAY "OK: " FUNCTION TRIM(VORNAME)
                        " " FUNCTION TRIM(NACHNAME)
                        " -> " BUCHUNGS-NR-RAW
+               MOVE BUCHUNGS-RECORD TO ACCEPTED-RECORD
+               INSPECT ACCEPTED-RECORD(1:20)
+                   CONVERTING ROT13-KLARTEXT TO ROT13-GEHEIM
+               WRITE ACCEPTED-RECORD
                ADD 1 TO CNT-OK
            ELSE
-               PERFORM WRITE-FEHLER
                ADD 1 TO CNT-ERROR
            END-IF.
-       
-       
+
+
        *> ================================================================
-       *> #7 Fehler protokollieren
+       *> #7 Feldfehler protokollieren
        *> ================================================================
-       WRITE-FEHLER.
+       *> Erwartet ARG-FELD/ARG-MSG/ARG-SEVERITY vom Aufrufer. WARNUNG
+       *> wird protokolliert, laesst den Satz aber als OK durch; REJECT
+       *> haelt den Originalsatz zusaetzlich (einmal je Satz) in
+       *> REJECTED-BUCHUNGEN fest und laesst den Satz nicht durch.
+       LOG-FELD-FEHLER.
+           MOVE "V1  "         TO FLR-VERSION
+           MOVE "VALIDIERER"   TO FLR-QUELLE
+           MOVE ZEILEN-NR      TO FLR-ZEILEN-NR
+           MOVE ARG-SEVERITY   TO FLR-SEVERITY
+           MOVE ARG-FELD       TO FLR-FELD
            STRING
-               "FEHLER in Zeile " ZEILEN-NR
-               ": Ungueltige Buchungsnummer '" BUCHUNGS-NR-RAW
-               "' fuer " FUNCTION TRIM(VORNAME)
-               " " FUNCTION TRIM(NACHNAME)
-               INTO FEHLER-RECORD
+               FUNCTION TRIM(ARG-MSG)
+               " (" FUNCTION TRIM(VORNAME-MASKIERT)
+               " " FUNCTION TRIM(NACHNAME-MASKIERT) ")"
+               INTO FLR-MELDUNG
            END-STRING
-       
-           WRITE FEHLER-RECORD
-           DISPLAY FEHLER-RECORD.
-       
\ No newline at end of file
+
+           WRITE FEHLER-LOG-RECORD
+           DISPLAY "[" FUNCTION TRIM(FLR-SEVERITY) "] FEHLER in Zeile "
+                   FLR-ZEILEN-NR ": " FUNCTION TRIM(FLR-FELD)
+                   " - " FUNCTION TRIM(FLR-MELDUNG).
+
+           IF SEV-WARNUNG
+               ADD 1 TO CNT-WARNUNG
+           ELSE
+               IF FEHLER-FLAG NOT = "Y"
+                   MOVE BUCHUNGS-RECORD TO REJECTED-RECORD
+                   WRITE REJECTED-RECORD
+               END-IF
+               MOVE "Y" TO FEHLER-FLAG
+           END-IF.
+
+
+       *> ================================================================
+       *> #7.1 Namensfelder auf erlaubte Zeichen pruefen
+       *> ================================================================
+       *> Bei STUFE-STRENG wird aus der sonst bloss protokollierten
+       *> WARNUNG ein REJECT - in dieser Stufe soll ein Satz mit
+       *> Namens-Sonderzeichen gar nicht erst durchgelassen werden.
+       PRUEFE-NAME.
+           MOVE SPACES TO NAME-ZUS
+           STRING FUNCTION TRIM(VORNAME) " " FUNCTION TRIM(NACHNAME)
+               INTO NAME-ZUS
+           END-STRING
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(NAME-ZUS)) TO NAME-LEN
+
+           PERFORM VARYING NAME-IDX FROM 1 BY 1 UNTIL NAME-IDX > NAME-LEN
+               MOVE 0 TO CHAR-TREFFER
+               INSPECT ALLOWED-NAME-CHARS
+                   TALLYING CHAR-TREFFER FOR ALL NAME-ZUS(NAME-IDX:1)
+               IF CHAR-TREFFER = 0
+                   MOVE "Name" TO ARG-FELD
+                   STRING "Sonderzeichen gefunden: '"
+                          NAME-ZUS(NAME-IDX:1) "'"
+                          INTO ARG-MSG
+                   END-STRING
+                   IF STUFE-STRENG
+                       MOVE "REJECT" TO ARG-SEVERITY
+                   ELSE
+                       MOVE "WARNUNG" TO ARG-SEVERITY
+                   END-IF
+                   PERFORM LOG-FELD-FEHLER
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+
+       *> ================================================================
+       *> #7.1.1 Vorname/Nachname gegen den Mitarbeiterstamm pruefen
+       *> ================================================================
+       *> Leere Tabelle (keine EMPLOYEE-MASTER.DAT vorgefunden) bedeutet
+       *> "Pruefung nicht aktiv", damit bestehende Installationen ohne
+       *> Stammdatenpflege unveraendert weiterlaufen.
+       PRUEFE-MITARBEITER.
+           IF EMPLOYEE-ANZAHL > 0
+               SET EMP-IDX TO 1
+               SEARCH EMPLOYEE-EINTRAG
+                   AT END
+                       MOVE "Mitarbeiter" TO ARG-FELD
+                       STRING FUNCTION TRIM(VORNAME-MASKIERT) " "
+                              FUNCTION TRIM(NACHNAME-MASKIERT)
+                              " ist nicht im Mitarbeiterstamm bekannt"
+                              INTO ARG-MSG
+                       END-STRING
+                       MOVE "REJECT" TO ARG-SEVERITY
+                       PERFORM LOG-FELD-FEHLER
+                   WHEN EMP-VORNAME(EMP-IDX)  = VORNAME
+                    AND EMP-NACHNAME(EMP-IDX) = NACHNAME
+                       CONTINUE
+               END-SEARCH
+           END-IF.
+
+
+       *> ================================================================
+       *> #7.1.1 Stunden auf Plausibilitaet pruefen
+       *> ================================================================
+       *> BR-STUNDEN ist ein vorzeichenloses Feld; ein negativer oder
+       *> verstuemmelter Wert kommt daher nur als Nicht-Ziffernzeichen
+       *> (z.B. ein Minuszeichen) an und faellt unter NOT NUMERIC. Null
+       *> Stunden ist formal gueltig numerisch, aber keine plausible
+       *> Buchung und wird deshalb explizit zurueckgewiesen.
+       PRUEFE-STUNDEN.
+           IF BR-STUNDEN NOT NUMERIC
+               MOVE "Stunden" TO ARG-FELD
+               STRING "ungueltiger Wert '" BR-STUNDEN
+                      "' (negativ oder nicht numerisch)"
+                      INTO ARG-MSG
+               END-STRING
+               MOVE "REJECT" TO ARG-SEVERITY
+               PERFORM LOG-FELD-FEHLER
+           ELSE
+               IF STUNDEN = 0
+                   MOVE "Stunden" TO ARG-FELD
+                   MOVE "muss groesser als 0 sein" TO ARG-MSG
+                   MOVE "REJECT" TO ARG-SEVERITY
+                   PERFORM LOG-FELD-FEHLER
+               END-IF
+           END-IF.
+
+
+       *> ================================================================
+       *> #7.2 Gehalt auf Plausibilitaet pruefen
+       *> ================================================================
+       PRUEFE-GEHALT.
+           IF BR-GEHALT NOT NUMERIC
+               MOVE "Gehalt" TO ARG-FELD
+               MOVE "nicht numerisch" TO ARG-MSG
+               MOVE "REJECT" TO ARG-SEVERITY
+               PERFORM LOG-FELD-FEHLER
+           ELSE
+               IF GEHALT = 0
+                   MOVE "Gehalt" TO ARG-FELD
+                   MOVE "leer oder 0" TO ARG-MSG
+                   MOVE "REJECT" TO ARG-SEVERITY
+                   PERFORM LOG-FELD-FEHLER
+               END-IF
+           END-IF.
+
+
+       *> ================================================================
+       *> #7.3 Geburtsdatum auf Format und Plausibilitaet pruefen
+       *> ================================================================
+       PRUEFE-GEBURTSDATUM.
+           IF BR-GEBURTSDATUM NOT NUMERIC
+               MOVE "Geburtsdatum" TO ARG-FELD
+               MOVE "nicht numerisch" TO ARG-MSG
+               MOVE "REJECT" TO ARG-SEVERITY
+               PERFORM LOG-FELD-FEHLER
+           ELSE
+               MOVE GEBURTSDATUM(1:4) TO GEB-JAHR
+               MOVE GEBURTSDATUM(5:2) TO GEB-MONAT
+               MOVE GEBURTSDATUM(7:2) TO GEB-TAG
+
+               IF GEB-MONAT < 1 OR GEB-MONAT > 12
+                   MOVE "Geburtsdatum" TO ARG-FELD
+                   MOVE "Monat ausserhalb 1..12" TO ARG-MSG
+                   MOVE "REJECT" TO ARG-SEVERITY
+                   PERFORM LOG-FELD-FEHLER
+               ELSE
+                   EVALUATE GEB-MONAT
+                       WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                           MOVE 31 TO GEB-TAG-MAX
+                       WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                           MOVE 30 TO GEB-TAG-MAX
+                       WHEN 2
+                           IF (FUNCTION MOD(GEB-JAHR, 400) = 0)
+                              OR (FUNCTION MOD(GEB-JAHR, 4) = 0
+                                  AND FUNCTION MOD(GEB-JAHR, 100) NOT = 0)
+                               MOVE 29 TO GEB-TAG-MAX
+                           ELSE
+                               MOVE 28 TO GEB-TAG-MAX
+                           END-IF
+                   END-EVALUATE
+
+                   IF GEB-TAG < 1 OR GEB-TAG > GEB-TAG-MAX
+                       MOVE "Geburtsdatum" TO ARG-FELD
+                       MOVE "unmoegliches Datum" TO ARG-MSG
+                       MOVE "REJECT" TO ARG-SEVERITY
+                       PERFORM LOG-FELD-FEHLER
+                   ELSE
+                       PERFORM ALTERSBAND-EINORDNEN
+                   END-IF
+               END-IF
+           END-IF.
+
+
+       *> ================================================================
+       *> #7.3.3 Alter aus Geburtsdatum ermitteln und Band fortschreiben
+       *> ================================================================
+       ALTERSBAND-EINORDNEN.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO HEUTE-JAHR
+           MOVE FUNCTION CURRENT-DATE(5:2) TO HEUTE-MONAT
+           MOVE FUNCTION CURRENT-DATE(7:2) TO HEUTE-TAG
+
+           COMPUTE ALTER-JAHRE = HEUTE-JAHR - GEB-JAHR
+           IF HEUTE-MONAT < GEB-MONAT
+              OR (HEUTE-MONAT = GEB-MONAT AND HEUTE-TAG < GEB-TAG)
+               SUBTRACT 1 FROM ALTER-JAHRE
+           END-IF
+
+           IF ALTER-JAHRE >= 0
+               SET AB-IDX TO FUNCTION INTEGER(ALTER-JAHRE / 10)
+               SET AB-IDX UP BY 1
+               IF AB-IDX > 11
+                   SET AB-IDX TO 11
+               END-IF
+               ADD 1 TO ALTERSBAND-ANZAHL(AB-IDX)
+           END-IF.
+
+
+       *> ================================================================
+       *> #7.3.1 Gehalt gegen Stunden auf Plausibilitaet pruefen
+       *> ================================================================
+       *> Erkennt vertauschte Stunden-/Gehaltswerte: der implizierte
+       *> Stundensatz (Gehalt / Stunden) muss innerhalb eines plausiblen
+       *> Korridors liegen.
+       PRUEFE-PLAUSIBILITAET.
+           IF STUNDEN > 0
+               COMPUTE IMPLIZIERTER-SATZ ROUNDED = GEHALT / STUNDEN
+               IF IMPLIZIERTER-SATZ < PLAUSIBEL-SATZ-MIN
+                  OR IMPLIZIERTER-SATZ > PLAUSIBEL-SATZ-MAX
+                   MOVE "Gehalt/Stunden" TO ARG-FELD
+                   STRING "impliziter Stundensatz " IMPLIZIERTER-SATZ
+                          " ausserhalb des plausiblen Korridors"
+                          INTO ARG-MSG
+                   END-STRING
+                   MOVE "WARNUNG" TO ARG-SEVERITY
+                   PERFORM LOG-FELD-FEHLER
+               END-IF
+           END-IF.
+
+
+       *> ================================================================
+       *> #7.4 Praesenztabelle fuer Buchungsnummern vorbereiten
+       *> ================================================================
+       INIT-SEEN-TABELLE.
+           SET SEEN-IDX TO 1
+           PERFORM 1000 TIMES
+               MOVE "N" TO SEEN-FLAGS(SEEN-IDX)
+               SET SEEN-IDX UP BY 1
+           END-PERFORM.
+
+
+       *> ================================================================
+       *> #7.5.1 Laenderspezifisches Namens-Zeichenset laden
+       *> ================================================================
+       LOAD-NAME-CHARS-CFG.
+           OPEN INPUT NAME-CHARS-CFG
+           IF FSNC = "00"
+               READ NAME-CHARS-CFG
+                   AT END CONTINUE
+                   NOT AT END
+                       IF FUNCTION TRIM(NAME-CHARS-CFG-ZEILE) NOT = SPACES
+                           MOVE SPACES TO ALLOWED-NAME-CHARS
+                           MOVE NAME-CHARS-CFG-ZEILE TO ALLOWED-NAME-CHARS
+                       END-IF
+               END-READ
+               CLOSE NAME-CHARS-CFG
+           END-IF.
+
+
+       *> ================================================================
+       *> #7.5.1.1 Alarmschwelle fuer die Fehlerquote laden
+       *> ================================================================
+       LOAD-ALARM-SCHWELLE-CFG.
+           OPEN INPUT ALARM-SCHWELLE-CFG
+           IF FSALM = "00"
+               READ ALARM-SCHWELLE-CFG
+                   AT END CONTINUE
+                   NOT AT END
+                       IF ALARM-SCHWELLE-CFG-ZEILE IS NUMERIC
+                           MOVE ALARM-SCHWELLE-CFG-ZEILE TO ALARM-SCHWELLE-PROZENT
+                       END-IF
+               END-READ
+               CLOSE ALARM-SCHWELLE-CFG
+           END-IF.
+
+
+       *> ================================================================
+       *> #7.5.1.2 Validierungsstufe laden (wenn nicht per Kommandozeile
+       *> gesetzt)
+       *> ================================================================
+       LOAD-VALIDIERUNGSSTUFE-CFG.
+           OPEN INPUT VALIDIERUNGSSTUFE-CFG
+           IF FSSTUFE = "00"
+               READ VALIDIERUNGSSTUFE-CFG
+                   AT END CONTINUE
+                   NOT AT END
+                       IF VALIDIERUNGSSTUFE-CFG-ZEILE IS NUMERIC
+                           MOVE VALIDIERUNGSSTUFE-CFG-ZEILE TO VALIDIERUNGS-STUFE
+                       END-IF
+               END-READ
+               CLOSE VALIDIERUNGSSTUFE-CFG
+           END-IF.
+
+
+       *> ================================================================
+       *> #7.5.2 Mitarbeiterstamm laden
+       *> ================================================================
+       LOAD-EMPLOYEE-MASTER.
+           MOVE 0 TO EMPLOYEE-ANZAHL
+           OPEN INPUT EMPLOYEE-MASTER
+           IF FSEMP = "00"
+               MOVE "N" TO EMP-EOF-FLAG
+               PERFORM UNTIL EMP-EOF-FLAG = "Y"
+                   READ EMPLOYEE-MASTER
+                       AT END MOVE "Y" TO EMP-EOF-FLAG
+                   END-READ
+
+                   IF EMP-EOF-FLAG NOT = "Y"
+                    AND FUNCTION TRIM(EMPLOYEE-MASTER-ZEILE) NOT = SPACES
+                    AND EMPLOYEE-ANZAHL < 500
+                       ADD 1 TO EMPLOYEE-ANZAHL
+                       UNSTRING FUNCTION TRIM(EMPLOYEE-MASTER-ZEILE)
+                           DELIMITED BY ALL SPACE
+                           INTO EMP-VORNAME(EMPLOYEE-ANZAHL)
+                                EMP-NACHNAME(EMPLOYEE-ANZAHL)
+                       END-UNSTRING
+                   END-IF
+               END-PERFORM
+               CLOSE EMPLOYEE-MASTER
+           END-IF.
+
+
+       *> ================================================================
+       *> #7.5 Bereits verwendete Buchungsnummern des laufenden Tages
+       *> laden
+       *> ================================================================
+       *> Nur Eintraege mit demselben Laufdatum wie der aktuelle
+       *> Vorlaufsatz (BKH-LAUFDATUM) setzen ein SEEN-FLAG - Eintraege
+       *> frueherer Tage bleiben in der Datei stehen, werden aber nicht
+       *> mehr gegen den heutigen Lauf gezaehlt, so dass dieselbe
+       *> dreistellige Buchungsnummer an einem neuen Tag wieder gueltig
+       *> ist.
+       LOAD-SEEN-NUMMERN.
+           MOVE "N" TO SEEN-EOF
+           OPEN INPUT SEEN-NUMMERN
+           IF FSSEEN = "00"
+               PERFORM UNTIL SEEN-EOF = "Y"
+                   READ SEEN-NUMMERN
+                       AT END MOVE "Y" TO SEEN-EOF
+                       NOT AT END
+                           IF SNR-LAUFDATUM = WS-LAUFDATUM
+                               SET SEEN-IDX TO SNR-NUMMER
+                               SET SEEN-IDX UP BY 1
+                               MOVE "Y" TO SEEN-FLAGS(SEEN-IDX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SEEN-NUMMERN
+           END-IF.
+
+
+       *> ================================================================
+       *> #8 Restart-Checkpoint
+       *> ================================================================
+       CHECK-CHECKPOINT.
+           MOVE "N" TO CKP-GEFUNDEN
+           OPEN INPUT CHECKPOINT-FILE
+           IF FSCKP = "00"
+               READ CHECKPOINT-FILE
+                   AT END MOVE "N" TO CKP-GEFUNDEN
+                   NOT AT END MOVE "Y" TO CKP-GEFUNDEN
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           IF CKP-VORHANDEN
+               DISPLAY "Checkpoint gefunden: Zeile " CKP-ZEILEN-NR
+                       " (OK=" CKP-CNT-OK " Fehler=" CKP-CNT-ERROR ")"
+               DISPLAY "Ab Checkpoint fortsetzen? (J/N): "
+               ACCEPT CKP-ANTWORT
+               IF CKP-ANTWORT NOT = "J" AND CKP-ANTWORT NOT = "j"
+                   MOVE "N" TO CKP-GEFUNDEN
+               END-IF
+           END-IF.
+
+
+       *> ================================================================
+       *> #9 Bereits verarbeitete Zeilen ueberspringen
+       *> ================================================================
+       SKIP-TO-CHECKPOINT.
+           MOVE CKP-ZEILEN-NR TO CKP-ZIEL-ZEILE
+           MOVE "N" TO CKP-SKIP-EOF
+           PERFORM UNTIL ZEILEN-NR >= CKP-ZIEL-ZEILE OR CKP-SKIP-EOF = "Y"
+               READ BUCHUNGEN
+                   AT END MOVE "Y" TO CKP-SKIP-EOF
+                            MOVE "Y" TO EOF-FLAG
+               END-READ
+               IF CKP-SKIP-EOF NOT = "Y"
+                   ADD 1 TO ZEILEN-NR
+                   ADD BR-STUNDEN TO KONTROLL-STUNDEN-SUMME
+               END-IF
+           END-PERFORM.
+           MOVE CKP-CNT-OK    TO CNT-OK
+           MOVE CKP-CNT-ERROR TO CNT-ERROR
+           DISPLAY "Fortgesetzt ab Zeile " ZEILEN-NR.
+
+
+       *> ================================================================
+       *> #10 Checkpoint schreiben
+       *> ================================================================
+       WRITE-CHECKPOINT.
+           MOVE ZEILEN-NR TO CKP-ZEILEN-NR
+           MOVE CNT-OK    TO CKP-CNT-OK
+           MOVE CNT-ERROR TO CKP-CNT-ERROR
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+
+       *> ================================================================
+       *> #11 Checkpoint nach erfolgreichem Lauf loeschen
+       *> ================================================================
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+
+       *> ================================================================
+       *> #12.1 Altersband-Verteilung ausgeben
+       *> ================================================================
+       PRINT-ALTERSBAND-VERTEILUNG.
+           DISPLAY "--------------------------------------------".
+           DISPLAY "Altersverteilung (validierte Geburtsdaten):".
+           SET AB-IDX TO 1
+           PERFORM 10 TIMES
+               COMPUTE AB-VON = (AB-IDX - 1) * 10
+               COMPUTE AB-BIS = AB-VON + 9
+               MOVE AB-VON TO AB-UNTERGRENZE
+               MOVE AB-BIS TO AB-OBERGRENZE
+               DISPLAY "  " AB-UNTERGRENZE "-" AB-OBERGRENZE " Jahre: "
+                       ALTERSBAND-ANZAHL(AB-IDX)
+               SET AB-IDX UP BY 1
+           END-PERFORM
+           DISPLAY "  100+ Jahre: " ALTERSBAND-ANZAHL(11).
+
+
+       *> ================================================================
+       *> #12 Laufergebnis fuer UMSATZ-RECHNER hinterlegen
+       *> ================================================================
+       WRITE-SUMMARY.
+           MOVE CNT-OK    TO SUM-CNT-OK
+           MOVE CNT-ERROR TO SUM-CNT-ERROR
+           OPEN OUTPUT VALIDIERUNG-SUMMARY
+           WRITE SUMMARY-RECORD
+           CLOSE VALIDIERUNG-SUMMARY.
+
+
+       *> ================================================================
+       *> #12.1 Fehlerquote gegen die Alarmschwelle pruefen
+       *> ================================================================
+       *> Ein Ausschlag wird nur gemeldet, nicht als Laufabbruch gewertet
+       *> - RETURN-CODE bleibt unberuehrt, damit BATCH-TREIBER die
+       *> Umsatzrechnung fuer diesen Standort trotzdem anstoesst (siehe
+       *> VERARBEITE-STANDORT, das einen Nicht-Null-RC als harten Fehler
+       *> behandelt und den Standort ganz ueberspringt).
+       PRUEFE-FEHLERQUOTE.
+           IF CNT-OK + CNT-ERROR > 0
+               COMPUTE FEHLERQUOTE-PROZENT =
+                   CNT-ERROR * 100 / (CNT-OK + CNT-ERROR)
+
+               IF FEHLERQUOTE-PROZENT >= ALARM-SCHWELLE-PROZENT
+                   DISPLAY "=============================================="
+                   DISPLAY "ALARM: Fehlerquote " FEHLERQUOTE-PROZENT
+                           "% erreicht/ueberschreitet Schwelle "
+                           ALARM-SCHWELLE-PROZENT "%."
+                   DISPLAY "=============================================="
+                   PERFORM SCHREIBE-ALARM-LOG
+               END-IF
+           END-IF.
+
+
+       *> ================================================================
+       *> #12.2 Alarmzeile an ALARM.LOG anhaengen
+       *> ================================================================
+       SCHREIBE-ALARM-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:20) TO WS-ALARM-ZEITSTEMPEL
+           OPEN EXTEND ALARM-LOG
+           IF FSALMLOG NOT = "00"
+               CLOSE ALARM-LOG
+               OPEN OUTPUT ALARM-LOG
+           END-IF
+           MOVE SPACES TO ALARM-LOG-ZEILE
+           STRING WS-ALARM-ZEITSTEMPEL " Fehlerquote=" FEHLERQUOTE-PROZENT
+                  "% Schwelle=" ALARM-SCHWELLE-PROZENT
+                  "% OK=" CNT-OK " Fehler=" CNT-ERROR
+               INTO ALARM-LOG-ZEILE
+           END-STRING
+           WRITE ALARM-LOG-ZEILE
+           CLOSE ALARM-LOG.
+
+
+       *> ================================================================
+       *> #13 Tagesarchiv der akzeptierten Saetze und des Laufergebnisses
+       *> ================================================================
+       *> Jeder Lauf erhoeht die in ARCHIV.GEN gefuehrte Generations-
+       *> nummer und legt unter diesem Datum/dieser Generation eine Kopie
+       *> von ACCEPTED-BUCHUNGEN.DAT, VALIDIERUNG.SUMMARY und FEHLER.LOG
+       *> ab, damit sich ein Tagesstand spaeter wiederherstellen laesst,
+       *> ohne auf den naechsten Lauf warten zu muessen. FEHLER.LOG wird
+       *> bei jedem Lauf per OPEN OUTPUT neu angelegt (siehe MAIN) - ohne
+       *> dieses Archiv waeren die Fehler eines Laufs spaetestens beim
+       *> naechsten unwiederbringlich ueberschrieben.
+       ARCHIVIERE-LAUF.
+           PERFORM LADE-ARCHIV-GENERATION
+           ADD 1 TO ARCHIV-GEN-NR
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ARCHIV-DATUM
+           MOVE ARCHIV-GEN-NR TO ARCHIV-GEN-ANZEIGE
+
+           STRING "ARCHIV-" ARCHIV-DATUM "-G" ARCHIV-GEN-ANZEIGE
+                  "-ACCEPTED.DAT"
+               INTO ARCHIV-DATEINAME
+           END-STRING
+           STRING "cp ACCEPTED-BUCHUNGEN.DAT " FUNCTION TRIM(ARCHIV-DATEINAME)
+               INTO ARCHIV-KOMMANDO
+           END-STRING
+           CALL "SYSTEM" USING ARCHIV-KOMMANDO
+
+           STRING "ARCHIV-" ARCHIV-DATUM "-G" ARCHIV-GEN-ANZEIGE
+                  "-SUMMARY.DAT"
+               INTO ARCHIV-DATEINAME
+           END-STRING
+           STRING "cp VALIDIERUNG.SUMMARY " FUNCTION TRIM(ARCHIV-DATEINAME)
+               INTO ARCHIV-KOMMANDO
+           END-STRING
+           CALL "SYSTEM" USING ARCHIV-KOMMANDO
+
+           STRING "ARCHIV-" ARCHIV-DATUM "-G" ARCHIV-GEN-ANZEIGE
+                  "-FEHLER.LOG"
+               INTO ARCHIV-DATEINAME
+           END-STRING
+           PERFORM PRUEFE-FEHLER-LOG-NAME-SICHER
+           IF SHELL-UNSICHER = "Y"
+               DISPLAY "Fehler: FEHLER-LOG-Dateiname '"
+                       FUNCTION TRIM(WS-FEHLER-LOG-DATEINAME)
+                       "' enthaelt unzulaessige Zeichen, "
+                       "FEHLER.LOG wird nicht archiviert."
+           ELSE
+               STRING "cp " FUNCTION TRIM(WS-FEHLER-LOG-DATEINAME) " "
+                      FUNCTION TRIM(ARCHIV-DATEINAME)
+                   INTO ARCHIV-KOMMANDO
+               END-STRING
+               CALL "SYSTEM" USING ARCHIV-KOMMANDO
+           END-IF
+
+           DISPLAY "Tagesarchiv angelegt: Generation " ARCHIV-GEN-ANZEIGE
+                   " vom " ARCHIV-DATUM "."
+
+           PERFORM SICHERE-ARCHIV-GENERATION.
+
+
+       *> ================================================================
+       *> #13.1 WS-FEHLER-LOG-DATEINAME auf Shell-Metazeichen pruefen
+       *> ================================================================
+       PRUEFE-FEHLER-LOG-NAME-SICHER.
+           MOVE "N" TO SHELL-UNSICHER
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FEHLER-LOG-DATEINAME))
+               TO SHELL-PRUEF-LEN
+
+           PERFORM VARYING SHELL-PRUEF-IDX FROM 1 BY 1
+                   UNTIL SHELL-PRUEF-IDX > SHELL-PRUEF-LEN
+               MOVE 0 TO SHELL-TREFFER
+               INSPECT SHELL-GEFAHR-ZEICHEN
+                   TALLYING SHELL-TREFFER FOR ALL
+                       WS-FEHLER-LOG-DATEINAME(SHELL-PRUEF-IDX:1)
+               IF SHELL-TREFFER > 0
+                       OR WS-FEHLER-LOG-DATEINAME(SHELL-PRUEF-IDX:1) = '"'
+                       OR WS-FEHLER-LOG-DATEINAME(SHELL-PRUEF-IDX:1) = "'"
+                   MOVE "Y" TO SHELL-UNSICHER
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+
+       *> ================================================================
+       *> #13.1 Zuletzt vergebene Generationsnummer laden
+       *> ================================================================
+       LADE-ARCHIV-GENERATION.
+           MOVE 0 TO ARCHIV-GEN-NR
+           OPEN INPUT ARCHIV-GENERATION
+           IF FSARCGEN = "00"
+               READ ARCHIV-GENERATION
+                   AT END CONTINUE
+                   NOT AT END MOVE ARCHIV-GEN-RECORD TO ARCHIV-GEN-NR
+               END-READ
+               CLOSE ARCHIV-GENERATION
+           END-IF.
+
+
+       *> ================================================================
+       *> #13.2 Generationsnummer fuer den naechsten Lauf sichern
+       *> ================================================================
+       SICHERE-ARCHIV-GENERATION.
+           MOVE ARCHIV-GEN-NR TO ARCHIV-GEN-RECORD
+           OPEN OUTPUT ARCHIV-GENERATION
+           WRITE ARCHIV-GEN-RECORD
+           CLOSE ARCHIV-GENERATION.
+       
\ No newline at end of file
