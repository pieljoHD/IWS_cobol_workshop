@@ -4,15 +4,481 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           *> Zwischenablage fuer das Ergebnis eines SELECT gegen
+           *> praxis.db; sqlite3 schreibt hierhin, wir lesen es
+           *> anschliessend zeilenweise ein und DISPLAYen es.
+           SELECT DB-ERGEBNIS
+               ASSIGN TO "DB-ABFRAGE.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-DB-ERGEBNIS.
+
+           *> Vom BUCHUNGEN-VALIDIERER hinterlegte akzeptierte Saetze
+           *> (siehe validierer_loesung.cbl, ACCEPTED-BUCHUNGEN), die
+           *> der SYNC-Modus in die Buchungen-Tabelle uebernimmt.
+           SELECT ACCEPTED-BUCHUNGEN
+               ASSIGN TO "ACCEPTED-BUCHUNGEN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ACCEPTED.
+
+           *> Generiertes SQL-Skript fuer den SYNC-Modus: ein INSERT OR
+           *> REPLACE je akzeptierter Buchung, in einem Rutsch gegen
+           *> praxis.db ausgefuehrt statt eines SYSTEM-Aufrufs je Zeile.
+           SELECT SYNC-SKRIPT
+               ASSIGN TO "SYNC-STATEMENTS.SQL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SYNC-SKRIPT.
+
+           *> Stapeldatei fuer den BATCH-Modus: eine Korrektur je Zeile
+           *> (Vorname Feld Neuerwert), z.B. "Max Stunden 38".
+           SELECT BATCH-KORREKTUREN
+               ASSIGN TO "KORREKTUR-STAPEL.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BATCH-KORREKTUREN.
+
+           SELECT BATCH-SKRIPT
+               ASSIGN TO "BATCH-STATEMENTS.SQL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BATCH-SKRIPT.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD DB-ERGEBNIS.
+       01 DB-ERGEBNIS-ZEILE PIC X(256).
+
+       FD ACCEPTED-BUCHUNGEN.
+       COPY BUCHREC.
+
+       FD SYNC-SKRIPT.
+       01 SYNC-SKRIPT-ZEILE PIC X(512).
+
+       FD BATCH-KORREKTUREN.
+       01 BATCH-KORREKTUR-ZEILE PIC X(80).
+
+       FD BATCH-SKRIPT.
+       01 BATCH-SKRIPT-ZEILE PIC X(512).
+
        WORKING-STORAGE SECTION.
-       01  CMD-LINE        PIC X(512)
-           VALUE 'sqlite3 praxis.db "UPDATE Buchungen SET Stunden=45' &
-           ' WHERE Vorname=''Max''"'.
-       01  TABLES-LINE     PIC X(256).
+
+       *> Aufruf: "dbExample <Modus> ..."
+       *>   UPDATE <Vorname> <Stunden>  - Stunden setzen
+       *>   READ                        - Buchungen-Tabelle anzeigen
+       *>   SYNC                        - ACCEPTED-BUCHUNGEN.DAT laden
+       *>   BATCH                       - KORREKTUR-STAPEL.CFG verarb.
+       *> Ohne Parameter bleibt das bisherige Verhalten (Max auf 45
+       *> Stunden setzen) als Default erhalten.
+       01  WS-MODUS         PIC X(10) VALUE "UPDATE".
+       01  WS-ZIEL-VORNAME  PIC X(20) VALUE "Max".
+       01  WS-ZIEL-STUNDEN  PIC X(10) VALUE "45".
+
+       01  WS-ARGUMENT-ANZAHL PIC 9(2) VALUE 0.
+       01  WS-ARGUMENT-INDEX  PIC 9(2) VALUE 0.
+       01  WS-ARGUMENT-WERT   PIC X(100).
+
+       01  FS-DB-ERGEBNIS   PIC XX VALUE SPACES.
+       01  DB-ERGEBNIS-EOF  PIC X  VALUE "N".
+
+       01  FS-ACCEPTED      PIC XX VALUE SPACES.
+       01  ACCEPTED-EOF     PIC X  VALUE "N".
+       01  SYNC-ANZAHL      PIC 9(6) VALUE 0.
+
+       01  FS-SYNC-SKRIPT   PIC XX VALUE SPACES.
+
+       01  CMD-LINE        PIC X(512).
+
+       *> Escaping fuer Werte, die in ein SQL-Literal eingebettet
+       *> werden: jedes einzelne Hochkomma wird verdoppelt, damit ein
+       *> Name wie "O'Brien" die umgebende Anweisung nicht aufbricht.
+       01  SQL-ESC-IN       PIC X(100).
+       01  SQL-ESC-OUT      PIC X(210).
+       01  SQL-ESC-IN-LEN   PIC 9(3).
+       01  SQL-ESC-OUT-LEN  PIC 9(3).
+       01  SQL-ESC-IDX      PIC 9(3).
+       01  SYNC-VORNAME-ESC  PIC X(21).
+       01  SYNC-NACHNAME-ESC PIC X(21).
+
+       *> Zeichen mit Sonderbedeutung fuer die Shell (Substitution,
+       *> Pipes, Umleitung, Escaping). CALL "SYSTEM" reicht CMD-LINE an
+       *> die Shell weiter, nicht an sqlite3 direkt - ein SQL-Escaping
+       *> allein (siehe ESCAPE-SQL-WERT) schuetzt nicht davor, dass
+       *> z.B. ein "$(...)" im Vorname-Argument schon vor dem
+       *> sqlite3-Aufruf als eigenes Kommando ausgefuehrt wird.
+       01  SHELL-GEFAHR-ZEICHEN PIC X(12) VALUE '$`;|&><\#!*?'.
+       01  SHELL-UNSICHER       PIC X VALUE "N".
+       01  SHELL-PRUEF-LEN      PIC 9(3).
+       01  SHELL-PRUEF-IDX      PIC 9(3).
+       01  SHELL-TREFFER        PIC 9(3).
+
+       *> BUCHUNGEN-VALIDIERER legt Vor-/Nachname in
+       *> ACCEPTED-BUCHUNGEN.DAT ROT13-maskiert ab (selbstinvers); vor
+       *> der Uebernahme ins SQL muss dieselbe Tabelle noch einmal
+       *> angewendet werden, um den Klartextnamen zurueckzugewinnen.
+       01  ROT13-KLARTEXT PIC X(52)
+          VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz".
+       01  ROT13-GEHEIM   PIC X(52)
+          VALUE "NOPQRSTUVWXYZABCDEFGHIJKLMnopqrstuvwxyzabcdefghijklm".
+       01  SYNC-VORNAME-KLAR  PIC X(10).
+       01  SYNC-NACHNAME-KLAR PIC X(10).
+
+       01  FS-BATCH-KORREKTUREN PIC XX VALUE SPACES.
+       01  FS-BATCH-SKRIPT      PIC XX VALUE SPACES.
+       01  BATCH-EOF             PIC X VALUE "N".
+       01  BATCH-ANZAHL          PIC 9(6) VALUE 0.
+       01  BATCH-VORNAME         PIC X(20).
+       01  BATCH-FELD            PIC X(20).
+       01  BATCH-WERT            PIC X(20).
+       01  BATCH-VORNAME-ESC     PIC X(41).
+       01  BATCH-WERT-ESC        PIC X(41).
+
+       *> Einzige Spalten, die der BATCH-Modus aendern darf; so wird ein
+       *> Tippfehler oder ein manipulierter Stapeleintrag nicht als
+       *> beliebiger Spaltenname in die SQL-Anweisung uebernommen.
+       01  BATCH-FELD-GUELTIG    PIC X VALUE "N".
 
        PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM PARSE-KOMMANDOZEILE.
+
+           EVALUATE WS-MODUS
+               WHEN "READ"
+                   PERFORM FUEHRE-SELECT-AUS
+               WHEN "SYNC"
+                   PERFORM FUEHRE-SYNC-AUS
+               WHEN "BATCH"
+                   PERFORM FUEHRE-BATCH-AUS
+               WHEN OTHER
+                   PERFORM FUEHRE-UPDATE-AUS
+           END-EVALUATE.
+
+           STOP RUN.
+
+
+       *> ==============================================================
+       *> Kommandozeilenparameter auswerten
+       *> ==============================================================
+       PARSE-KOMMANDOZEILE.
+           ACCEPT WS-ARGUMENT-ANZAHL FROM ARGUMENT-NUMBER.
+
+           IF WS-ARGUMENT-ANZAHL >= 1
+               MOVE 1 TO WS-ARGUMENT-INDEX
+               DISPLAY WS-ARGUMENT-INDEX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARGUMENT-WERT FROM ARGUMENT-VALUE
+               MOVE FUNCTION UPPER-CASE(WS-ARGUMENT-WERT) TO WS-MODUS
+           END-IF.
+
+           IF WS-MODUS NOT = "READ"
+               IF WS-ARGUMENT-ANZAHL >= 2
+                   MOVE 2 TO WS-ARGUMENT-INDEX
+                   DISPLAY WS-ARGUMENT-INDEX UPON ARGUMENT-NUMBER
+                   ACCEPT WS-ARGUMENT-WERT FROM ARGUMENT-VALUE
+                   MOVE WS-ARGUMENT-WERT TO WS-ZIEL-VORNAME
+               END-IF
+
+               IF WS-ARGUMENT-ANZAHL >= 3
+                   MOVE 3 TO WS-ARGUMENT-INDEX
+                   DISPLAY WS-ARGUMENT-INDEX UPON ARGUMENT-NUMBER
+                   ACCEPT WS-ARGUMENT-WERT FROM ARGUMENT-VALUE
+                   MOVE WS-ARGUMENT-WERT TO WS-ZIEL-STUNDEN
+               END-IF
+           END-IF.
+
+
+       *> ==============================================================
+       *> Mitarbeiter-Stunden korrigieren
+       *> ==============================================================
+       FUEHRE-UPDATE-AUS.
+           PERFORM PRUEFE-SHELL-SICHER
+           IF SHELL-UNSICHER = "Y"
+               DISPLAY "Fehler: Vorname '"
+                       FUNCTION TRIM(WS-ZIEL-VORNAME)
+                       "' enthaelt ein fuer die Shell unzulaessiges "
+                       "Zeichen, Update abgebrochen."
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               IF FUNCTION TRIM(WS-ZIEL-STUNDEN) NOT NUMERIC
+                   DISPLAY "Fehler: Stunden '"
+                           FUNCTION TRIM(WS-ZIEL-STUNDEN)
+                           "' ist nicht numerisch, Update abgebrochen."
+               ELSE
+                   MOVE WS-ZIEL-VORNAME TO SQL-ESC-IN
+                   PERFORM ESCAPE-SQL-WERT
+
+                   STRING
+                       'sqlite3 praxis.db "UPDATE Buchungen SET '
+                       'Stunden=' FUNCTION TRIM(WS-ZIEL-STUNDEN)
+                       ' WHERE Vorname=''' FUNCTION TRIM(SQL-ESC-OUT)
+                       ''''
+                       '"'
+                       INTO CMD-LINE
+                   END-STRING
+                   DISPLAY "Updating Buchungen in praxis.db..."
+                   CALL "SYSTEM" USING CMD-LINE
+                   PERFORM PRUEFE-SYSTEM-RC
+               END-IF
+           END-IF.
+
+
+       *> ==============================================================
+       *> Vorname auf fuer die Shell gefaehrliche Zeichen pruefen
+       *> ==============================================================
+       PRUEFE-SHELL-SICHER.
+           MOVE "N" TO SHELL-UNSICHER
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ZIEL-VORNAME))
+               TO SHELL-PRUEF-LEN
+
+           PERFORM VARYING SHELL-PRUEF-IDX FROM 1 BY 1
+                   UNTIL SHELL-PRUEF-IDX > SHELL-PRUEF-LEN
+               MOVE 0 TO SHELL-TREFFER
+               INSPECT SHELL-GEFAHR-ZEICHEN
+                   TALLYING SHELL-TREFFER FOR ALL
+                       WS-ZIEL-VORNAME(SHELL-PRUEF-IDX:1)
+               IF SHELL-TREFFER > 0
+                       OR WS-ZIEL-VORNAME(SHELL-PRUEF-IDX:1) = '"'
+                       OR WS-ZIEL-VORNAME(SHELL-PRUEF-IDX:1) = "'"
+                   MOVE "Y" TO SHELL-UNSICHER
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+
+       *> ==============================================================
+       *> Buchungen-Tabelle lesend anzeigen
+       *> ==============================================================
+       FUEHRE-SELECT-AUS.
+           MOVE
+               'sqlite3 -separator "|" praxis.db "SELECT '
+               & 'Vorname,Nachname,Stunden FROM Buchungen;" '
+               & '> DB-ABFRAGE.TMP'
+               TO CMD-LINE
            DISPLAY "Reading tables from praxis.db...".
            CALL "SYSTEM" USING CMD-LINE.
-           STOP RUN.
+           PERFORM PRUEFE-SYSTEM-RC.
+
+           OPEN INPUT DB-ERGEBNIS
+           IF FS-DB-ERGEBNIS NOT = "00"
+               DISPLAY "Fehler beim Lesen der Abfrageergebnisse, "
+                       "Status=" FS-DB-ERGEBNIS
+           ELSE
+               DISPLAY "Vorname              Nachname             "
+                       "Stunden"
+               DISPLAY "--------------------------------------------"
+               MOVE "N" TO DB-ERGEBNIS-EOF
+               PERFORM UNTIL DB-ERGEBNIS-EOF = "Y"
+                   READ DB-ERGEBNIS
+                       AT END MOVE "Y" TO DB-ERGEBNIS-EOF
+                       NOT AT END DISPLAY DB-ERGEBNIS-ZEILE
+                   END-READ
+               END-PERFORM
+               CLOSE DB-ERGEBNIS
+           END-IF.
+
+
+       *> ==============================================================
+       *> Validierte Buchungen in die Buchungen-Tabelle einspielen
+       *> ==============================================================
+       FUEHRE-SYNC-AUS.
+           OPEN INPUT ACCEPTED-BUCHUNGEN
+           IF FS-ACCEPTED NOT = "00"
+               DISPLAY "Fehler beim Oeffnen ACCEPTED-BUCHUNGEN.DAT, "
+                       "Status=" FS-ACCEPTED
+           ELSE
+               OPEN OUTPUT SYNC-SKRIPT
+               MOVE "N" TO ACCEPTED-EOF
+               MOVE 0 TO SYNC-ANZAHL
+               PERFORM UNTIL ACCEPTED-EOF = "Y"
+                   READ ACCEPTED-BUCHUNGEN
+                       AT END MOVE "Y" TO ACCEPTED-EOF
+                       NOT AT END
+                           IF NOT SATZ-IST-HEADER
+                                   AND NOT SATZ-IST-TRAILER
+                               PERFORM SCHREIBE-SYNC-ANWEISUNG
+                               ADD 1 TO SYNC-ANZAHL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ACCEPTED-BUCHUNGEN SYNC-SKRIPT
+
+               IF SYNC-ANZAHL > 0
+                   MOVE 'sqlite3 praxis.db < SYNC-STATEMENTS.SQL'
+                       TO CMD-LINE
+                   DISPLAY "Syncing " SYNC-ANZAHL
+                           " validated bookings into praxis.db..."
+                   CALL "SYSTEM" USING CMD-LINE
+                   PERFORM PRUEFE-SYSTEM-RC
+               ELSE
+                   DISPLAY "Keine akzeptierten Buchungen zum "
+                           "Einspielen gefunden."
+               END-IF
+           END-IF.
+
+
+       *> ==============================================================
+       *> Eine INSERT-OR-REPLACE-Anweisung je akzeptierter Buchung
+       *> ==============================================================
+       SCHREIBE-SYNC-ANWEISUNG.
+           MOVE BR-VORNAME  TO SYNC-VORNAME-KLAR
+           MOVE BR-NACHNAME TO SYNC-NACHNAME-KLAR
+           INSPECT SYNC-VORNAME-KLAR
+               CONVERTING ROT13-KLARTEXT TO ROT13-GEHEIM
+           INSPECT SYNC-NACHNAME-KLAR
+               CONVERTING ROT13-KLARTEXT TO ROT13-GEHEIM
+
+           MOVE SYNC-VORNAME-KLAR TO SQL-ESC-IN
+           PERFORM ESCAPE-SQL-WERT
+           MOVE SQL-ESC-OUT TO SYNC-VORNAME-ESC
+
+           MOVE SYNC-NACHNAME-KLAR TO SQL-ESC-IN
+           PERFORM ESCAPE-SQL-WERT
+           MOVE SQL-ESC-OUT TO SYNC-NACHNAME-ESC
+
+           STRING
+               "INSERT OR REPLACE INTO Buchungen"
+               " (Vorname, Nachname, Stunden) VALUES ('"
+               FUNCTION TRIM(SYNC-VORNAME-ESC) "', '"
+               FUNCTION TRIM(SYNC-NACHNAME-ESC) "', "
+               BR-STUNDEN ");"
+               INTO SYNC-SKRIPT-ZEILE
+           END-STRING
+           WRITE SYNC-SKRIPT-ZEILE.
+
+
+       *> ==============================================================
+       *> Hochkommata in einem SQL-Literalwert verdoppeln (Escaping)
+       *> ==============================================================
+       ESCAPE-SQL-WERT.
+           MOVE SPACES TO SQL-ESC-OUT
+           MOVE 0 TO SQL-ESC-OUT-LEN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SQL-ESC-IN))
+               TO SQL-ESC-IN-LEN
+
+           PERFORM VARYING SQL-ESC-IDX FROM 1 BY 1
+                   UNTIL SQL-ESC-IDX > SQL-ESC-IN-LEN
+               IF SQL-ESC-IN(SQL-ESC-IDX:1) = "'"
+                   ADD 1 TO SQL-ESC-OUT-LEN
+                   MOVE "'" TO SQL-ESC-OUT(SQL-ESC-OUT-LEN:1)
+                   ADD 1 TO SQL-ESC-OUT-LEN
+                   MOVE "'" TO SQL-ESC-OUT(SQL-ESC-OUT-LEN:1)
+               ELSE
+                   ADD 1 TO SQL-ESC-OUT-LEN
+                   MOVE SQL-ESC-IN(SQL-ESC-IDX:1)
+                       TO SQL-ESC-OUT(SQL-ESC-OUT-LEN:1)
+               END-IF
+           END-PERFORM.
+
+
+       *> ==============================================================
+       *> Ruecksprungcode des letzten CALL "SYSTEM" pruefen
+       *> ==============================================================
+       *> sqlite3 liefert einen Ruecksprungcode ungleich 0, wenn die
+       *> Anweisung fehlschlaegt (z.B. praxis.db fehlt, SQL-Fehler).
+       *> RETURN-CODE bleibt bis STOP RUN gesetzt und wird dann als
+       *> Exit-Status des Programms uebernommen.
+       PRUEFE-SYSTEM-RC.
+           IF RETURN-CODE NOT = 0
+               DISPLAY "FEHLER: sqlite3-Aufruf fehlgeschlagen, RC="
+                       RETURN-CODE
+           END-IF.
+
+
+       *> ==============================================================
+       *> Stapelkorrekturen aus KORREKTUR-STAPEL.CFG abarbeiten
+       *> ==============================================================
+       *> Eine Zeile je Korrektur: "Vorname Feld Neuerwert", getrennt
+       *> durch Leerzeichen, z.B. "Max Stunden 38". Alle Zeilen werden
+       *> zu einem SQL-Skript gesammelt und in einem Rutsch gegen
+       *> praxis.db ausgefuehrt statt eines SYSTEM-Aufrufs je Korrektur.
+       FUEHRE-BATCH-AUS.
+           OPEN INPUT BATCH-KORREKTUREN
+           IF FS-BATCH-KORREKTUREN NOT = "00"
+               DISPLAY "Fehler beim Oeffnen KORREKTUR-STAPEL.CFG, "
+                       "Status=" FS-BATCH-KORREKTUREN
+           ELSE
+               OPEN OUTPUT BATCH-SKRIPT
+               MOVE "N" TO BATCH-EOF
+               MOVE 0 TO BATCH-ANZAHL
+               PERFORM UNTIL BATCH-EOF = "Y"
+                   READ BATCH-KORREKTUREN
+                       AT END MOVE "Y" TO BATCH-EOF
+                       NOT AT END
+                           IF FUNCTION TRIM(BATCH-KORREKTUR-ZEILE)
+                                   NOT = SPACES
+                               PERFORM VERARBEITE-BATCH-ZEILE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BATCH-KORREKTUREN BATCH-SKRIPT
+
+               IF BATCH-ANZAHL > 0
+                   MOVE 'sqlite3 praxis.db < BATCH-STATEMENTS.SQL'
+                       TO CMD-LINE
+                   DISPLAY "Applying " BATCH-ANZAHL
+                           " batch corrections to praxis.db..."
+                   CALL "SYSTEM" USING CMD-LINE
+                   PERFORM PRUEFE-SYSTEM-RC
+               ELSE
+                   DISPLAY "Keine gueltigen Korrekturen in "
+                           "KORREKTUR-STAPEL.CFG gefunden."
+               END-IF
+           END-IF.
+
+
+       *> ==============================================================
+       *> Eine Stapelzeile in eine UPDATE-Anweisung umsetzen
+       *> ==============================================================
+       VERARBEITE-BATCH-ZEILE.
+           UNSTRING FUNCTION TRIM(BATCH-KORREKTUR-ZEILE)
+               DELIMITED BY ALL SPACE
+               INTO BATCH-VORNAME BATCH-FELD BATCH-WERT
+           END-UNSTRING
+
+           MOVE "N" TO BATCH-FELD-GUELTIG
+           IF BATCH-FELD = "Stunden" OR BATCH-FELD = "Vorname"
+              OR BATCH-FELD = "Nachname"
+               MOVE "Y" TO BATCH-FELD-GUELTIG
+           END-IF
+
+           IF NOT BATCH-FELD-GUELTIG = "Y"
+               DISPLAY "  Uebersprungen (unbekanntes Feld '"
+                       FUNCTION TRIM(BATCH-FELD) "'): "
+                       FUNCTION TRIM(BATCH-KORREKTUR-ZEILE)
+           ELSE
+               IF BATCH-FELD = "Stunden" AND BATCH-WERT NOT NUMERIC
+                   DISPLAY "  Uebersprungen (Stunden nicht numerisch): "
+                           FUNCTION TRIM(BATCH-KORREKTUR-ZEILE)
+               ELSE
+                   PERFORM SCHREIBE-BATCH-ANWEISUNG
+                   ADD 1 TO BATCH-ANZAHL
+               END-IF
+           END-IF.
+
+
+       *> ==============================================================
+       *> UPDATE-Anweisung fuer eine Stapelzeile schreiben
+       *> ==============================================================
+       SCHREIBE-BATCH-ANWEISUNG.
+           MOVE BATCH-VORNAME TO SQL-ESC-IN
+           PERFORM ESCAPE-SQL-WERT
+           MOVE SQL-ESC-OUT TO BATCH-VORNAME-ESC
+
+           IF BATCH-FELD = "Stunden"
+               STRING
+                   "UPDATE Buchungen SET Stunden="
+                   FUNCTION TRIM(BATCH-WERT)
+                   " WHERE Vorname='"
+                   FUNCTION TRIM(BATCH-VORNAME-ESC) "';"
+                   INTO BATCH-SKRIPT-ZEILE
+               END-STRING
+           ELSE
+               MOVE BATCH-WERT TO SQL-ESC-IN
+               PERFORM ESCAPE-SQL-WERT
+               MOVE SQL-ESC-OUT TO BATCH-WERT-ESC
+
+               STRING
+                   "UPDATE Buchungen SET " FUNCTION TRIM(BATCH-FELD)
+                   "='" FUNCTION TRIM(BATCH-WERT-ESC)
+                   "' WHERE Vorname='"
+                   FUNCTION TRIM(BATCH-VORNAME-ESC) "';"
+                   INTO BATCH-SKRIPT-ZEILE
+               END-STRING
+           END-IF
+
+           WRITE BATCH-SKRIPT-ZEILE.
