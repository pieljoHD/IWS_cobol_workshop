@@ -0,0 +1,25 @@
+      *> ================================================================
+      *> FEHLERREC - gemeinsames Satzlayout fuer FEHLER.LOG
+      *> ================================================================
+      *> Wird per COPY in die FILE SECTION jedes Validator-Programms
+      *> eingebunden, das FEHLER.LOG schreibt, damit alle produktiv
+      *> laufenden Varianten dasselbe Format und denselben Dateinamen
+      *> verwenden. FLR-QUELLE haelt fest, welches Programm den Satz
+      *> geschrieben hat, FLR-VERSION das Satzformat selbst, damit
+      *> nachgelagerte Auswertungen nicht raten muessen, welche
+      *> Programmversion eine gegebene Zeile erzeugt hat.
+      *>
+      *> Spalten:  1-4    Formatversion (z.B. "V1")
+      *>           5-16   Quellprogramm
+      *>          17-22   Zeilennummer im Quellsatz
+      *>          23-29   Schweregrad (WARNUNG/REJECT)
+      *>          30-59   betroffenes Feld
+      *>          60-200  Fehlermeldungstext
+      *> ================================================================
+       01  FEHLER-LOG-RECORD.
+           05 FLR-VERSION        PIC X(04).
+           05 FLR-QUELLE         PIC X(12).
+           05 FLR-ZEILEN-NR      PIC 9(06).
+           05 FLR-SEVERITY       PIC X(07).
+           05 FLR-FELD           PIC X(30).
+           05 FLR-MELDUNG        PIC X(141).
