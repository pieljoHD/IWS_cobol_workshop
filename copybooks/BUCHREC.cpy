@@ -0,0 +1,48 @@
+      *> ================================================================
+      *> BUCHREC - gemeinsames Satzlayout fuer BUCHUNGEN.DAT
+      *> ================================================================
+      *> Wird per COPY in die FILE SECTION von BUCHUNGEN-VALIDIERER und
+      *> UMSATZ-RECHNER eingebunden, damit beide Programme dieselben
+      *> Spalten fuer denselben 80-Byte-Satz verwenden.
+      *>
+      *> Spalten:  1-10  Vorname
+      *>          11-20  Nachname
+      *>          21-23  Stunden
+      *>          24-26  Buchungsnummer
+      *>          27-34  Buchungsdatum (JJJJMMTT)
+      *>          35-42  Gehalt (9(06)V99, ungepunktet)
+      *>          43-50  Geburtsdatum (JJJJMMTT)
+      *>          51-80  reserviert (FILLER)
+      *> ================================================================
+       01  BUCHUNGS-RECORD.
+           05 BR-VORNAME         PIC X(10).
+           05 BR-NACHNAME        PIC X(10).
+           05 BR-STUNDEN         PIC 9(03).
+           05 BR-BUCHUNGS-NR     PIC X(03).
+           05 BR-DATUM           PIC 9(08).
+           05 BR-GEHALT          PIC 9(06)V99.
+           05 BR-GEBURTSDATUM    PIC 9(08).
+           05 FILLER             PIC X(30).
+
+      *> ================================================================
+      *> Alternative Sichten auf denselben 80-Byte-Satz fuer den
+      *> Vorlauf-/Nachlaufsatz (Steuersaetze), die BUCHUNGEN.DAT jetzt
+      *> vor dem ersten und nach dem letzten Buchungssatz umrahmen.
+      *> BKH-SATZART/BKT-SATZART belegen dieselben ersten drei Bytes
+      *> wie BR-VORNAME, ein echter Vorname darf also nie "HDR" oder
+      *> "TRL" lauten.
+      *> ================================================================
+       01  BUCHUNGEN-HEADER REDEFINES BUCHUNGS-RECORD.
+           05 BKH-SATZART        PIC X(03).
+               88 SATZ-IST-HEADER  VALUE "HDR".
+               88 SATZ-IST-TRAILER VALUE "TRL".
+           05 BKH-LAUFDATUM      PIC 9(08).
+           05 BKH-BATCH-ID       PIC X(10).
+           05 BKH-SOLL-ANZAHL    PIC 9(06).
+           05 FILLER             PIC X(53).
+
+       01  BUCHUNGEN-TRAILER REDEFINES BUCHUNGS-RECORD.
+           05 BKT-SATZART                PIC X(03).
+           05 BKT-IST-ANZAHL             PIC 9(06).
+           05 BKT-KONTROLLSUMME-STUNDEN  PIC 9(08).
+           05 FILLER                     PIC X(63).
