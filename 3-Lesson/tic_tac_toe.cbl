@@ -1,7 +1,28 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TIC-TAC-TOE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> Gewinnstatistik, die ueber einzelne Programmlaeufe hinweg
+           *> erhalten bleibt - eine Zeile mit den drei laufenden
+           *> Zaehlern.
+           SELECT SCORE-DATEI
+               ASSIGN TO "SCORES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SCORE.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD SCORE-DATEI.
+       01 SCORE-RECORD.
+           05 SCR-SIEGE-X     PIC 9(6).
+           05 FILLER          PIC X(1).
+           05 SCR-SIEGE-O     PIC 9(6).
+           05 FILLER          PIC X(1).
+           05 SCR-UNENTSCHIEDEN PIC 9(6).
+
        WORKING-STORAGE SECTION.
 
        01  BOARD.
@@ -19,14 +40,53 @@
 
        01 TEMP PIC X.
 
+       01  FS-SCORE        PIC XX VALUE SPACES.
+       01  SIEGE-X         PIC 9(6) VALUE 0.
+       01  SIEGE-O         PIC 9(6) VALUE 0.
+       01  UNENTSCHIEDEN   PIC 9(6) VALUE 0.
+
+       *> '1' = zwei menschliche Spieler, '2' = Spieler 1 gegen
+       *> Computer.
+       01  GAME-MODE       PIC X VALUE '1'.
+       01  GAME-MODE-ANTWORT PIC X.
+       01  OPPONENT-MARK   PIC X.
+
+       *> Acht Gewinnlinien als Tripel von Feldnummern, fuer die
+       *> Computerzuege nach Sieg-/Blockmoeglichkeiten absuchen.
+       01  WIN-LINES-INIT.
+           05 FILLER PIC X(24) VALUE "123456789147258369159357".
+       01  WIN-LINES REDEFINES WIN-LINES-INIT.
+           05 WIN-LINE OCCURS 8 TIMES.
+               10 WL-A PIC 9.
+               10 WL-B PIC 9.
+               10 WL-C PIC 9.
+       01  WL-IDX          PIC 9.
+       01  SEARCH-MARK     PIC X.
+       01  FOUND-MOVE      PIC X VALUE 'N'.
+       01  MOVE-CANDIDATE  PIC 9 VALUE 0.
+
+       *> ANSI-Escapezeichen, um den Bildschirm zu leeren - funktioniert
+       *> auf jedem ANSI-faehigen Terminal (Linux/macOS/modernes
+       *> Windows) ohne ein betriebssystemspezifisches Shell-Kommando
+       *> aufzurufen.
+       01  WS-ESCAPE-ZEICHEN PIC X VALUE X"1B".
+
+       *> Zugprotokoll, damit der zuletzt gesetzte Stein bei Bedarf
+       *> zurueckgenommen werden kann (Eingabe "0" beim Zug).
+       01  MOVE-HISTORY.
+           05 HIST-ENTRY OCCURS 9 TIMES.
+               10 HIST-CELL PIC 9.
+               10 HIST-MARK PIC X.
+
        PROCEDURE DIVISION.
        MAIN.
            PERFORM SHOW-INSTRUCTIONS
+           PERFORM ASK-GAME-MODE
+           PERFORM LOAD-SCORES
            PERFORM INIT-BOARD
-           DISPLAY "init board"
            MOVE 'X' TO PLAYER-MARK
            MOVE 1   TO PLAYER-NUMBER
-           
+
            PERFORM UNTIL GAME-OVER = 'Y'
                PERFORM CLEAR-SCREEN
                PERFORM DISPLAY-BOARD
@@ -40,13 +100,69 @@
 
            PERFORM DISPLAY-BOARD
 
-           IF WINNER NOT = SPACE
+           IF WINNER = 'X'
                DISPLAY "Player " PLAYER-NUMBER " wins!"
+               ADD 1 TO SIEGE-X
            ELSE
-               DISPLAY "It's a draw!"
+               IF WINNER = 'O'
+                   DISPLAY "Player " PLAYER-NUMBER " wins!"
+                   ADD 1 TO SIEGE-O
+               ELSE
+                   DISPLAY "It's a draw!"
+                   ADD 1 TO UNENTSCHIEDEN
+               END-IF
            END-IF
 
+           PERFORM SAVE-SCORES
+           PERFORM SHOW-SCORES
+
            STOP RUN.
+
+
+       *> ==============================================================
+       *> Gewinnstatistik aus SCORES.DAT laden (falls vorhanden)
+       *> ==============================================================
+       LOAD-SCORES.
+           MOVE 0 TO SIEGE-X SIEGE-O UNENTSCHIEDEN
+           OPEN INPUT SCORE-DATEI
+           IF FS-SCORE = "00"
+               READ SCORE-DATEI
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE SCR-SIEGE-X       TO SIEGE-X
+                       MOVE SCR-SIEGE-O       TO SIEGE-O
+                       MOVE SCR-UNENTSCHIEDEN TO UNENTSCHIEDEN
+               END-READ
+               CLOSE SCORE-DATEI
+           END-IF.
+
+
+       *> ==============================================================
+       *> Gewinnstatistik nach SCORES.DAT zurueckschreiben
+       *> ==============================================================
+       SAVE-SCORES.
+           OPEN OUTPUT SCORE-DATEI
+           IF FS-SCORE NOT = "00"
+               DISPLAY "Fehler beim Schreiben von SCORES.DAT, "
+                       "Status=" FS-SCORE
+           ELSE
+               MOVE SIEGE-X         TO SCR-SIEGE-X
+               MOVE SIEGE-O         TO SCR-SIEGE-O
+               MOVE UNENTSCHIEDEN   TO SCR-UNENTSCHIEDEN
+               WRITE SCORE-RECORD
+               CLOSE SCORE-DATEI
+           END-IF.
+
+
+       *> ==============================================================
+       *> Gewinnstatistik anzeigen
+       *> ==============================================================
+       SHOW-SCORES.
+           DISPLAY " "
+           DISPLAY "Gesamtstatistik (alle Spiele):"
+           DISPLAY "  Spieler X: " SIEGE-X
+           DISPLAY "  Spieler O: " SIEGE-O
+           DISPLAY "  Unentschieden: " UNENTSCHIEDEN.
        
        SHOW-INSTRUCTIONS.
            PERFORM CLEAR-SCREEN
@@ -69,6 +185,18 @@
            ACCEPT TEMP.
 
 
+       *> ==============================================================
+       *> Einzelspieler gegen Computer oder zwei menschliche Spieler?
+       *> ==============================================================
+       ASK-GAME-MODE.
+           DISPLAY "Play against the computer? (J/N): "
+           ACCEPT GAME-MODE-ANTWORT
+           IF GAME-MODE-ANTWORT = 'J' OR GAME-MODE-ANTWORT = 'j'
+               MOVE '2' TO GAME-MODE
+           ELSE
+               MOVE '1' TO GAME-MODE
+           END-IF.
+
        INIT-BOARD.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 9
                MOVE SPACE TO CELL(I)
@@ -86,25 +214,142 @@
            DISPLAY " ".
 
        GET-MOVE.
+           IF GAME-MODE = '2' AND PLAYER-NUMBER = 2
+               PERFORM COMPUTER-MOVE
+           ELSE
+               PERFORM HUMAN-MOVE
+           END-IF.
+
+       HUMAN-MOVE.
            MOVE 'N' TO VALID-MOVE
            PERFORM UNTIL VALID-MOVE = 'Y'
                DISPLAY "Player " PLAYER-NUMBER
-                       " (" PLAYER-MARK ") - enter move (1-9): "
+                       " (" PLAYER-MARK ") - enter move (1-9, 0 to "
+                       "undo): "
                ACCEPT PLAYER-MOVE
 
-               IF PLAYER-MOVE >= 1 AND PLAYER-MOVE <= 9
-                   IF CELL(PLAYER-MOVE) = SPACE
-                       MOVE PLAYER-MARK TO CELL(PLAYER-MOVE)
-                       ADD 1 TO MOVE-COUNT
-                       MOVE 'Y' TO VALID-MOVE
+               IF PLAYER-MOVE = 0
+                   PERFORM UNDO-LAST-MOVE
+                   PERFORM DISPLAY-BOARD
+               ELSE
+                   IF PLAYER-MOVE >= 1 AND PLAYER-MOVE <= 9
+                       IF CELL(PLAYER-MOVE) = SPACE
+                           MOVE PLAYER-MARK TO CELL(PLAYER-MOVE)
+                           ADD 1 TO MOVE-COUNT
+                           MOVE PLAYER-MOVE TO HIST-CELL(MOVE-COUNT)
+                           MOVE PLAYER-MARK TO HIST-MARK(MOVE-COUNT)
+                           MOVE 'Y' TO VALID-MOVE
+                       ELSE
+                           DISPLAY "Cell already taken."
+                       END-IF
                    ELSE
-                       DISPLAY "Cell already taken."
+                       DISPLAY "Invalid move."
                    END-IF
+               END-IF
+           END-PERFORM.
+
+       *> ==============================================================
+       *> Den zuletzt gesetzten Stein zuruecknehmen
+       *> ==============================================================
+       *> Weil Spielzuege strikt abwechseln, gehoert der oberste
+       *> Historieneintrag beim Aufruf immer dem GEGNER (bzw. dem
+       *> Computer) - der fragende Spieler war zuletzt am Zug, bevor
+       *> dieser Gegenzug kam. Ein einzelnes "0" nimmt darum sowohl den
+       *> Gegenzug als auch (falls vorhanden) den eigenen Zug davor
+       *> zurueck, sodass wieder derselbe Spieler am Zug ist, der gerade
+       *> die Korrektur angefordert hat. So kann ein Spieler nie nur die
+       *> Steine des Gegners/Computers loeschen, ohne auch seinen
+       *> eigenen letzten Zug mit zu verlieren.
+       UNDO-LAST-MOVE.
+           IF MOVE-COUNT > 0
+               MOVE SPACE TO CELL(HIST-CELL(MOVE-COUNT))
+               SUBTRACT 1 FROM MOVE-COUNT
+               IF MOVE-COUNT > 0 AND HIST-MARK(MOVE-COUNT) = PLAYER-MARK
+                   MOVE SPACE TO CELL(HIST-CELL(MOVE-COUNT))
+                   SUBTRACT 1 FROM MOVE-COUNT
+               END-IF
+               DISPLAY "Last move undone."
+           ELSE
+               DISPLAY "No moves to undo."
+           END-IF.
+
+       *> ==============================================================
+       *> Computerzug: zuerst selbst gewinnen, sonst den Gegner blocken,
+       *> sonst die Mitte, sonst das erste freie Feld nehmen.
+       *> ==============================================================
+       COMPUTER-MOVE.
+           IF PLAYER-MARK = 'X'
+               MOVE 'O' TO OPPONENT-MARK
+           ELSE
+               MOVE 'X' TO OPPONENT-MARK
+           END-IF
+
+           MOVE PLAYER-MARK TO SEARCH-MARK
+           PERFORM TRY-FIND-MOVE
+           IF FOUND-MOVE = 'Y'
+               MOVE MOVE-CANDIDATE TO PLAYER-MOVE
+           ELSE
+               MOVE OPPONENT-MARK TO SEARCH-MARK
+               PERFORM TRY-FIND-MOVE
+               IF FOUND-MOVE = 'Y'
+                   MOVE MOVE-CANDIDATE TO PLAYER-MOVE
                ELSE
-                   DISPLAY "Invalid move."
+                   IF CELL(5) = SPACE
+                       MOVE 5 TO PLAYER-MOVE
+                   ELSE
+                       PERFORM FIND-FIRST-EMPTY-CELL
+                   END-IF
                END-IF
+           END-IF
+
+           MOVE PLAYER-MARK TO CELL(PLAYER-MOVE)
+           ADD 1 TO MOVE-COUNT
+           MOVE PLAYER-MOVE TO HIST-CELL(MOVE-COUNT)
+           MOVE PLAYER-MARK TO HIST-MARK(MOVE-COUNT)
+           DISPLAY "Computer (" PLAYER-MARK ") plays " PLAYER-MOVE.
+
+       *> ==============================================================
+       *> Erste Gewinnlinie suchen, bei der zwei Felder SEARCH-MARK
+       *> tragen und das dritte noch frei ist; Ergebnis in
+       *> MOVE-CANDIDATE.
+       *> ==============================================================
+       TRY-FIND-MOVE.
+           MOVE 'N' TO FOUND-MOVE
+           MOVE 0 TO MOVE-CANDIDATE
+           PERFORM VARYING WL-IDX FROM 1 BY 1
+                   UNTIL WL-IDX > 8 OR FOUND-MOVE = 'Y'
+               PERFORM EVALUATE-WIN-LINE
            END-PERFORM.
 
+       EVALUATE-WIN-LINE.
+           IF CELL(WL-A(WL-IDX)) = SEARCH-MARK
+                   AND CELL(WL-B(WL-IDX)) = SEARCH-MARK
+                   AND CELL(WL-C(WL-IDX)) = SPACE
+               MOVE WL-C(WL-IDX) TO MOVE-CANDIDATE
+               MOVE 'Y' TO FOUND-MOVE
+           ELSE
+               IF CELL(WL-A(WL-IDX)) = SEARCH-MARK
+                       AND CELL(WL-C(WL-IDX)) = SEARCH-MARK
+                       AND CELL(WL-B(WL-IDX)) = SPACE
+                   MOVE WL-B(WL-IDX) TO MOVE-CANDIDATE
+                   MOVE 'Y' TO FOUND-MOVE
+               ELSE
+                   IF CELL(WL-B(WL-IDX)) = SEARCH-MARK
+                           AND CELL(WL-C(WL-IDX)) = SEARCH-MARK
+                           AND CELL(WL-A(WL-IDX)) = SPACE
+                       MOVE WL-A(WL-IDX) TO MOVE-CANDIDATE
+                       MOVE 'Y' TO FOUND-MOVE
+                   END-IF
+               END-IF
+           END-IF.
+
+       FIND-FIRST-EMPTY-CELL.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > 9 OR CELL(I) = SPACE
+               CONTINUE
+           END-PERFORM
+           MOVE I TO PLAYER-MOVE.
+
        CHECK-WIN.
            IF (CELL(1) = PLAYER-MARK AND CELL(2) = PLAYER-MARK
                AND CELL(3) = PLAYER-MARK)
@@ -141,5 +386,6 @@
            END-IF.
 
        CLEAR-SCREEN.
-           CALL "SYSTEM" USING "cls".
+           DISPLAY WS-ESCAPE-ZEICHEN "[2J" WS-ESCAPE-ZEICHEN "[H"
+               WITH NO ADVANCING.
 
