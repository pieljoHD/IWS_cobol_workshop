@@ -0,0 +1,317 @@
+*> ================================================================
+*> #1 IDENTIFICATION DIVISION – Wer bin ich?
+*> ================================================================
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BATCH-TREIBER.
+AUTHOR. Workshop-Team.
+DATE-WRITTEN. 2025-NOV-01.
+
+
+*> ================================================================
+*> #2 ENVIRONMENT DIVISION – Welche Dateien benutze ich?
+*> ================================================================
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> Eine Zeile je Standort/Abteilung: der Pfad zu deren
+    *> Tagesdatei, die nacheinander durch BUCHUNGEN-VALIDIERER und
+    *> UMSATZ-RECHNER laufen soll.
+    SELECT SITE-LISTE
+        ASSIGN TO "BATCH-SITES.CFG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-SITE-LISTE.
+
+    *> Laufergebnis, das BUCHUNGEN-VALIDIERER pro Standort hinterlegt
+    *> (siehe validierer_loesung.cbl, WRITE-SUMMARY).
+    SELECT VALIDIERUNG-SUMMARY
+        ASSIGN TO "VALIDIERUNG.SUMMARY"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-VALIDIERUNG-SUMMARY.
+
+    *> Laufergebnis, das UMSATZ-RECHNER pro Standort hinterlegt (siehe
+    *> stundensatz_loesung.cbl, WRITE-UMSATZ-SUMMARY).
+    SELECT UMSATZ-SUMMARY
+        ASSIGN TO "UMSATZ.SUMMARY"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-UMSATZ-SUMMARY.
+
+    *> Konsolidiertes Tagesabschluss-Dashboard ueber alle drei
+    *> Teilsysteme (Rauchtest, Validierung, Umsatzrechnung), damit der
+    *> Operator nicht die Konsolenausgabe jedes einzelnen Standorts
+    *> durchsuchen muss.
+    SELECT TAGESABSCHLUSS-DASHBOARD
+        ASSIGN TO "TAGESABSCHLUSS.DASHBOARD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-DASHBOARD.
+
+
+*> ================================================================
+*> #3 DATA DIVISION – Was speichere ich?
+*> ================================================================
+DATA DIVISION.
+
+*> ---------------------------
+*> #3.1 FILE SECTION
+*> ---------------------------
+FILE SECTION.
+FD SITE-LISTE.
+01 SITE-DATEINAME PIC X(200).
+
+FD VALIDIERUNG-SUMMARY.
+01 SUMMARY-RECORD.
+    05 SUM-CNT-OK    PIC 9(6).
+    05 SUM-CNT-ERROR PIC 9(6).
+
+FD UMSATZ-SUMMARY.
+01 UMSATZ-SUMMARY-RECORD.
+    05 USUM-ANZAHL-BUCHUNGEN PIC 9(6).
+    05 USUM-GESAMT-UMSATZ    PIC 9(7)V99.
+
+FD TAGESABSCHLUSS-DASHBOARD.
+01 DASHBOARD-ZEILE PIC X(80).
+
+*> ---------------------------
+*> #3.2 WORKING-STORAGE SECTION
+*> ---------------------------
+WORKING-STORAGE SECTION.
+
+77 FS-SITE-LISTE          PIC XX VALUE SPACES.
+77 FS-VALIDIERUNG-SUMMARY PIC XX VALUE SPACES.
+77 FS-UMSATZ-SUMMARY      PIC XX VALUE SPACES.
+77 FS-DASHBOARD           PIC XX VALUE SPACES.
+77 EOF-FLAG               PIC X  VALUE "N".
+77 RECHNER-LIEF           PIC X  VALUE "N".
+77 VALIDIERER-LIEF         PIC X  VALUE "N".
+
+*> Ausfuehrbare Programme des Tagesbatches, relativ zum Aufrufort des
+*> Treibers - der Validierer muss vor dem Umsatzrechner laufen, damit
+*> dessen Abgleich gegen VALIDIERUNG.SUMMARY (siehe CROSS-CHECK-
+*> VALIDIERUNG) etwas zum Vergleichen vorfindet.
+01 CMD-KOPIE          PIC X(220).
+01 CMD-UMGEBUNGSTEST  PIC X(80) VALUE "./umgebungstest".
+01 CMD-VALIDIERER     PIC X(80) VALUE "2-Lesson/validierer_loesung".
+01 CMD-RECHNER        PIC X(80) VALUE "1-Lesson/stundensatz_loesung".
+01 CMD-EINBETTUNG     PIC X(80) VALUE "2-Lesson/buchungen_einbettung".
+
+01 ANZAHL-STANDORTE     PIC 9(4) VALUE 0.
+01 BATCH-CNT-OK         PIC 9(8) VALUE 0.
+01 BATCH-CNT-ERROR      PIC 9(8) VALUE 0.
+01 STANDORT-UEBERSPRUNGEN PIC 9(4) VALUE 0.
+01 BATCH-CNT-BUCHUNGEN    PIC 9(8) VALUE 0.
+01 BATCH-UMSATZ-SUMME     PIC 9(9)V99 VALUE 0.
+01 PRINT-BATCH-UMSATZ     PIC ZZZ,ZZZ,ZZ9.99.
+01 WS-DASHBOARD-DATUM     PIC X(10).
+
+
+*> ================================================================
+*> #4 PROCEDURE DIVISION – Hauptsteuerung
+*> ================================================================
+PROCEDURE DIVISION.
+
+MAIN.
+    *> Tagesstart-Rauchtest als Job-Vorbedingung - wie bei einem JCL-
+    *> COND-Parameter auf Job-Ebene wird der gesamte Batch gar nicht
+    *> erst gestartet, wenn die Umgebung nicht bereit ist.
+    CALL "SYSTEM" USING CMD-UMGEBUNGSTEST.
+    IF RETURN-CODE NOT = 0
+        DISPLAY "ABBRUCH: Tagesstart-Rauchtest fehlgeschlagen (RC="
+                RETURN-CODE "), Batch wird nicht gestartet."
+        GOBACK
+    END-IF.
+
+    OPEN INPUT SITE-LISTE.
+    IF FS-SITE-LISTE NOT = "00"
+        DISPLAY "Fehler beim Oeffnen BATCH-SITES.CFG, Status=" FS-SITE-LISTE
+        GOBACK
+    END-IF.
+
+    DISPLAY "Starte Mehrstandort-Batch...".
+
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ SITE-LISTE
+            AT END MOVE "Y" TO EOF-FLAG
+        END-READ
+
+        IF EOF-FLAG NOT = "Y" AND FUNCTION TRIM(SITE-DATEINAME) NOT = SPACES
+            ADD 1 TO ANZAHL-STANDORTE
+            PERFORM VERARBEITE-STANDORT
+        END-IF
+    END-PERFORM.
+
+    CLOSE SITE-LISTE.
+
+    PERFORM DRUCKE-DASHBOARD.
+
+    GOBACK.
+
+
+*> ================================================================
+*> #5.5 Konsolidiertes Tagesabschluss-Dashboard ausgeben und ablegen
+*> ================================================================
+*> Fasst das Ergebnis aller drei Teilsysteme (Rauchtest, Validierung,
+*> Umsatzrechnung) ueber alle Standorte in einer Zeilenliste zusammen -
+*> auf der Konsole fuer den laufenden Batch und in
+*> TAGESABSCHLUSS.DASHBOARD, damit der Operator den Tagesabschluss
+*> auch nachtraeglich nachschlagen kann, ohne das Batch-Protokoll zu
+*> durchsuchen.
+DRUCKE-DASHBOARD.
+    STRING FUNCTION CURRENT-DATE(7:2) "." FUNCTION CURRENT-DATE(5:2) "."
+           FUNCTION CURRENT-DATE(1:4)
+        INTO WS-DASHBOARD-DATUM
+    END-STRING.
+    COMPUTE PRINT-BATCH-UMSATZ ROUNDED = BATCH-UMSATZ-SUMME.
+
+    OPEN OUTPUT TAGESABSCHLUSS-DASHBOARD.
+
+    MOVE "=============================================" TO DASHBOARD-ZEILE.
+    DISPLAY FUNCTION TRIM(DASHBOARD-ZEILE).
+    WRITE DASHBOARD-ZEILE.
+
+    MOVE SPACES TO DASHBOARD-ZEILE.
+    STRING "Tagesabschluss-Dashboard vom " WS-DASHBOARD-DATUM
+        INTO DASHBOARD-ZEILE
+    END-STRING.
+    DISPLAY FUNCTION TRIM(DASHBOARD-ZEILE).
+    WRITE DASHBOARD-ZEILE.
+
+    MOVE "=============================================" TO DASHBOARD-ZEILE.
+    DISPLAY FUNCTION TRIM(DASHBOARD-ZEILE).
+    WRITE DASHBOARD-ZEILE.
+
+    MOVE "Rauchtest:             OK (sonst waere der Batch nicht gestartet)"
+        TO DASHBOARD-ZEILE.
+    DISPLAY FUNCTION TRIM(DASHBOARD-ZEILE).
+    WRITE DASHBOARD-ZEILE.
+
+    MOVE SPACES TO DASHBOARD-ZEILE.
+    STRING "Standorte verarbeitet: " ANZAHL-STANDORTE INTO DASHBOARD-ZEILE
+    END-STRING.
+    DISPLAY FUNCTION TRIM(DASHBOARD-ZEILE).
+    WRITE DASHBOARD-ZEILE.
+
+    MOVE SPACES TO DASHBOARD-ZEILE.
+    STRING "Validierung akzeptiert: " BATCH-CNT-OK "  abgelehnt: " BATCH-CNT-ERROR
+        INTO DASHBOARD-ZEILE
+    END-STRING.
+    DISPLAY FUNCTION TRIM(DASHBOARD-ZEILE).
+    WRITE DASHBOARD-ZEILE.
+
+    MOVE SPACES TO DASHBOARD-ZEILE.
+    STRING "Umsatzrechnung Buchungen: " BATCH-CNT-BUCHUNGEN
+           "  Gesamtumsatz: " PRINT-BATCH-UMSATZ
+        INTO DASHBOARD-ZEILE
+    END-STRING.
+    DISPLAY FUNCTION TRIM(DASHBOARD-ZEILE).
+    WRITE DASHBOARD-ZEILE.
+
+    IF STANDORT-UEBERSPRUNGEN > 0
+        MOVE SPACES TO DASHBOARD-ZEILE
+        STRING "Umsatzrechnung uebersprungen (Validierung fehlgeschlagen): "
+               STANDORT-UEBERSPRUNGEN
+            INTO DASHBOARD-ZEILE
+        END-STRING
+        DISPLAY FUNCTION TRIM(DASHBOARD-ZEILE)
+        WRITE DASHBOARD-ZEILE
+    END-IF.
+
+    MOVE "=============================================" TO DASHBOARD-ZEILE.
+    DISPLAY FUNCTION TRIM(DASHBOARD-ZEILE).
+    WRITE DASHBOARD-ZEILE.
+
+    CLOSE TAGESABSCHLUSS-DASHBOARD.
+
+
+*> ================================================================
+*> #5 Einen Standort validieren, abrechnen und aufsummieren
+*> ================================================================
+VERARBEITE-STANDORT.
+    DISPLAY "--------------------------------------------".
+    DISPLAY "Standort " ANZAHL-STANDORTE ": " FUNCTION TRIM(SITE-DATEINAME).
+
+    MOVE "N" TO VALIDIERER-LIEF.
+    STRING "cp " FUNCTION TRIM(SITE-DATEINAME) " BUCHUNGEN.DAT"
+        INTO CMD-KOPIE
+    END-STRING
+    CALL "SYSTEM" USING CMD-KOPIE.
+    IF RETURN-CODE NOT = 0
+        DISPLAY "  WARNUNG: Kopieren von " FUNCTION TRIM(SITE-DATEINAME)
+                " nach BUCHUNGEN.DAT fehlgeschlagen (RC=" RETURN-CODE
+                "), Standort wird uebersprungen."
+        ADD 1 TO STANDORT-UEBERSPRUNGEN
+    ELSE
+        *> ERFASSTE-BUCHUNGEN.DAT/KORRIGIERTE-BUCHUNGEN.DAT stammen aus
+        *> der interaktiven Ersterfassung bzw. Korrektur und kennen
+        *> kein Standort-Konzept - sie gehoeren zum ersten (Haus-)
+        *> Standort der Liste, dessen Tagesdatei hier gerade als
+        *> BUCHUNGEN.DAT bereitsteht, darum laeuft die Einbettung nur
+        *> beim ersten Standort, noch vor dessen Validierung.
+        IF ANZAHL-STANDORTE = 1
+            CALL "SYSTEM" USING CMD-EINBETTUNG
+            IF RETURN-CODE NOT = 0
+                DISPLAY "  WARNUNG: Einbettung erfasster/korrigierter Saetze"
+                        " fehlgeschlagen (RC=" RETURN-CODE ")."
+            END-IF
+        END-IF
+
+        MOVE "N" TO RECHNER-LIEF
+        CALL "SYSTEM" USING CMD-VALIDIERER
+        IF RETURN-CODE NOT = 0
+            DISPLAY "  WARNUNG: Validierung fehlgeschlagen (RC=" RETURN-CODE
+                    "), Umsatzrechnung fuer diesen Standort wird uebersprungen."
+            ADD 1 TO STANDORT-UEBERSPRUNGEN
+        ELSE
+            MOVE "Y" TO VALIDIERER-LIEF
+            CALL "SYSTEM" USING CMD-RECHNER
+            IF RETURN-CODE NOT = 0
+                DISPLAY "  WARNUNG: Umsatzrechnung fehlgeschlagen (RC="
+                        RETURN-CODE ") fuer diesen Standort."
+            ELSE
+                MOVE "Y" TO RECHNER-LIEF
+            END-IF
+        END-IF
+    END-IF.
+
+    PERFORM UEBERNEHME-STANDORT-SUMME.
+
+
+*> ================================================================
+*> #6 Laufergebnis des Standorts in die Batch-Summe uebernehmen
+*> ================================================================
+UEBERNEHME-STANDORT-SUMME.
+    *> Ist CMD-KOPIE oder CMD-VALIDIERER fuer diesen Standort
+    *> fehlgeschlagen (VERARBEITE-STANDORT zaehlt das bereits unter
+    *> STANDORT-UEBERSPRUNGEN), steht hier noch das VALIDIERUNG.SUMMARY
+    *> des VORHERIGEN Standorts auf der Platte - das darf nicht ein
+    *> zweites Mal in die Batch-Summe einfliessen.
+    IF VALIDIERER-LIEF = "Y"
+        OPEN INPUT VALIDIERUNG-SUMMARY
+        IF FS-VALIDIERUNG-SUMMARY = "00"
+            READ VALIDIERUNG-SUMMARY
+                AT END CONTINUE
+                NOT AT END
+                    ADD SUM-CNT-OK    TO BATCH-CNT-OK
+                    ADD SUM-CNT-ERROR TO BATCH-CNT-ERROR
+                    DISPLAY "  OK=" SUM-CNT-OK "  Fehler=" SUM-CNT-ERROR
+            END-READ
+            CLOSE VALIDIERUNG-SUMMARY
+        ELSE
+            DISPLAY "  WARNUNG: kein VALIDIERUNG.SUMMARY fuer diesen Standort gefunden."
+        END-IF
+    END-IF.
+
+    IF RECHNER-LIEF = "Y"
+        OPEN INPUT UMSATZ-SUMMARY
+        IF FS-UMSATZ-SUMMARY = "00"
+            READ UMSATZ-SUMMARY
+                AT END CONTINUE
+                NOT AT END
+                    ADD USUM-ANZAHL-BUCHUNGEN TO BATCH-CNT-BUCHUNGEN
+                    ADD USUM-GESAMT-UMSATZ    TO BATCH-UMSATZ-SUMME
+                    DISPLAY "  Buchungen=" USUM-ANZAHL-BUCHUNGEN
+                            "  Umsatz=" USUM-GESAMT-UMSATZ
+            END-READ
+            CLOSE UMSATZ-SUMMARY
+        ELSE
+            DISPLAY "  WARNUNG: kein UMSATZ.SUMMARY fuer diesen Standort gefunden."
+        END-IF
+    END-IF.
