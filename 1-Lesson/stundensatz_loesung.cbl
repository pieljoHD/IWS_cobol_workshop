@@ -17,6 +17,97 @@ FILE-CONTROL.
         ASSIGN TO "BUCHUNGEN.DAT"
         ORGANIZATION IS LINE SEQUENTIAL.
 
+    *> Haelt Buchungen mit unplausiblen Stunden fest (negativ/Null,
+    *> siehe PROCESS-LINE, oder oberhalb der Tagesobergrenze), statt
+    *> sie stillschweigend zu uebergehen - mirrors REJECTED-BUCHUNGEN.DAT
+    *> in validierer_loesung.cbl.
+    SELECT AUSNAHME-BUCHUNGEN
+        ASSIGN TO "AUSNAHME-BUCHUNGEN.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-AUSNAHME-BUCHUNGEN.
+
+    SELECT STUNDENSATZ-CFG
+        ASSIGN TO "STUNDENSATZ.CFG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-STUNDENSATZ-CFG.
+
+    SELECT MITARBEITER-SATZ-CFG
+        ASSIGN TO "MITARBEITER-SATZ.CFG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-MITARBEITER-SATZ.
+
+    *> Vom BUCHUNGEN-VALIDIERER hinterlegtes Laufergebnis, damit sich
+    *> die Anzahl hier verarbeiteter Buchungen gegen dessen akzeptierte
+    *> Zeilen gegenpruefen laesst.
+    SELECT VALIDIERUNG-SUMMARY
+        ASSIGN TO "VALIDIERUNG.SUMMARY"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-VALIDIERUNG-SUMMARY.
+
+    *> Schaltet den CSV-Export des Mitarbeiterberichts ein, wenn die
+    *> Steuerdatei eine Zeile "J" enthaelt (Default: aus).
+    SELECT CSV-EXPORT-CFG
+        ASSIGN TO "CSV-EXPORT.CFG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-CSV-EXPORT-CFG.
+
+    SELECT MITARBEITER-EXPORT
+        ASSIGN TO "MITARBEITER-UMSATZ.CSV"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-MITARBEITER-EXPORT.
+
+    *> Schaltet den Export im Format der vorgelagerten Lohnbuchhaltung
+    *> ein, wenn die Steuerdatei eine Zeile "J" enthaelt (Default: aus).
+    SELECT PAYROLL-EXPORT-CFG
+        ASSIGN TO "PAYROLL-EXPORT.CFG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-PAYROLL-EXPORT-CFG.
+
+    SELECT PAYROLL-EXPORT
+        ASSIGN TO "PAYROLL-EXPORT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-PAYROLL-EXPORT.
+
+    *> Laufende Jahressumme je Mitarbeiter, ueber alle bisherigen Laeufe
+    *> hinweg fortgeschrieben (eine Zeile je Mitarbeiter).
+    SELECT YTD-UMSATZ
+        ASSIGN TO "YTD-UMSATZ.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-YTD-UMSATZ.
+
+    *> Steuerdatei mit Anzeigewaehrung und Umrechnungskurs ab Firmensatz
+    *> (EUR), z.B. "USD 108" fuer einen Kurs von 1,08 (Default ohne
+    *> Datei: EUR, Kurs 1,00 - also unveraendert wie vor Einfuehrung
+    *> dieser Datei).
+    SELECT WAEHRUNG-CFG
+        ASSIGN TO "WAEHRUNG.CFG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-WAEHRUNG-CFG.
+
+    *> Eigenes Laufergebnis, spiegelbildlich zu VALIDIERUNG.SUMMARY, damit
+    *> BATCH-TREIBER die Umsaetze mehrerer Standorte zu einem
+    *> Tagesabschluss-Dashboard zusammenfassen kann.
+    SELECT UMSATZ-SUMMARY
+        ASSIGN TO "UMSATZ.SUMMARY"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-UMSATZ-SUMMARY.
+
+    *> Steuerdatei mit Kostenstelle/Abteilung je Mitarbeiter (Vorname
+    *> Nachname Abteilungscode je Zeile), fuer den Abteilungsbericht.
+    *> Mitarbeiter ohne Eintrag fallen in die Sammelabteilung ALLG.
+    SELECT ABTEILUNG-CFG
+        ASSIGN TO "ABTEILUNG.CFG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-ABTEILUNG-CFG.
+
+    *> Feiertagskalender (ein Datum JJJJMMTT je Zeile). Buchungen an
+    *> einem dieser Tage oder am Wochenende erhalten einen Zuschlag
+    *> statt des regulaeren Stunden-/Ueberstundensatzes.
+    SELECT FEIERTAGE-CFG
+        ASSIGN TO "FEIERTAGE.CFG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-FEIERTAGE-CFG.
+
 
 *> ================================================================
 *> #3 DATA DIVISION – Was speichere ich?
@@ -28,7 +119,72 @@ DATA DIVISION.
 *> ---------------------------
 FILE SECTION.
 FD BUCHUNGEN.
-01 BUCHUNG-LINE PIC X(80).
+COPY BUCHREC.
+
+*> Haelt den abgelehnten Satz unveraendert vor, damit er von Hand
+*> geprueft und ggf. erneut eingespielt werden kann.
+FD AUSNAHME-BUCHUNGEN.
+01 AUSNAHME-RECORD PIC X(80).
+
+*> Steuerdatei mit dem aktuellen Firmen-Stundensatz, damit Finance den
+*> Satz zwischen zwei Laeufen aendern kann, ohne neu zu kompilieren.
+FD STUNDENSATZ-CFG.
+01 STUNDENSATZ-CFG-ZEILE PIC X(20).
+
+*> Steuerdatei mit personenbezogenen Stundensaetzen (Vorname Nachname
+*> Satz je Zeile), fuer Mitarbeiter/Contractors die vom Firmensatz
+*> abweichend abgerechnet werden.
+FD MITARBEITER-SATZ-CFG.
+01 MITARBEITER-SATZ-ZEILE PIC X(30).
+
+FD VALIDIERUNG-SUMMARY.
+01 SUMMARY-RECORD.
+    05 SUM-CNT-OK    PIC 9(6).
+    05 SUM-CNT-ERROR PIC 9(6).
+
+FD UMSATZ-SUMMARY.
+01 UMSATZ-SUMMARY-RECORD.
+    05 USUM-ANZAHL-BUCHUNGEN PIC 9(6).
+    05 USUM-GESAMT-UMSATZ    PIC 9(7)V99.
+
+FD CSV-EXPORT-CFG.
+01 CSV-EXPORT-CFG-ZEILE PIC X(1).
+
+FD MITARBEITER-EXPORT.
+01 MITARBEITER-EXPORT-ZEILE PIC X(80).
+
+FD PAYROLL-EXPORT-CFG.
+01 PAYROLL-EXPORT-CFG-ZEILE PIC X(1).
+
+*> Festspalten-Satz im Format der vorgelagerten Lohnbuchhaltung, damit
+*> deren Import ohne CSV-Parsing auskommt.
+FD PAYROLL-EXPORT.
+01 PAYROLL-EXPORT-RECORD.
+    05 PR-NACHNAME     PIC X(20).
+    05 FILLER          PIC X(1).
+    05 PR-VORNAME      PIC X(20).
+    05 FILLER          PIC X(1).
+    05 PR-STUNDEN      PIC 9(3).
+    05 FILLER          PIC X(1).
+    05 PR-BRUTTOLOHN   PIC 9(7)V99.
+    05 FILLER          PIC X(1).
+    05 PR-LAUFDATUM    PIC 9(8).
+
+*> Jahressummen-Satz: Vorname, Nachname, kumulierter Umsatz.
+FD YTD-UMSATZ.
+01 YTD-RECORD.
+    05 YTD-VORNAME  PIC X(10).
+    05 YTD-NACHNAME PIC X(10).
+    05 YTD-SUMME    PIC 9(8)V99.
+
+FD WAEHRUNG-CFG.
+01 WAEHRUNG-CFG-ZEILE PIC X(20).
+
+FD ABTEILUNG-CFG.
+01 ABTEILUNG-CFG-ZEILE PIC X(30).
+
+FD FEIERTAGE-CFG.
+01 FEIERTAGE-CFG-ZEILE PIC X(8).
 
 *> ---------------------------
 *> #3.2 WORKING-STORAGE
@@ -43,15 +199,212 @@ WORKING-STORAGE SECTION.
 01 GESAMT-UMSATZ     PIC 9(6)V99.
 01 GESAMT-SUMME      PIC 9(7)V99 VALUE 0.
 
+*> Obergrenze fuer eine einzelne Tagesbuchung; BR-STUNDEN trägt genau
+*> einen Tag (siehe BKH-LAUFDATUM/BR-DATUM), daher 24 statt eines
+*> Wochenwerts.
+01 STUNDEN-OBERGRENZE PIC 9(3) VALUE 24.
+01 ANZAHL-AUSNAHMEN   PIC 9(6) VALUE 0.
+
+01 FS-STUNDENSATZ-CFG PIC XX VALUE SPACES.
+01 FS-MITARBEITER-SATZ PIC XX VALUE SPACES.
+01 MS-EOF-FLAG PIC X VALUE "N".
+
+01 FS-AUSNAHME-BUCHUNGEN PIC XX VALUE SPACES.
+
+01 FS-VALIDIERUNG-SUMMARY PIC XX VALUE SPACES.
+01 ANZAHL-VERARBEITETE-BUCHUNGEN PIC 9(6) VALUE 0.
+
+01 FS-CSV-EXPORT-CFG PIC XX VALUE SPACES.
+01 FS-MITARBEITER-EXPORT PIC XX VALUE SPACES.
+01 CSV-EXPORT-SCHALTER PIC X VALUE "N".
+    88 CSV-EXPORT-AKTIV VALUE "Y".
+01 CSV-EXPORT-ZEILE PIC X(80).
+
+01 FS-PAYROLL-EXPORT-CFG PIC XX VALUE SPACES.
+01 FS-PAYROLL-EXPORT     PIC XX VALUE SPACES.
+01 PAYROLL-EXPORT-SCHALTER PIC X VALUE "N".
+    88 PAYROLL-EXPORT-AKTIV VALUE "Y".
+01 PAYROLL-LAUFDATUM PIC 9(8).
+
+01 FS-YTD-UMSATZ PIC XX VALUE SPACES.
+01 YTD-EOF-FLAG  PIC X  VALUE "N".
+
+*> Tabelle der Jahressummen, beim Start aus YTD-UMSATZ.DAT geladen, je
+*> Lauf fortgeschrieben und am Ende komplett zurueckgeschrieben.
+01 YTD-ANZAHL PIC 9(3) VALUE 0.
+01 YTD-TABELLE.
+    05 YTD-EINTRAG OCCURS 1 TO 200 TIMES
+                    DEPENDING ON YTD-ANZAHL
+                    INDEXED BY YTD-IDX.
+        10 YTD-T-VORNAME  PIC X(10).
+        10 YTD-T-NACHNAME PIC X(10).
+        10 YTD-T-SUMME    PIC 9(8)V99.
+
+01 PRINT-YTD-SUMME PIC ZZZ,ZZZ,ZZ9.99.
+
+*> Anzeigewaehrung und Umrechnungskurs ab Firmensatz (EUR); alle
+*> Betraege werden intern weiter in EUR gefuehrt (Periodensummen,
+*> YTD-Fortschreibung, Exporte) und erst bei der Bildschirmausgabe
+*> in die Anzeigewaehrung umgerechnet.
+01 FS-WAEHRUNG-CFG  PIC XX VALUE SPACES.
+01 FS-UMSATZ-SUMMARY PIC XX VALUE SPACES.
+01 WAEHRUNG-CODE    PIC X(3) VALUE "EUR".
+
+*> Kurs in Hundertstel ab Firmensatz (EUR), z.B. 108 = 1,08. Reicht
+*> fuer die ueblichen Vergleichswaehrungen (USD, GBP, CHF); fuer
+*> Waehrungen mit stark abweichender Groessenordnung (z.B. JPY)
+*> muesste diese Datei mit einem passend skalierten Kurs gepflegt
+*> werden.
+01 WAEHRUNG-KURS     PIC 9(3) VALUE 100.
+01 WAEHRUNG-KURS-RAW PIC X(3).
+
+*> Tabelle der personenbezogenen Stundensaetze
+01 MITARBEITER-SATZ-ANZAHL PIC 9(3) VALUE 0.
+01 MITARBEITER-SATZ-TABELLE.
+    05 MITARBEITER-SATZ-EINTRAG OCCURS 1 TO 50 TIMES
+                                 DEPENDING ON MITARBEITER-SATZ-ANZAHL
+                                 INDEXED BY MS-IDX.
+        10 MS-VORNAME  PIC X(10).
+        10 MS-NACHNAME PIC X(10).
+        10 MS-SATZ     PIC 9(3).
+01 MS-SATZ-RAW      PIC X(3).
+01 AKTUELLER-STUNDENSATZ PIC 9(3).
+
+*> Ueberstunden: alles ueber der Wochenschwelle wird mit Zuschlag
+*> vergolten.
+01 UEBERSTUNDEN-SCHWELLE PIC 9(3) VALUE 40.
+01 UEBERSTUNDEN-FAKTOR   PIC 9V9  VALUE 1.5.
+01 REGULAR-STUNDEN       PIC 9(3).
+01 UEBERSTUNDEN          PIC 9(3).
+01 REGULAR-UMSATZ        PIC 9(6)V99.
+01 UEBERSTUNDEN-UMSATZ   PIC 9(6)V99.
+
+*> Wochen-/Monatsauswertung (benoetigt BR-DATUM auf dem Satz)
+01 BUCHUNGS-DATUM        PIC 9(8).
+01 BUCHUNGS-JAHR         PIC 9(4).
+01 WS-JAHR-START-DATUM   PIC 9(8).
+01 WS-TAG-IM-JAHR        PIC 9(3).
+01 WS-KALENDERWOCHE      PIC 9(2).
+
+01 WOCHE-ANZAHL PIC 9(3) VALUE 0.
+01 WOCHEN-TABELLE.
+    05 WOCHE-EINTRAG OCCURS 1 TO 120 TIMES
+                      DEPENDING ON WOCHE-ANZAHL
+                      INDEXED BY W-IDX.
+        10 WOCHE-SCHLUESSEL PIC 9(6).
+        10 WOCHE-SUMME      PIC 9(7)V99.
+
+01 MONAT-ANZAHL PIC 9(3) VALUE 0.
+01 MONATS-TABELLE.
+    05 MONAT-EINTRAG OCCURS 1 TO 60 TIMES
+                      DEPENDING ON MONAT-ANZAHL
+                      INDEXED BY M-IDX.
+        10 MONAT-SCHLUESSEL PIC 9(6).
+        10 MONAT-SUMME      PIC 9(7)V99.
+
+01 PERIODEN-GEFUNDEN PIC X.
+
+*> Gesammelte Berichtszeilen, damit der Mitarbeiterbericht am Laufende
+*> nach Stunden/Umsatz absteigend sortiert ausgegeben werden kann,
+*> statt im Einlese-Reihenfolge zu erscheinen.
+01 REPORT-ANZAHL PIC 9(3) VALUE 0.
+01 REPORT-TABELLE.
+    05 REPORT-EINTRAG OCCURS 1 TO 500 TIMES
+                       DEPENDING ON REPORT-ANZAHL
+                       INDEXED BY RPT-IDX.
+        10 RPT-VORNAME             PIC X(10).
+        10 RPT-NACHNAME            PIC X(10).
+        10 RPT-STUNDEN             PIC 9(3).
+        10 RPT-UMSATZ              PIC 9(6)V99.
+        10 RPT-REGULAR-STUNDEN     PIC 9(3).
+        10 RPT-REGULAR-UMSATZ      PIC 9(6)V99.
+        10 RPT-UEBERSTUNDEN        PIC 9(3).
+        10 RPT-UEBERSTUNDEN-UMSATZ PIC 9(6)V99.
+        10 RPT-TAGESART            PIC X.
+01 RPT-TAUSCH-IDX PIC 9(3).
+01 RPT-VERTAUSCHT PIC X.
+01 RPT-TAUSCH-EINTRAG.
+    05 RPT-TAUSCH-VORNAME             PIC X(10).
+    05 RPT-TAUSCH-NACHNAME            PIC X(10).
+    05 RPT-TAUSCH-STUNDEN             PIC 9(3).
+    05 RPT-TAUSCH-UMSATZ              PIC 9(6)V99.
+    05 RPT-TAUSCH-REGULAR-STUNDEN     PIC 9(3).
+    05 RPT-TAUSCH-REGULAR-UMSATZ      PIC 9(6)V99.
+    05 RPT-TAUSCH-UEBERSTUNDEN        PIC 9(3).
+    05 RPT-TAUSCH-UEBERSTUNDEN-UMSATZ PIC 9(6)V99.
+    05 RPT-TAUSCH-TAGESART            PIC X.
+
 *> Formatierte Ausgabe je Mitarbeiter
 01 FORMAT-UMSATZ-PRO-MITARBEITER.
     02 PRINT-MITARBEITER-NAME   PIC X(20).
     02 FILLER                   PIC X.
     02 PRINT-ANZAHL-STUNDEN     PIC 9(3).
     02 FILLER                   PIC X.
-    02 PRINT-MENGE-UMSATZ       PIC $***,***.99.
+    02 PRINT-MENGE-UMSATZ       PIC ***,***.99.
+
+*> Aufschluesselung Regulaer/Ueberstunden je Mitarbeiter
+01 FORMAT-UEBERSTUNDEN-ZEILE.
+    02 PRINT-REGULAR-STUNDEN    PIC ZZ9.
+    02 FILLER                   PIC X VALUE SPACE.
+    02 PRINT-REGULAR-UMSATZ     PIC ***,***.99.
+    02 FILLER                   PIC X(3) VALUE SPACES.
+    02 PRINT-UEBERSTUNDEN       PIC ZZ9.
+    02 FILLER                   PIC X VALUE SPACE.
+    02 PRINT-UEBERSTUNDEN-UMSATZ PIC ***,***.99.
 
 01 EOF-FLAG PIC X VALUE "N".
+01 KONTROLL-STUNDEN-SUMME PIC 9(08) VALUE 0.
+
+*> Tabelle der Kostenstellen/Abteilungszuordnungen je Mitarbeiter, aus
+*> ABTEILUNG.CFG geladen; Mitarbeiter ohne Eintrag laufen unter der
+*> Sammelabteilung ALLG.
+01 FS-ABTEILUNG-CFG PIC XX VALUE SPACES.
+01 ABT-EOF-FLAG     PIC X  VALUE "N".
+01 ABTEILUNG-ANZAHL PIC 9(3) VALUE 0.
+01 ABTEILUNG-TABELLE.
+    05 ABTEILUNG-EINTRAG OCCURS 1 TO 200 TIMES
+                          DEPENDING ON ABTEILUNG-ANZAHL
+                          INDEXED BY ABT-IDX.
+        10 ABT-VORNAME  PIC X(10).
+        10 ABT-NACHNAME PIC X(10).
+        10 ABT-CODE     PIC X(10).
+01 AKTUELLE-ABTEILUNG PIC X(10).
+
+*> Umsatz-/Stundenrollup je Abteilung, waehrend des Laufs fortgeschrieben
+*> und am Ende aufsteigend nach Abteilungscode ausgegeben.
+01 ABT-ROLLUP-ANZAHL PIC 9(3) VALUE 0.
+01 ABT-ROLLUP-TABELLE.
+    05 ABT-ROLLUP-EINTRAG OCCURS 1 TO 200 TIMES
+                           DEPENDING ON ABT-ROLLUP-ANZAHL
+                           INDEXED BY AR-IDX.
+        10 AR-CODE    PIC X(10).
+        10 AR-STUNDEN PIC 9(6).
+        10 AR-UMSATZ  PIC 9(7)V99.
+01 AR-GEFUNDEN PIC X.
+01 PRINT-AR-UMSATZ PIC ZZZ,ZZZ,ZZ9.99.
+
+*> Feiertagskalender, aus FEIERTAGE.CFG geladen.
+01 FS-FEIERTAGE-CFG  PIC XX VALUE SPACES.
+01 FEIERTAG-EOF-FLAG PIC X  VALUE "N".
+01 FEIERTAGE-ANZAHL  PIC 9(3) VALUE 0.
+01 FEIERTAGE-TABELLE.
+    05 FEIERTAG-EINTRAG OCCURS 1 TO 100 TIMES
+                         DEPENDING ON FEIERTAGE-ANZAHL
+                         INDEXED BY FT-IDX.
+        10 FEIERTAG-DATUM PIC 9(8).
+
+*> Zuschlagsfaktoren fuer Wochenend- und Feiertagsarbeit, je auf den
+*> ermittelten Stundensatz angewendet anstelle der regulaeren
+*> Stunden-/Ueberstundenaufteilung.
+01 WOCHENENDE-FAKTOR PIC 9V9 VALUE 1.5.
+01 FEIERTAG-FAKTOR   PIC 9V9 VALUE 2.0.
+01 PRINT-FAKTOR      PIC 9.9.
+01 WS-WOCHENTAG      PIC 9.
+
+01 TAGESART PIC X VALUE "N".
+    88 TAG-IST-FEIERTAG   VALUE "F".
+    88 TAG-IST-WOCHENENDE VALUE "W".
+    88 TAG-IST-NORMAL     VALUE "N".
 
 
 *> ================================================================
@@ -63,15 +416,24 @@ BEGIN.
     PERFORM INITIALIZE-PROGRAM.
 
     *> -----------------------
-    *> Einlesen bis EOF
+    *> Einlesen bis EOF (bzw. bis zum Nachlaufsatz)
     *> -----------------------
     PERFORM UNTIL EOF-FLAG = "Y"
         READ BUCHUNGEN
-            AT END MOVE "Y" TO EOF-FLAG
+            AT END
+                MOVE "Y" TO EOF-FLAG
+                DISPLAY "WARNUNG: Nachlaufsatz (TRL) fehlt - "
+                        "Datei moeglicherweise abgeschnitten."
         END-READ
 
         IF EOF-FLAG NOT = "Y"
-            PERFORM PROCESS-LINE
+            IF SATZ-IST-TRAILER
+                MOVE "Y" TO EOF-FLAG
+                PERFORM PRUEFE-NACHLAUFSATZ
+            ELSE
+                ADD BR-STUNDEN TO KONTROLL-STUNDEN-SUMME
+                PERFORM PROCESS-LINE
+            END-IF
         END-IF
     END-PERFORM
 
@@ -79,56 +441,799 @@ BEGIN.
     STOP RUN.
 
 
+*> ================================================================
+*> #4.0 Vorlaufsatz pruefen
+*> ================================================================
+*> BUCHUNGEN.DAT beginnt seit dem Vorlauf-/Nachlaufsatz-Format mit
+*> einem HDR-Satz; ohne ihn (oder mit einer leeren Datei) lehnen wir
+*> den Lauf sofort ab, statt stillschweigend nichts zu verarbeiten.
+PRUEFE-VORLAUFSATZ.
+    READ BUCHUNGEN
+        AT END
+            DISPLAY "Fehler: BUCHUNGEN.DAT ist leer, kein Vorlaufsatz gefunden."
+            MOVE "Y" TO EOF-FLAG
+            MOVE 1 TO RETURN-CODE
+    END-READ.
+
+    IF EOF-FLAG NOT = "Y"
+        IF SATZ-IST-HEADER
+            DISPLAY "Vorlaufsatz: Batch " FUNCTION TRIM(BKH-BATCH-ID)
+                    " vom " BKH-LAUFDATUM
+                    ", erwartete Saetze=" BKH-SOLL-ANZAHL
+        ELSE
+            DISPLAY "Fehler: BUCHUNGEN.DAT beginnt nicht mit Vorlaufsatz (HDR)."
+            MOVE "Y" TO EOF-FLAG
+            MOVE 1 TO RETURN-CODE
+        END-IF
+    END-IF.
+
+
+*> ================================================================
+*> #4.0.1 Nachlaufsatz gegen tatsaechlich verarbeitete Buchungen pruefen
+*> ================================================================
+PRUEFE-NACHLAUFSATZ.
+    DISPLAY "Nachlaufsatz gefunden: Saetze=" BKT-IST-ANZAHL
+            " Kontrollsumme-Stunden=" BKT-KONTROLLSUMME-STUNDEN.
+
+    IF BKT-IST-ANZAHL NOT = ANZAHL-VERARBEITETE-BUCHUNGEN
+        DISPLAY "WARNUNG: Nachlaufsatz meldet " BKT-IST-ANZAHL
+                " Saetze, tatsaechlich verarbeitet wurden "
+                ANZAHL-VERARBEITETE-BUCHUNGEN "."
+    END-IF.
+
+    IF BKT-KONTROLLSUMME-STUNDEN NOT = KONTROLL-STUNDEN-SUMME
+        DISPLAY "WARNUNG: Kontrollsumme Stunden im Nachlaufsatz ("
+                BKT-KONTROLLSUMME-STUNDEN
+                ") stimmt nicht mit verarbeiteten Stunden ("
+                KONTROLL-STUNDEN-SUMME ") ueberein."
+    END-IF.
+
+
 *> ================================================================
 *> #4.1 Datei öffnen
 *> ================================================================
 INITIALIZE-PROGRAM.
     OPEN INPUT BUCHUNGEN.
-    DISPLAY "Name                  Std   Umsatz".
+    OPEN OUTPUT AUSNAHME-BUCHUNGEN.
+    PERFORM PRUEFE-VORLAUFSATZ.
+    PERFORM LOAD-STUNDENSATZ.
+    PERFORM LOAD-MITARBEITER-SAETZE.
+    PERFORM LOAD-CSV-EXPORT-CFG.
+    PERFORM LOAD-PAYROLL-EXPORT-CFG.
+    PERFORM LOAD-YTD-UMSATZ.
+    PERFORM LOAD-WAEHRUNG-CFG.
+    PERFORM LOAD-ABTEILUNG-CFG.
+    PERFORM LOAD-FEIERTAGE-CFG.
+    DISPLAY "Name                  Std   Umsatz (" FUNCTION TRIM(WAEHRUNG-CODE) ")".
     DISPLAY "--------------------------------------------".
 
 
+*> ================================================================
+*> #4.1.3 CSV-Export-Schalter aus Steuerdatei laden
+*> ================================================================
+LOAD-CSV-EXPORT-CFG.
+    OPEN INPUT CSV-EXPORT-CFG
+    IF FS-CSV-EXPORT-CFG = "00"
+        READ CSV-EXPORT-CFG
+            AT END CONTINUE
+            NOT AT END
+                IF CSV-EXPORT-CFG-ZEILE = "J" OR CSV-EXPORT-CFG-ZEILE = "j"
+                    MOVE "Y" TO CSV-EXPORT-SCHALTER
+                END-IF
+        END-READ
+        CLOSE CSV-EXPORT-CFG
+    END-IF.
+
+    IF CSV-EXPORT-AKTIV
+        OPEN OUTPUT MITARBEITER-EXPORT
+        MOVE "Vorname,Nachname,Stunden,Umsatz" TO MITARBEITER-EXPORT-ZEILE
+        WRITE MITARBEITER-EXPORT-ZEILE
+    END-IF.
+
+
+*> ================================================================
+*> #4.1.4 Lohnexport-Schalter aus Steuerdatei laden
+*> ================================================================
+LOAD-PAYROLL-EXPORT-CFG.
+    OPEN INPUT PAYROLL-EXPORT-CFG
+    IF FS-PAYROLL-EXPORT-CFG = "00"
+        READ PAYROLL-EXPORT-CFG
+            AT END CONTINUE
+            NOT AT END
+                IF PAYROLL-EXPORT-CFG-ZEILE = "J" OR PAYROLL-EXPORT-CFG-ZEILE = "j"
+                    MOVE "Y" TO PAYROLL-EXPORT-SCHALTER
+                END-IF
+        END-READ
+        CLOSE PAYROLL-EXPORT-CFG
+    END-IF.
+
+    IF PAYROLL-EXPORT-AKTIV
+        MOVE FUNCTION CURRENT-DATE(1:8) TO PAYROLL-LAUFDATUM
+        OPEN OUTPUT PAYROLL-EXPORT
+    END-IF.
+
+
+*> ================================================================
+*> #4.1.5 Jahressummen aus Vorlaeufen laden
+*> ================================================================
+LOAD-YTD-UMSATZ.
+    MOVE 0 TO YTD-ANZAHL
+    OPEN INPUT YTD-UMSATZ
+    IF FS-YTD-UMSATZ = "00"
+        MOVE "N" TO YTD-EOF-FLAG
+        PERFORM UNTIL YTD-EOF-FLAG = "Y"
+            READ YTD-UMSATZ
+                AT END MOVE "Y" TO YTD-EOF-FLAG
+            END-READ
+
+            IF YTD-EOF-FLAG NOT = "Y" AND YTD-ANZAHL < 200
+                ADD 1 TO YTD-ANZAHL
+                MOVE YTD-VORNAME  TO YTD-T-VORNAME(YTD-ANZAHL)
+                MOVE YTD-NACHNAME TO YTD-T-NACHNAME(YTD-ANZAHL)
+                MOVE YTD-SUMME    TO YTD-T-SUMME(YTD-ANZAHL)
+            END-IF
+        END-PERFORM
+        CLOSE YTD-UMSATZ
+    END-IF.
+
+
+*> ================================================================
+*> #4.1.6 Anzeigewaehrung und Umrechnungskurs laden
+*> ================================================================
+LOAD-WAEHRUNG-CFG.
+    OPEN INPUT WAEHRUNG-CFG
+    IF FS-WAEHRUNG-CFG = "00"
+        READ WAEHRUNG-CFG
+            AT END CONTINUE
+            NOT AT END
+                UNSTRING FUNCTION TRIM(WAEHRUNG-CFG-ZEILE)
+                    DELIMITED BY ALL SPACE
+                    INTO WAEHRUNG-CODE WAEHRUNG-KURS-RAW
+                END-UNSTRING
+                IF WAEHRUNG-KURS-RAW IS NUMERIC
+                    MOVE WAEHRUNG-KURS-RAW TO WAEHRUNG-KURS
+                END-IF
+        END-READ
+        CLOSE WAEHRUNG-CFG
+    END-IF.
+
+
+*> ================================================================
+*> #4.1.7 Kostenstellen-/Abteilungszuordnung je Mitarbeiter laden
+*> ================================================================
+LOAD-ABTEILUNG-CFG.
+    MOVE 0 TO ABTEILUNG-ANZAHL
+    OPEN INPUT ABTEILUNG-CFG
+    IF FS-ABTEILUNG-CFG = "00"
+        MOVE "N" TO ABT-EOF-FLAG
+        PERFORM UNTIL ABT-EOF-FLAG = "Y"
+            READ ABTEILUNG-CFG
+                AT END MOVE "Y" TO ABT-EOF-FLAG
+            END-READ
+
+            IF ABT-EOF-FLAG NOT = "Y"
+             AND FUNCTION TRIM(ABTEILUNG-CFG-ZEILE) NOT = SPACES
+             AND ABTEILUNG-ANZAHL < 200
+                ADD 1 TO ABTEILUNG-ANZAHL
+                UNSTRING FUNCTION TRIM(ABTEILUNG-CFG-ZEILE)
+                    DELIMITED BY ALL SPACE
+                    INTO ABT-VORNAME(ABTEILUNG-ANZAHL)
+                         ABT-NACHNAME(ABTEILUNG-ANZAHL)
+                         ABT-CODE(ABTEILUNG-ANZAHL)
+                END-UNSTRING
+            END-IF
+        END-PERFORM
+        CLOSE ABTEILUNG-CFG
+    END-IF.
+
+
+*> ================================================================
+*> #4.1.8 Feiertagskalender laden
+*> ================================================================
+LOAD-FEIERTAGE-CFG.
+    MOVE 0 TO FEIERTAGE-ANZAHL
+    OPEN INPUT FEIERTAGE-CFG
+    IF FS-FEIERTAGE-CFG = "00"
+        MOVE "N" TO FEIERTAG-EOF-FLAG
+        PERFORM UNTIL FEIERTAG-EOF-FLAG = "Y"
+            READ FEIERTAGE-CFG
+                AT END MOVE "Y" TO FEIERTAG-EOF-FLAG
+            END-READ
+
+            IF FEIERTAG-EOF-FLAG NOT = "Y"
+             AND FEIERTAGE-CFG-ZEILE IS NUMERIC
+             AND FEIERTAGE-ANZAHL < 100
+                ADD 1 TO FEIERTAGE-ANZAHL
+                MOVE FEIERTAGE-CFG-ZEILE TO FEIERTAG-DATUM(FEIERTAGE-ANZAHL)
+            END-IF
+        END-PERFORM
+        CLOSE FEIERTAGE-CFG
+    END-IF.
+
+
+*> ================================================================
+*> #4.1.1 Firmen-Stundensatz aus Steuerdatei laden
+*> ================================================================
+LOAD-STUNDENSATZ.
+    OPEN INPUT STUNDENSATZ-CFG
+    IF FS-STUNDENSATZ-CFG = "00"
+        READ STUNDENSATZ-CFG
+            AT END CONTINUE
+            NOT AT END
+                IF FUNCTION TRIM(STUNDENSATZ-CFG-ZEILE) IS NUMERIC
+                    MOVE FUNCTION TRIM(STUNDENSATZ-CFG-ZEILE)
+                        TO FIRMA-STUNDENSATZ
+                END-IF
+        END-READ
+        CLOSE STUNDENSATZ-CFG
+    END-IF.
+
+
+*> ================================================================
+*> #4.1.2 Personenbezogene Stundensaetze aus Steuerdatei laden
+*> ================================================================
+LOAD-MITARBEITER-SAETZE.
+    MOVE 0 TO MITARBEITER-SATZ-ANZAHL
+    OPEN INPUT MITARBEITER-SATZ-CFG
+    IF FS-MITARBEITER-SATZ = "00"
+        MOVE "N" TO MS-EOF-FLAG
+        PERFORM UNTIL MS-EOF-FLAG = "Y"
+            READ MITARBEITER-SATZ-CFG
+                AT END MOVE "Y" TO MS-EOF-FLAG
+            END-READ
+
+            IF MS-EOF-FLAG NOT = "Y"
+             AND MITARBEITER-SATZ-ANZAHL < 50
+                ADD 1 TO MITARBEITER-SATZ-ANZAHL
+                UNSTRING FUNCTION TRIM(MITARBEITER-SATZ-ZEILE)
+                    DELIMITED BY ALL SPACE
+                    INTO MS-VORNAME(MITARBEITER-SATZ-ANZAHL)
+                         MS-NACHNAME(MITARBEITER-SATZ-ANZAHL)
+                         MS-SATZ-RAW
+                END-UNSTRING
+                MOVE MS-SATZ-RAW TO MS-SATZ(MITARBEITER-SATZ-ANZAHL)
+            END-IF
+        END-PERFORM
+        CLOSE MITARBEITER-SATZ-CFG
+    END-IF.
+
+
 *> ================================================================
 *> #4.2 Verarbeitung einer Zeile
 *> ================================================================
 PROCESS-LINE.
-    MOVE BUCHUNG-LINE(1:10)  TO MITARBEITER-VORNAME
-    MOVE BUCHUNG-LINE(11:10) TO MITARBEITER-NACHNAME
-    MOVE BUCHUNG-LINE(21:3)  TO ANZAHL-STUNDEN
+    IF BR-STUNDEN NOT NUMERIC OR BR-STUNDEN = 0
+                OR BR-STUNDEN > STUNDEN-OBERGRENZE
+        DISPLAY "WARNUNG: Buchung " FUNCTION TRIM(BR-VORNAME) " "
+                FUNCTION TRIM(BR-NACHNAME)
+                " mit ungueltigen Stunden (" BR-STUNDEN
+                ") uebersprungen."
+        MOVE BUCHUNGS-RECORD TO AUSNAHME-RECORD
+        WRITE AUSNAHME-RECORD
+        ADD 1 TO ANZAHL-AUSNAHMEN
+    ELSE
+        ADD 1 TO ANZAHL-VERARBEITETE-BUCHUNGEN
+        MOVE BR-VORNAME TO MITARBEITER-VORNAME
+        MOVE BR-NACHNAME TO MITARBEITER-NACHNAME
+        MOVE BR-STUNDEN TO ANZAHL-STUNDEN
+        MOVE BR-DATUM TO BUCHUNGS-DATUM
+
+        PERFORM BERECHNE-GESAMTUMSATZ
+        PERFORM PRINT-UMSATZ-PRO-MITARBEITER
+
+        IF BUCHUNGS-DATUM IS NUMERIC AND BUCHUNGS-DATUM > 0
+            PERFORM AKKUMULIERE-PERIODEN
+        END-IF
 
-    PERFORM BERECHNE-GESAMTUMSATZ
-    PERFORM PRINT-UMSATZ-PRO-MITARBEITER
+        PERFORM ERMITTLE-ABTEILUNG
+        PERFORM ADD-ABTEILUNGSSUMME
 
-    ADD GESAMT-UMSATZ TO GESAMT-SUMME.
+        ADD GESAMT-UMSATZ TO GESAMT-SUMME
+    END-IF.
+
+
+*> ================================================================
+*> #4.2.3 Umsatz nach Kalenderwoche und Monat aufsummieren
+*> ================================================================
+AKKUMULIERE-PERIODEN.
+    MOVE BUCHUNGS-DATUM(1:4) TO BUCHUNGS-JAHR
+    COMPUTE WS-JAHR-START-DATUM = BUCHUNGS-JAHR * 10000 + 0101
+    COMPUTE WS-TAG-IM-JAHR =
+        FUNCTION INTEGER-OF-DATE(BUCHUNGS-DATUM)
+        - FUNCTION INTEGER-OF-DATE(WS-JAHR-START-DATUM) + 1
+    COMPUTE WS-KALENDERWOCHE = FUNCTION INTEGER((WS-TAG-IM-JAHR - 1) / 7) + 1
+
+    PERFORM ADD-WOCHENSUMME
+    PERFORM ADD-MONATSSUMME.
+
+
+*> ================================================================
+*> #4.2.3.1 Wochensumme fortschreiben
+*> ================================================================
+ADD-WOCHENSUMME.
+    MOVE "N" TO PERIODEN-GEFUNDEN
+    IF WOCHE-ANZAHL > 0
+        SET W-IDX TO 1
+        SEARCH WOCHE-EINTRAG
+            AT END CONTINUE
+            WHEN WOCHE-SCHLUESSEL(W-IDX) = BUCHUNGS-JAHR * 100 + WS-KALENDERWOCHE
+                ADD GESAMT-UMSATZ TO WOCHE-SUMME(W-IDX)
+                MOVE "Y" TO PERIODEN-GEFUNDEN
+        END-SEARCH
+    END-IF
+
+    IF PERIODEN-GEFUNDEN NOT = "Y" AND WOCHE-ANZAHL < 120
+        ADD 1 TO WOCHE-ANZAHL
+        COMPUTE WOCHE-SCHLUESSEL(WOCHE-ANZAHL) =
+            BUCHUNGS-JAHR * 100 + WS-KALENDERWOCHE
+        MOVE GESAMT-UMSATZ TO WOCHE-SUMME(WOCHE-ANZAHL)
+    END-IF.
+
+
+*> ================================================================
+*> #4.2.3.2 Monatssumme fortschreiben
+*> ================================================================
+ADD-MONATSSUMME.
+    MOVE "N" TO PERIODEN-GEFUNDEN
+    IF MONAT-ANZAHL > 0
+        SET M-IDX TO 1
+        SEARCH MONAT-EINTRAG
+            AT END CONTINUE
+            WHEN MONAT-SCHLUESSEL(M-IDX) = BUCHUNGS-DATUM(1:6)
+                ADD GESAMT-UMSATZ TO MONAT-SUMME(M-IDX)
+                MOVE "Y" TO PERIODEN-GEFUNDEN
+        END-SEARCH
+    END-IF
+
+    IF PERIODEN-GEFUNDEN NOT = "Y" AND MONAT-ANZAHL < 60
+        ADD 1 TO MONAT-ANZAHL
+        MOVE BUCHUNGS-DATUM(1:6) TO MONAT-SCHLUESSEL(MONAT-ANZAHL)
+        MOVE GESAMT-UMSATZ TO MONAT-SUMME(MONAT-ANZAHL)
+    END-IF.
 
 
 *> ================================================================
 *> #4.2.1 Umsatz berechnen
 *> ================================================================
 BERECHNE-GESAMTUMSATZ.
-    COMPUTE GESAMT-UMSATZ = ANZAHL-STUNDEN * FIRMA-STUNDENSATZ.
+    PERFORM ERMITTLE-STUNDENSATZ
+    PERFORM ERMITTLE-TAGESART
+
+    IF TAG-IST-FEIERTAG OR TAG-IST-WOCHENENDE
+        MOVE ANZAHL-STUNDEN TO REGULAR-STUNDEN
+        MOVE 0 TO UEBERSTUNDEN
+        MOVE 0 TO UEBERSTUNDEN-UMSATZ
+        IF TAG-IST-FEIERTAG
+            COMPUTE REGULAR-UMSATZ ROUNDED =
+                REGULAR-STUNDEN * AKTUELLER-STUNDENSATZ * FEIERTAG-FAKTOR
+        ELSE
+            COMPUTE REGULAR-UMSATZ ROUNDED =
+                REGULAR-STUNDEN * AKTUELLER-STUNDENSATZ * WOCHENENDE-FAKTOR
+        END-IF
+    ELSE
+        IF ANZAHL-STUNDEN > UEBERSTUNDEN-SCHWELLE
+            MOVE UEBERSTUNDEN-SCHWELLE TO REGULAR-STUNDEN
+            COMPUTE UEBERSTUNDEN = ANZAHL-STUNDEN - UEBERSTUNDEN-SCHWELLE
+        ELSE
+            MOVE ANZAHL-STUNDEN TO REGULAR-STUNDEN
+            MOVE 0 TO UEBERSTUNDEN
+        END-IF
+
+        COMPUTE REGULAR-UMSATZ = REGULAR-STUNDEN * AKTUELLER-STUNDENSATZ
+        COMPUTE UEBERSTUNDEN-UMSATZ ROUNDED =
+            UEBERSTUNDEN * AKTUELLER-STUNDENSATZ * UEBERSTUNDEN-FAKTOR
+    END-IF
+
+    COMPUTE GESAMT-UMSATZ = REGULAR-UMSATZ + UEBERSTUNDEN-UMSATZ.
+
+
+*> ================================================================
+*> #4.2.1.4 Wochenende/Feiertag fuer das Buchungsdatum ermitteln
+*> ================================================================
+ERMITTLE-TAGESART.
+    MOVE "N" TO TAGESART
+
+    IF BUCHUNGS-DATUM IS NUMERIC AND BUCHUNGS-DATUM > 0
+        COMPUTE WS-WOCHENTAG =
+            FUNCTION MOD(FUNCTION INTEGER-OF-DATE(BUCHUNGS-DATUM) - 1, 7)
+
+        IF WS-WOCHENTAG = 5 OR WS-WOCHENTAG = 6
+            MOVE "W" TO TAGESART
+        END-IF
+
+        IF FEIERTAGE-ANZAHL > 0
+            SET FT-IDX TO 1
+            SEARCH FEIERTAG-EINTRAG
+                AT END CONTINUE
+                WHEN FEIERTAG-DATUM(FT-IDX) = BUCHUNGS-DATUM
+                    MOVE "F" TO TAGESART
+            END-SEARCH
+        END-IF
+    END-IF.
+
+
+*> ================================================================
+*> #4.2.1.1 Personenbezogenen Satz suchen, sonst Firmensatz nehmen
+*> ================================================================
+ERMITTLE-STUNDENSATZ.
+    MOVE FIRMA-STUNDENSATZ TO AKTUELLER-STUNDENSATZ
+    SET MS-IDX TO 1
+    SEARCH MITARBEITER-SATZ-EINTRAG
+        AT END CONTINUE
+        WHEN MS-VORNAME(MS-IDX)  = MITARBEITER-VORNAME
+         AND MS-NACHNAME(MS-IDX) = MITARBEITER-NACHNAME
+            MOVE MS-SATZ(MS-IDX) TO AKTUELLER-STUNDENSATZ
+    END-SEARCH.
+
+
+*> ================================================================
+*> #4.2.1.2 Abteilung/Kostenstelle des aktuellen Mitarbeiters ermitteln
+*> ================================================================
+ERMITTLE-ABTEILUNG.
+    MOVE "ALLG" TO AKTUELLE-ABTEILUNG
+    SET ABT-IDX TO 1
+    SEARCH ABTEILUNG-EINTRAG
+        AT END CONTINUE
+        WHEN ABT-VORNAME(ABT-IDX)  = MITARBEITER-VORNAME
+         AND ABT-NACHNAME(ABT-IDX) = MITARBEITER-NACHNAME
+            MOVE ABT-CODE(ABT-IDX) TO AKTUELLE-ABTEILUNG
+    END-SEARCH.
+
+
+*> ================================================================
+*> #4.2.1.3 Stunden/Umsatz unter der ermittelten Abteilung aufsummieren
+*> ================================================================
+ADD-ABTEILUNGSSUMME.
+    MOVE "N" TO AR-GEFUNDEN
+    IF ABT-ROLLUP-ANZAHL > 0
+        SET AR-IDX TO 1
+        SEARCH ABT-ROLLUP-EINTRAG
+            AT END CONTINUE
+            WHEN AR-CODE(AR-IDX) = AKTUELLE-ABTEILUNG
+                ADD ANZAHL-STUNDEN TO AR-STUNDEN(AR-IDX)
+                ADD GESAMT-UMSATZ  TO AR-UMSATZ(AR-IDX)
+                MOVE "Y" TO AR-GEFUNDEN
+        END-SEARCH
+    END-IF
+
+    IF AR-GEFUNDEN NOT = "Y" AND ABT-ROLLUP-ANZAHL < 200
+        ADD 1 TO ABT-ROLLUP-ANZAHL
+        MOVE AKTUELLE-ABTEILUNG TO AR-CODE(ABT-ROLLUP-ANZAHL)
+        MOVE ANZAHL-STUNDEN     TO AR-STUNDEN(ABT-ROLLUP-ANZAHL)
+        MOVE GESAMT-UMSATZ      TO AR-UMSATZ(ABT-ROLLUP-ANZAHL)
+    END-IF.
 
 
 *> ================================================================
 *> #4.2.2 Ausgabe formatieren
 *> ================================================================
 PRINT-UMSATZ-PRO-MITARBEITER.
-    MOVE MITARBEITER-VORNAME  TO PRINT-MITARBEITER-NAME(1:10)
-    MOVE MITARBEITER-NACHNAME TO PRINT-MITARBEITER-NAME(11:10)
-    MOVE ANZAHL-STUNDEN       TO PRINT-ANZAHL-STUNDEN
-    MOVE GESAMT-UMSATZ        TO PRINT-MENGE-UMSATZ
+    PERFORM SPEICHERE-REPORT-ZEILE.
+
+    IF CSV-EXPORT-AKTIV
+        PERFORM WRITE-CSV-ZEILE
+    END-IF.
+
+    IF PAYROLL-EXPORT-AKTIV
+        PERFORM WRITE-PAYROLL-ZEILE
+    END-IF.
+
+    PERFORM FORTSCHREIBE-YTD-UMSATZ.
+
+
+*> ================================================================
+*> #4.2.2.0 Berechnete Zeile fuer den sortierten Bericht merken
+*> ================================================================
+SPEICHERE-REPORT-ZEILE.
+    IF REPORT-ANZAHL < 500
+        ADD 1 TO REPORT-ANZAHL
+        MOVE MITARBEITER-VORNAME  TO RPT-VORNAME(REPORT-ANZAHL)
+        MOVE MITARBEITER-NACHNAME TO RPT-NACHNAME(REPORT-ANZAHL)
+        MOVE ANZAHL-STUNDEN       TO RPT-STUNDEN(REPORT-ANZAHL)
+        MOVE GESAMT-UMSATZ        TO RPT-UMSATZ(REPORT-ANZAHL)
+        MOVE REGULAR-STUNDEN      TO RPT-REGULAR-STUNDEN(REPORT-ANZAHL)
+        MOVE REGULAR-UMSATZ       TO RPT-REGULAR-UMSATZ(REPORT-ANZAHL)
+        MOVE UEBERSTUNDEN         TO RPT-UEBERSTUNDEN(REPORT-ANZAHL)
+        MOVE UEBERSTUNDEN-UMSATZ  TO RPT-UEBERSTUNDEN-UMSATZ(REPORT-ANZAHL)
+        MOVE TAGESART             TO RPT-TAGESART(REPORT-ANZAHL)
+    END-IF.
+
+
+*> ================================================================
+*> #4.2.2.1 Bericht-Zeile als CSV schreiben
+*> ================================================================
+WRITE-CSV-ZEILE.
+    STRING
+        FUNCTION TRIM(MITARBEITER-VORNAME) DELIMITED BY SIZE
+        "," FUNCTION TRIM(MITARBEITER-NACHNAME) DELIMITED BY SIZE
+        "," ANZAHL-STUNDEN DELIMITED BY SIZE
+        "," GESAMT-UMSATZ DELIMITED BY SIZE
+        INTO CSV-EXPORT-ZEILE
+    END-STRING
+    MOVE CSV-EXPORT-ZEILE TO MITARBEITER-EXPORT-ZEILE
+    WRITE MITARBEITER-EXPORT-ZEILE.
 
-    DISPLAY PRINT-MITARBEITER-NAME " "
-            PRINT-ANZAHL-STUNDEN  " "
-            PRINT-MENGE-UMSATZ.
+
+*> ================================================================
+*> #4.2.2.2 Bericht-Zeile im Lohnbuchhaltungsformat schreiben
+*> ================================================================
+WRITE-PAYROLL-ZEILE.
+    MOVE MITARBEITER-NACHNAME TO PR-NACHNAME
+    MOVE MITARBEITER-VORNAME  TO PR-VORNAME
+    MOVE ANZAHL-STUNDEN       TO PR-STUNDEN
+    MOVE GESAMT-UMSATZ        TO PR-BRUTTOLOHN
+    MOVE PAYROLL-LAUFDATUM    TO PR-LAUFDATUM
+    WRITE PAYROLL-EXPORT-RECORD.
+
+
+*> ================================================================
+*> #4.2.3 Jahressumme des aktuellen Mitarbeiters fortschreiben
+*> ================================================================
+*> Bestehenden Eintrag in der Jahressummentabelle suchen und den
+*> Umsatz dieses Laufs addieren; ist der Mitarbeiter neu, wird ein
+*> neuer Eintrag angelegt.
+FORTSCHREIBE-YTD-UMSATZ.
+    SET YTD-IDX TO 1
+    SEARCH YTD-EINTRAG
+        AT END
+            IF YTD-ANZAHL < 200
+                ADD 1 TO YTD-ANZAHL
+                MOVE MITARBEITER-VORNAME  TO YTD-T-VORNAME(YTD-ANZAHL)
+                MOVE MITARBEITER-NACHNAME TO YTD-T-NACHNAME(YTD-ANZAHL)
+                MOVE GESAMT-UMSATZ        TO YTD-T-SUMME(YTD-ANZAHL)
+            END-IF
+        WHEN YTD-T-VORNAME(YTD-IDX)  = MITARBEITER-VORNAME
+         AND YTD-T-NACHNAME(YTD-IDX) = MITARBEITER-NACHNAME
+            ADD GESAMT-UMSATZ TO YTD-T-SUMME(YTD-IDX)
+    END-SEARCH.
+
+
+*> ================================================================
+*> #4.2.4 Berichtstabelle absteigend nach Umsatz sortieren
+*> ================================================================
+*> Einfacher Bubble-Sort reicht fuer die Groessenordnung dieser
+*> Tabelle (siehe Schwellenwerte bei den anderen OCCURS-Tabellen
+*> oben); bei Umsatzgleichstand entscheidet absteigend die
+*> Stundenzahl.
+SORTIERE-REPORT-TABELLE.
+    IF REPORT-ANZAHL > 1
+        MOVE "J" TO RPT-VERTAUSCHT
+        PERFORM UNTIL RPT-VERTAUSCHT = "N"
+            MOVE "N" TO RPT-VERTAUSCHT
+            PERFORM VARYING RPT-TAUSCH-IDX FROM 1 BY 1
+                    UNTIL RPT-TAUSCH-IDX > REPORT-ANZAHL - 1
+                SET RPT-IDX TO RPT-TAUSCH-IDX
+                IF RPT-UMSATZ(RPT-IDX) < RPT-UMSATZ(RPT-IDX + 1)
+                 OR (RPT-UMSATZ(RPT-IDX) = RPT-UMSATZ(RPT-IDX + 1)
+                 AND RPT-STUNDEN(RPT-IDX) < RPT-STUNDEN(RPT-IDX + 1))
+                    PERFORM VERTAUSCHE-REPORT-EINTRAEGE
+                    MOVE "J" TO RPT-VERTAUSCHT
+                END-IF
+            END-PERFORM
+        END-PERFORM
+    END-IF.
+
+
+*> ================================================================
+*> #4.2.4.1 Zwei benachbarte Berichtszeilen tauschen
+*> ================================================================
+VERTAUSCHE-REPORT-EINTRAEGE.
+    MOVE RPT-VORNAME(RPT-IDX)             TO RPT-TAUSCH-VORNAME
+    MOVE RPT-NACHNAME(RPT-IDX)            TO RPT-TAUSCH-NACHNAME
+    MOVE RPT-STUNDEN(RPT-IDX)             TO RPT-TAUSCH-STUNDEN
+    MOVE RPT-UMSATZ(RPT-IDX)              TO RPT-TAUSCH-UMSATZ
+    MOVE RPT-REGULAR-STUNDEN(RPT-IDX)     TO RPT-TAUSCH-REGULAR-STUNDEN
+    MOVE RPT-REGULAR-UMSATZ(RPT-IDX)      TO RPT-TAUSCH-REGULAR-UMSATZ
+    MOVE RPT-UEBERSTUNDEN(RPT-IDX)        TO RPT-TAUSCH-UEBERSTUNDEN
+    MOVE RPT-UEBERSTUNDEN-UMSATZ(RPT-IDX) TO RPT-TAUSCH-UEBERSTUNDEN-UMSATZ
+    MOVE RPT-TAGESART(RPT-IDX)            TO RPT-TAUSCH-TAGESART
+
+    MOVE RPT-VORNAME(RPT-IDX + 1)             TO RPT-VORNAME(RPT-IDX)
+    MOVE RPT-NACHNAME(RPT-IDX + 1)            TO RPT-NACHNAME(RPT-IDX)
+    MOVE RPT-STUNDEN(RPT-IDX + 1)             TO RPT-STUNDEN(RPT-IDX)
+    MOVE RPT-UMSATZ(RPT-IDX + 1)              TO RPT-UMSATZ(RPT-IDX)
+    MOVE RPT-REGULAR-STUNDEN(RPT-IDX + 1)     TO RPT-REGULAR-STUNDEN(RPT-IDX)
+    MOVE RPT-REGULAR-UMSATZ(RPT-IDX + 1)      TO RPT-REGULAR-UMSATZ(RPT-IDX)
+    MOVE RPT-UEBERSTUNDEN(RPT-IDX + 1)        TO RPT-UEBERSTUNDEN(RPT-IDX)
+    MOVE RPT-UEBERSTUNDEN-UMSATZ(RPT-IDX + 1) TO RPT-UEBERSTUNDEN-UMSATZ(RPT-IDX)
+    MOVE RPT-TAGESART(RPT-IDX + 1)            TO RPT-TAGESART(RPT-IDX)
+
+    MOVE RPT-TAUSCH-VORNAME             TO RPT-VORNAME(RPT-IDX + 1)
+    MOVE RPT-TAUSCH-NACHNAME            TO RPT-NACHNAME(RPT-IDX + 1)
+    MOVE RPT-TAUSCH-STUNDEN             TO RPT-STUNDEN(RPT-IDX + 1)
+    MOVE RPT-TAUSCH-UMSATZ              TO RPT-UMSATZ(RPT-IDX + 1)
+    MOVE RPT-TAUSCH-REGULAR-STUNDEN     TO RPT-REGULAR-STUNDEN(RPT-IDX + 1)
+    MOVE RPT-TAUSCH-REGULAR-UMSATZ      TO RPT-REGULAR-UMSATZ(RPT-IDX + 1)
+    MOVE RPT-TAUSCH-UEBERSTUNDEN        TO RPT-UEBERSTUNDEN(RPT-IDX + 1)
+    MOVE RPT-TAUSCH-UEBERSTUNDEN-UMSATZ TO RPT-UEBERSTUNDEN-UMSATZ(RPT-IDX + 1)
+    MOVE RPT-TAUSCH-TAGESART            TO RPT-TAGESART(RPT-IDX + 1).
+
+
+*> ================================================================
+*> #4.2.5 Sortierten Mitarbeiterbericht ausgeben
+*> ================================================================
+DRUCKE-REPORT-TABELLE.
+    PERFORM VARYING RPT-IDX FROM 1 BY 1 UNTIL RPT-IDX > REPORT-ANZAHL
+        MOVE RPT-VORNAME(RPT-IDX)  TO PRINT-MITARBEITER-NAME(1:10)
+        MOVE RPT-NACHNAME(RPT-IDX) TO PRINT-MITARBEITER-NAME(11:10)
+        MOVE RPT-STUNDEN(RPT-IDX)  TO PRINT-ANZAHL-STUNDEN
+        COMPUTE PRINT-MENGE-UMSATZ ROUNDED =
+            RPT-UMSATZ(RPT-IDX) * WAEHRUNG-KURS / 100
+
+        DISPLAY PRINT-MITARBEITER-NAME " "
+                PRINT-ANZAHL-STUNDEN  " "
+                PRINT-MENGE-UMSATZ " " FUNCTION TRIM(WAEHRUNG-CODE)
+
+        IF RPT-UEBERSTUNDEN(RPT-IDX) > 0
+            MOVE RPT-REGULAR-STUNDEN(RPT-IDX) TO PRINT-REGULAR-STUNDEN
+            COMPUTE PRINT-REGULAR-UMSATZ ROUNDED =
+                RPT-REGULAR-UMSATZ(RPT-IDX) * WAEHRUNG-KURS / 100
+            MOVE RPT-UEBERSTUNDEN(RPT-IDX) TO PRINT-UEBERSTUNDEN
+            COMPUTE PRINT-UEBERSTUNDEN-UMSATZ ROUNDED =
+                RPT-UEBERSTUNDEN-UMSATZ(RPT-IDX) * WAEHRUNG-KURS / 100
+            DISPLAY "    davon regulaer: " PRINT-REGULAR-STUNDEN " Std "
+                    PRINT-REGULAR-UMSATZ " " FUNCTION TRIM(WAEHRUNG-CODE)
+                    "   Ueberstunden: " PRINT-UEBERSTUNDEN " Std "
+                    PRINT-UEBERSTUNDEN-UMSATZ " " FUNCTION TRIM(WAEHRUNG-CODE)
+        END-IF
+
+        IF RPT-TAGESART(RPT-IDX) = "F"
+            MOVE FEIERTAG-FAKTOR TO PRINT-FAKTOR
+            DISPLAY "    Feiertagszuschlag angewendet (Faktor "
+                    PRINT-FAKTOR ")"
+        END-IF
+        IF RPT-TAGESART(RPT-IDX) = "W"
+            MOVE WOCHENENDE-FAKTOR TO PRINT-FAKTOR
+            DISPLAY "    Wochenendzuschlag angewendet (Faktor "
+                    PRINT-FAKTOR ")"
+        END-IF
+    END-PERFORM.
 
 
 *> ================================================================
 *> #4.5 Aufräumen und Gesamtsumme ausgeben
 *> ================================================================
 CLEAN-UP.
-    CLOSE BUCHUNGEN.
+    PERFORM SORTIERE-REPORT-TABELLE.
+    DISPLAY "Mitarbeiterbericht (absteigend nach Umsatz):".
+    PERFORM DRUCKE-REPORT-TABELLE.
+    CLOSE BUCHUNGEN AUSNAHME-BUCHUNGEN.
+    IF CSV-EXPORT-AKTIV
+        CLOSE MITARBEITER-EXPORT
+    END-IF.
+    IF PAYROLL-EXPORT-AKTIV
+        CLOSE PAYROLL-EXPORT
+    END-IF.
+    PERFORM SICHERE-YTD-UMSATZ.
     DISPLAY "--------------------------------------------".
-    MOVE GESAMT-SUMME TO PRINT-MENGE-UMSATZ.
-    DISPLAY "Gesamtumsatz:          " PRINT-MENGE-UMSATZ.
-    DISPLAY "JOB SUCCESSFULLY COMPLETED".
+    COMPUTE PRINT-MENGE-UMSATZ ROUNDED = GESAMT-SUMME * WAEHRUNG-KURS / 100.
+    DISPLAY "Gesamtumsatz:          " PRINT-MENGE-UMSATZ " "
+            FUNCTION TRIM(WAEHRUNG-CODE).
+    IF ANZAHL-AUSNAHMEN > 0
+        DISPLAY ANZAHL-AUSNAHMEN
+                " Buchung(en) mit unplausiblen Stunden in "
+                "AUSNAHME-BUCHUNGEN.DAT abgelegt."
+    END-IF.
+    PERFORM PRINT-PERIODEN-SUMMEN.
+    PERFORM PRINT-YTD-UEBERSICHT.
+    PERFORM PRINT-ABTEILUNGS-UEBERSICHT.
+    PERFORM CROSS-CHECK-VALIDIERUNG.
+    IF RETURN-CODE = 0
+        PERFORM WRITE-UMSATZ-SUMMARY
+        DISPLAY "JOB SUCCESSFULLY COMPLETED"
+    END-IF.
+
+
+*> ================================================================
+*> #4.6 Eigenes Laufergebnis fuer das Tagesabschluss-Dashboard ablegen
+*> ================================================================
+WRITE-UMSATZ-SUMMARY.
+    MOVE ANZAHL-VERARBEITETE-BUCHUNGEN TO USUM-ANZAHL-BUCHUNGEN.
+    MOVE GESAMT-SUMME TO USUM-GESAMT-UMSATZ.
+    OPEN OUTPUT UMSATZ-SUMMARY
+    WRITE UMSATZ-SUMMARY-RECORD.
+    CLOSE UMSATZ-SUMMARY.
+
+
+*> ================================================================
+*> #4.7 Verarbeitete Zeilen gegen Validierungsergebnis pruefen
+*> ================================================================
+CROSS-CHECK-VALIDIERUNG.
+    OPEN INPUT VALIDIERUNG-SUMMARY
+    IF FS-VALIDIERUNG-SUMMARY = "00"
+        READ VALIDIERUNG-SUMMARY
+            AT END CONTINUE
+            NOT AT END
+                DISPLAY "--------------------------------------------"
+                IF SUM-CNT-OK = ANZAHL-VERARBEITETE-BUCHUNGEN
+                    DISPLAY "Abgleich Validierer: " SUM-CNT-OK
+                            " akzeptierte Buchungen, uebereinstimmend."
+                ELSE
+                    DISPLAY "FEHLER: Validierer meldet " SUM-CNT-OK
+                            " akzeptierte Buchungen, UMSATZ-RECHNER hat "
+                            ANZAHL-VERARBEITETE-BUCHUNGEN " verarbeitet - "
+                            "Lauf wird nicht als abgeschlossen gemeldet."
+                    MOVE 1 TO RETURN-CODE
+                END-IF
+        END-READ
+        CLOSE VALIDIERUNG-SUMMARY
+    END-IF.
+
+
+*> ================================================================
+*> #4.6 Wochen- und Monatssummen ausgeben
+*> ================================================================
+PRINT-PERIODEN-SUMMEN.
+    IF WOCHE-ANZAHL > 0
+        DISPLAY "--------------------------------------------"
+        DISPLAY "Umsatz je Kalenderwoche (JJJJWW):"
+        PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > WOCHE-ANZAHL
+            COMPUTE PRINT-MENGE-UMSATZ ROUNDED =
+                WOCHE-SUMME(W-IDX) * WAEHRUNG-KURS / 100
+            DISPLAY "  " WOCHE-SCHLUESSEL(W-IDX) "  " PRINT-MENGE-UMSATZ
+                    " " FUNCTION TRIM(WAEHRUNG-CODE)
+        END-PERFORM
+    END-IF.
+
+    IF MONAT-ANZAHL > 0
+        DISPLAY "--------------------------------------------"
+        DISPLAY "Umsatz je Monat (JJJJMM):"
+        PERFORM VARYING M-IDX FROM 1 BY 1 UNTIL M-IDX > MONAT-ANZAHL
+            COMPUTE PRINT-MENGE-UMSATZ ROUNDED =
+                MONAT-SUMME(M-IDX) * WAEHRUNG-KURS / 100
+            DISPLAY "  " MONAT-SCHLUESSEL(M-IDX) "  " PRINT-MENGE-UMSATZ
+                    " " FUNCTION TRIM(WAEHRUNG-CODE)
+        END-PERFORM
+    END-IF.
+
+
+*> ================================================================
+*> #4.8 Jahressummen je Mitarbeiter ausgeben
+*> ================================================================
+PRINT-YTD-UEBERSICHT.
+    IF YTD-ANZAHL > 0
+        DISPLAY "--------------------------------------------"
+        DISPLAY "Jahressumme je Mitarbeiter (alle Laeufe):"
+        PERFORM VARYING YTD-IDX FROM 1 BY 1 UNTIL YTD-IDX > YTD-ANZAHL
+            COMPUTE PRINT-YTD-SUMME ROUNDED =
+                YTD-T-SUMME(YTD-IDX) * WAEHRUNG-KURS / 100
+            DISPLAY "  " YTD-T-VORNAME(YTD-IDX) " "
+                    YTD-T-NACHNAME(YTD-IDX) "  " PRINT-YTD-SUMME
+                    " " FUNCTION TRIM(WAEHRUNG-CODE)
+        END-PERFORM
+    END-IF.
+
+
+*> ================================================================
+*> #4.9 Umsatz-/Stundenrollup je Abteilung ausgeben
+*> ================================================================
+PRINT-ABTEILUNGS-UEBERSICHT.
+    IF ABT-ROLLUP-ANZAHL > 0
+        DISPLAY "--------------------------------------------"
+        DISPLAY "Umsatz je Abteilung/Kostenstelle:"
+        PERFORM VARYING AR-IDX FROM 1 BY 1 UNTIL AR-IDX > ABT-ROLLUP-ANZAHL
+            COMPUTE PRINT-AR-UMSATZ ROUNDED =
+                AR-UMSATZ(AR-IDX) * WAEHRUNG-KURS / 100
+            DISPLAY "  " AR-CODE(AR-IDX) "  Std=" AR-STUNDEN(AR-IDX)
+                    "  Umsatz=" PRINT-AR-UMSATZ " " FUNCTION TRIM(WAEHRUNG-CODE)
+        END-PERFORM
+    END-IF.
+
+
+*> ================================================================
+*> #4.1.5.1 Jahressummentabelle komplett zurueckschreiben
+*> ================================================================
+SICHERE-YTD-UMSATZ.
+    OPEN OUTPUT YTD-UMSATZ
+    IF FS-YTD-UMSATZ NOT = "00"
+        DISPLAY "Fehler beim Schreiben von YTD-UMSATZ.DAT, Status="
+                FS-YTD-UMSATZ
+    ELSE
+        PERFORM VARYING YTD-IDX FROM 1 BY 1 UNTIL YTD-IDX > YTD-ANZAHL
+            MOVE YTD-T-VORNAME(YTD-IDX)  TO YTD-VORNAME
+            MOVE YTD-T-NACHNAME(YTD-IDX) TO YTD-NACHNAME
+            MOVE YTD-T-SUMME(YTD-IDX)    TO YTD-SUMME
+            WRITE YTD-RECORD
+        END-PERFORM
+        CLOSE YTD-UMSATZ
+    END-IF.
